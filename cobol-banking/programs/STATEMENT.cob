@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT.
+      *********************************************************
+      * STATEMENT - Printable Monthly Account Statement
+      * This program produces an opening-balance/activity/closing
+      * balance statement for one account over one calendar month,
+      * formatted for printing and mailing to customers. It follows
+      * the same transaction-scan approach as HISTORY's
+      * DISPLAY-TRANSACTION-HISTORY and DISPLAY-SUMMARY-TOTALS, but
+      * bounded to a single statement period instead of the whole
+      * account lifetime.
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "data/TRANSACT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "data/ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACC-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANSACTION-FILE.
+           COPY "copybooks/TRANSACTION-RECORD.cpy".
+
+       FD  ACCOUNT-FILE.
+           COPY "copybooks/ACCOUNT-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "copybooks/WORKING-STORAGE.cpy".
+
+      *    Statement-specific working storage
+       01  WS-SEARCH-ACCOUNT           PIC 9(10).
+       01  WS-PERIOD-START-DATE        PIC 9(8).
+       01  WS-PERIOD-END-DATE          PIC 9(8).
+       01  WS-OPENING-BALANCE          PIC S9(10)V99 COMP-3 VALUE ZERO.
+       01  WS-CLOSING-BALANCE          PIC S9(10)V99 COMP-3 VALUE ZERO.
+       01  WS-STATEMENT-NET            PIC S9(10)V99 COMP-3 VALUE ZERO.
+       01  WS-TRANSACTION-COUNT        PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-DEPOSITS           PIC 9(10)V99 VALUE ZERO.
+       01  WS-TOTAL-WITHDRAWALS        PIC 9(10)V99 VALUE ZERO.
+       01  WS-TOTAL-TRANSFERS-IN       PIC 9(10)V99 VALUE ZERO.
+       01  WS-TOTAL-TRANSFERS-OUT      PIC 9(10)V99 VALUE ZERO.
+       01  WS-TOTAL-INTEREST           PIC 9(10)V99 VALUE ZERO.
+       01  WS-SIGNED-AMOUNT            PIC S9(10)V99 COMP-3.
+
+       01  WS-FORMATTED-DATE           PIC 99/99/9999.
+       01  WS-FORMATTED-AMOUNT         PIC Z,ZZZ,ZZ9.99.
+       01  WS-DISPLAY-OPEN-BAL         PIC -Z,ZZZ,ZZ9.99.
+       01  WS-DISPLAY-CLOSE-BAL        PIC -Z,ZZZ,ZZ9.99.
+       01  WS-TYPE-DESCRIPTION         PIC X(15).
+
+       LINKAGE SECTION.
+       01  LS-ACCOUNT-NUMBER           PIC 9(10).
+      *    Statement period, YYYYMM - expanded internally to the
+      *    first and last calendar day of that month
+       01  LS-STATEMENT-PERIOD         PIC 9(6).
+       01  LS-RETURN-CODE              PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-ACCOUNT-NUMBER
+                               LS-STATEMENT-PERIOD
+                               LS-RETURN-CODE.
+
+       MAIN-STATEMENT-PROCESSING.
+           PERFORM INITIALIZATION
+           PERFORM VALIDATE-ACCOUNT
+           IF NO-ERROR
+               PERFORM COMPUTE-OPENING-BALANCE
+               PERFORM DISPLAY-STATEMENT-HEADER
+               PERFORM DISPLAY-STATEMENT-ACTIVITY
+               PERFORM DISPLAY-STATEMENT-TOTALS
+               MOVE 0 TO LS-RETURN-CODE
+           ELSE
+               MOVE 8 TO LS-RETURN-CODE
+           END-IF
+           GOBACK.
+
+       INITIALIZATION.
+           MOVE LS-ACCOUNT-NUMBER TO WS-SEARCH-ACCOUNT
+           SET NO-ERROR TO TRUE
+           MOVE ZERO TO WS-TRANSACTION-COUNT
+           MOVE ZERO TO WS-TOTAL-DEPOSITS
+           MOVE ZERO TO WS-TOTAL-WITHDRAWALS
+           MOVE ZERO TO WS-TOTAL-TRANSFERS-IN
+           MOVE ZERO TO WS-TOTAL-TRANSFERS-OUT
+           MOVE ZERO TO WS-TOTAL-INTEREST
+           MOVE ZERO TO WS-OPENING-BALANCE
+           MOVE ZERO TO WS-CLOSING-BALANCE
+
+      *    Expand the YYYYMM period into first/last day of month
+           COMPUTE WS-PERIOD-START-DATE =
+               LS-STATEMENT-PERIOD * 100 + 1
+           COMPUTE WS-PERIOD-END-DATE =
+               LS-STATEMENT-PERIOD * 100 + 31.
+
+       VALIDATE-ACCOUNT.
+           OPEN INPUT ACCOUNT-FILE
+           MOVE WS-SEARCH-ACCOUNT TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "Error: Account " WS-SEARCH-ACCOUNT
+                           " not found"
+                   SET ERROR-OCCURRED TO TRUE
+           END-READ
+           CLOSE ACCOUNT-FILE.
+
+       COMPUTE-OPENING-BALANCE.
+      *    ACC-BALANCE is the account's live balance as of today, not
+      *    as of the end of the statement period, so for any period
+      *    other than the current, not-yet-closed month it first has
+      *    to be walked back to the end of the period by undoing
+      *    every processed transaction dated after the period ended.
+      *    The period's own transactions are then subtracted from
+      *    that closing balance to arrive at the opening balance.
+           MOVE ACC-BALANCE TO WS-CLOSING-BALANCE
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ TRANSACTION-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF (TXN-FROM-ACCOUNT = WS-SEARCH-ACCOUNT OR
+                           TXN-TO-ACCOUNT = WS-SEARCH-ACCOUNT) AND
+                           TXN-STATUS = "P" AND
+                           TXN-DATE > WS-PERIOD-END-DATE
+                           PERFORM DERIVE-SIGNED-AMOUNT
+                           ADD WS-SIGNED-AMOUNT TO WS-CLOSING-BALANCE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+
+           MOVE WS-CLOSING-BALANCE TO WS-OPENING-BALANCE
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ TRANSACTION-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF (TXN-FROM-ACCOUNT = WS-SEARCH-ACCOUNT OR
+                           TXN-TO-ACCOUNT = WS-SEARCH-ACCOUNT) AND
+                           TXN-STATUS = "P" AND
+                           TXN-DATE >= WS-PERIOD-START-DATE AND
+                           TXN-DATE <= WS-PERIOD-END-DATE
+                           PERFORM DERIVE-SIGNED-AMOUNT
+                           SUBTRACT WS-SIGNED-AMOUNT FROM
+                               WS-OPENING-BALANCE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE.
+
+       DERIVE-SIGNED-AMOUNT.
+      *    Positive when money came in to this account, negative
+      *    when it went out, matching how ACC-BALANCE would have
+      *    moved when the transaction posted.
+           EVALUATE TXN-TYPE
+               WHEN "D"
+                   MOVE TXN-AMOUNT TO WS-SIGNED-AMOUNT
+               WHEN "I"
+                   MOVE TXN-AMOUNT TO WS-SIGNED-AMOUNT
+               WHEN "W"
+                   COMPUTE WS-SIGNED-AMOUNT = TXN-AMOUNT * -1
+               WHEN "F"
+                   COMPUTE WS-SIGNED-AMOUNT = TXN-AMOUNT * -1
+               WHEN "T"
+                   IF TXN-FROM-ACCOUNT = WS-SEARCH-ACCOUNT
+                       COMPUTE WS-SIGNED-AMOUNT = TXN-AMOUNT * -1
+                   ELSE
+                       MOVE TXN-AMOUNT TO WS-SIGNED-AMOUNT
+                   END-IF
+               WHEN OTHER
+                   MOVE ZERO TO WS-SIGNED-AMOUNT
+           END-EVALUATE.
+
+       DISPLAY-STATEMENT-HEADER.
+           DISPLAY " "
+           DISPLAY "====================================="
+           DISPLAY "       MONTHLY ACCOUNT STATEMENT"
+           DISPLAY "====================================="
+           DISPLAY "Account:  " ACC-NUMBER
+           DISPLAY "Customer: " ACC-CUSTOMER-NAME
+           DISPLAY "Period:   " LS-STATEMENT-PERIOD
+           MOVE WS-OPENING-BALANCE TO WS-DISPLAY-OPEN-BAL
+           DISPLAY "Opening Balance: $" WS-DISPLAY-OPEN-BAL
+           DISPLAY " "
+           DISPLAY "DATE       TYPE           AMOUNT      " &
+                   "DESCRIPTION          STATUS"
+           DISPLAY "==========================================" &
+                   "==================================".
+
+       DISPLAY-STATEMENT-ACTIVITY.
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ TRANSACTION-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF (TXN-FROM-ACCOUNT = WS-SEARCH-ACCOUNT OR
+                           TXN-TO-ACCOUNT = WS-SEARCH-ACCOUNT) AND
+                           TXN-DATE >= WS-PERIOD-START-DATE AND
+                           TXN-DATE <= WS-PERIOD-END-DATE
+                           PERFORM DISPLAY-STATEMENT-LINE
+                           PERFORM UPDATE-STATEMENT-TOTALS
+                           ADD 1 TO WS-TRANSACTION-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+           IF WS-TRANSACTION-COUNT = ZERO
+               DISPLAY "No activity in this statement period"
+           END-IF.
+
+       DISPLAY-STATEMENT-LINE.
+           MOVE TXN-DATE TO WS-DATE-NUMERIC
+           PERFORM FORMAT-STATEMENT-DATE
+           MOVE TXN-AMOUNT TO WS-FORMATTED-AMOUNT
+           EVALUATE TXN-TYPE
+               WHEN "D"
+                   MOVE "DEPOSIT" TO WS-TYPE-DESCRIPTION
+               WHEN "W"
+                   MOVE "WITHDRAWAL" TO WS-TYPE-DESCRIPTION
+               WHEN "I"
+                   MOVE "INTEREST" TO WS-TYPE-DESCRIPTION
+               WHEN "F"
+                   MOVE "FEE" TO WS-TYPE-DESCRIPTION
+               WHEN "T"
+                   IF TXN-FROM-ACCOUNT = WS-SEARCH-ACCOUNT
+                       MOVE "TRANSFER OUT" TO WS-TYPE-DESCRIPTION
+                   ELSE
+                       MOVE "TRANSFER IN" TO WS-TYPE-DESCRIPTION
+                   END-IF
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO WS-TYPE-DESCRIPTION
+           END-EVALUATE
+           DISPLAY WS-FORMATTED-DATE " " WS-TYPE-DESCRIPTION " "
+                   WS-FORMATTED-AMOUNT " " TXN-DESCRIPTION " "
+                   TXN-STATUS.
+
+       UPDATE-STATEMENT-TOTALS.
+           IF TXN-STATUS = "P"
+               EVALUATE TXN-TYPE
+                   WHEN "D"
+                       ADD TXN-AMOUNT TO WS-TOTAL-DEPOSITS
+                   WHEN "W"
+                       ADD TXN-AMOUNT TO WS-TOTAL-WITHDRAWALS
+                   WHEN "I"
+                       ADD TXN-AMOUNT TO WS-TOTAL-INTEREST
+                   WHEN "F"
+                       ADD TXN-AMOUNT TO WS-TOTAL-WITHDRAWALS
+                   WHEN "T"
+                       IF TXN-FROM-ACCOUNT = WS-SEARCH-ACCOUNT
+                           ADD TXN-AMOUNT TO WS-TOTAL-TRANSFERS-OUT
+                       ELSE
+                           ADD TXN-AMOUNT TO WS-TOTAL-TRANSFERS-IN
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+       DISPLAY-STATEMENT-TOTALS.
+           DISPLAY " "
+           DISPLAY "STATEMENT SUMMARY:"
+           DISPLAY "=================="
+           DISPLAY "Total Transactions: " WS-TRANSACTION-COUNT
+           MOVE WS-TOTAL-DEPOSITS TO WS-FORMATTED-AMOUNT
+           DISPLAY "Total Deposits:      $" WS-FORMATTED-AMOUNT
+           MOVE WS-TOTAL-WITHDRAWALS TO WS-FORMATTED-AMOUNT
+           DISPLAY "Total Withdrawals:   $" WS-FORMATTED-AMOUNT
+           MOVE WS-TOTAL-TRANSFERS-IN TO WS-FORMATTED-AMOUNT
+           DISPLAY "Total Transfers In:  $" WS-FORMATTED-AMOUNT
+           MOVE WS-TOTAL-TRANSFERS-OUT TO WS-FORMATTED-AMOUNT
+           DISPLAY "Total Transfers Out: $" WS-FORMATTED-AMOUNT
+           MOVE WS-TOTAL-INTEREST TO WS-FORMATTED-AMOUNT
+           DISPLAY "Total Interest Paid: $" WS-FORMATTED-AMOUNT
+           MOVE WS-CLOSING-BALANCE TO WS-DISPLAY-CLOSE-BAL
+           DISPLAY "Closing Balance:     $" WS-DISPLAY-CLOSE-BAL
+           DISPLAY " ".
+
+       FORMAT-STATEMENT-DATE.
+      *    Convert YYYYMMDD to MM/DD/YYYY format
+           DIVIDE WS-DATE-NUMERIC BY 10000 GIVING WS-YEAR
+               REMAINDER WS-DATE-NUMERIC
+           DIVIDE WS-DATE-NUMERIC BY 100 GIVING WS-MONTH
+               REMAINDER WS-DAY
+           MOVE WS-MONTH TO WS-FORMATTED-DATE(1:2)
+           MOVE "/" TO WS-FORMATTED-DATE(3:1)
+           MOVE WS-DAY TO WS-FORMATTED-DATE(4:2)
+           MOVE "/" TO WS-FORMATTED-DATE(6:1)
+           MOVE WS-YEAR TO WS-FORMATTED-DATE(7:4).
+
+       END PROGRAM STATEMENT.
