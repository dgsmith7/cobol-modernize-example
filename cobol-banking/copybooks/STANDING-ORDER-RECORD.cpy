@@ -0,0 +1,26 @@
+      *********************************************************
+      * STANDING-ORDER-RECORD.cpy - Recurring Transfer Schedule
+      * This copybook defines the layout for scheduled transfers
+      * stored in the standing order file (STANDORD.DAT), driven
+      * nightly to cover automatic mortgage payments, savings
+      * sweeps and similar recurring transfers.
+      *********************************************************
+       01  STANDING-ORDER-RECORD.
+      *    Standing order ID - 10 digit numeric identifier
+           05  SO-ORDER-ID             PIC 9(10).
+           05  SO-FROM-ACCOUNT         PIC 9(10).
+           05  SO-TO-ACCOUNT           PIC 9(10).
+           05  SO-AMOUNT               PIC 9(10)V99 COMP-3.
+      *    Frequency - M=Monthly, W=Weekly
+           05  SO-FREQUENCY            PIC X(1).
+      *    Next date this order is due to run - YYYYMMDD format
+           05  SO-NEXT-DUE-DATE        PIC 9(8).
+      *    Date this order last ran successfully - YYYYMMDD
+           05  SO-LAST-RUN-DATE        PIC 9(8).
+      *    Status - A=Active, S=Suspended
+           05  SO-STATUS               PIC X(1).
+           88  SO-ACTIVE               VALUE "A".
+           88  SO-SUSPENDED            VALUE "S".
+           05  SO-DESCRIPTION          PIC X(30).
+      *    Filler for future expansion and record alignment
+           05  FILLER                  PIC X(10).
