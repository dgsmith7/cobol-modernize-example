@@ -0,0 +1,23 @@
+      *********************************************************
+      * CUSTOMER-RECORD.cpy - Customer Master Record Structure
+      * This copybook defines the layout for customer records
+      * stored in the customer master file (CUSTOMER.DAT)
+      *********************************************************
+       01  CUSTOMER-RECORD.
+      *    Customer ID - 10 digit numeric identifier, unique key
+           05  CUS-CUSTOMER-ID         PIC 9(10).
+      *    Customer name - up to 30 characters
+           05  CUS-CUSTOMER-NAME       PIC X(30).
+      *    Mailing address
+           05  CUS-ADDRESS-LINE-1      PIC X(30).
+           05  CUS-ADDRESS-LINE-2      PIC X(30).
+           05  CUS-CITY                PIC X(20).
+           05  CUS-STATE               PIC X(2).
+           05  CUS-ZIP-CODE            PIC X(10).
+      *    Contact information
+           05  CUS-PHONE               PIC X(15).
+           05  CUS-EMAIL               PIC X(40).
+      *    Date customer record established - YYYYMMDD format
+           05  CUS-ESTABLISHED-DATE    PIC 9(8).
+      *    Filler for future expansion and record alignment
+           05  FILLER                  PIC X(10).
