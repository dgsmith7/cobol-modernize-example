@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+      *********************************************************
+      * RECONCILE - Batch End-Of-Day Balance Reconciliation
+      * For each account on ACCOUNTS.DAT, this program replays
+      * every processed (TXN-STATUS 'P') transaction posted
+      * against it in TRANSACT.DAT since ACC-OPEN-DATE, recomputes
+      * what the balance should be, and flags any account where
+      * that doesn't match the stored ACC-BALANCE.
+      *
+      * Usage: RECONCILE (no parameters - checks every account)
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Account master file - indexed for proper record management
+           SELECT ACCOUNT-FILE ASSIGN TO "data/ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Transaction history file - sequential, rescanned in
+      *    full for every account being reconciled
+           SELECT TRANSACTION-FILE ASSIGN TO "data/TRANSACT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Restart checkpoint - records the last account processed
+      *    so an abended run can resume instead of starting over
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/RECONCILE-CKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-FILE.
+           COPY "copybooks/ACCOUNT-RECORD.cpy".
+
+       FD  TRANSACTION-FILE.
+           COPY "copybooks/TRANSACTION-RECORD.cpy".
+
+       FD  CHECKPOINT-FILE.
+           COPY "copybooks/CHECKPOINT-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "copybooks/WORKING-STORAGE.cpy".
+
+      *    Reconciliation working storage
+       01  WS-ACCOUNT-EOF-FLAG         PIC X(1) VALUE 'N'.
+           88  WS-ACCOUNT-EOF          VALUE 'Y'.
+           88  WS-ACCOUNT-NOT-EOF      VALUE 'N'.
+       01  WS-TXN-EOF-FLAG             PIC X(1) VALUE 'N'.
+           88  WS-TXN-EOF              VALUE 'Y'.
+           88  WS-TXN-NOT-EOF          VALUE 'N'.
+       01  WS-EXPECTED-BALANCE         PIC S9(10)V99 COMP-3.
+       01  WS-VARIANCE                 PIC S9(10)V99 COMP-3.
+       01  WS-ACCOUNTS-CHECKED         PIC 9(7) VALUE ZERO.
+       01  WS-ACCOUNTS-MISMATCHED      PIC 9(7) VALUE ZERO.
+       01  WS-DISPLAY-EXPECTED         PIC -Z,ZZZ,ZZ9.99.
+       01  WS-DISPLAY-VARIANCE         PIC -Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM INITIALIZATION
+           PERFORM OPEN-ACCOUNT-FILE
+           PERFORM RESUME-FROM-CHECKPOINT
+           PERFORM UNTIL WS-ACCOUNT-EOF
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       SET WS-ACCOUNT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM RECONCILE-ACCOUNT
+                       PERFORM UPDATE-CHECKPOINT
+               END-READ
+           END-PERFORM
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE ACCOUNT-FILE
+           PERFORM DISPLAY-RUN-SUMMARY
+           STOP RUN RETURNING WS-RETURN-CODE.
+
+       INITIALIZATION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-DATE-NUMERIC =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+           SET NO-ERROR TO TRUE
+           MOVE ZERO TO WS-RETURN-CODE.
+
+       OPEN-ACCOUNT-FILE.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening account file, status: "
+                       WS-FILE-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               STOP RUN RETURNING WS-RETURN-CODE
+           END-IF.
+
+       RESUME-FROM-CHECKPOINT.
+      *    If a prior run abended partway through, pick up right
+      *    after the last account it finished instead of rechecking
+      *    accounts already reconciled.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE ZERO TO CKP-LAST-ACCOUNT
+                   WRITE CHECKPOINT-RECORD
+           END-READ
+           CLOSE CHECKPOINT-FILE
+
+           IF CKP-LAST-ACCOUNT > ZERO
+               DISPLAY "Resuming after account " CKP-LAST-ACCOUNT
+               MOVE CKP-LAST-ACCOUNT TO ACC-NUMBER
+               START ACCOUNT-FILE KEY IS GREATER THAN ACC-NUMBER
+                   INVALID KEY
+                       DISPLAY "Checkpoint account not found, "
+                               "restarting from the beginning"
+               END-START
+           END-IF.
+
+       UPDATE-CHECKPOINT.
+      *    Record the account just finished as the new restart
+      *    point, so an abend on the next account leaves this one
+      *    marked complete.
+           OPEN I-O CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE ACC-NUMBER TO CKP-LAST-ACCOUNT
+                   WRITE CHECKPOINT-RECORD
+               NOT AT END
+                   MOVE ACC-NUMBER TO CKP-LAST-ACCOUNT
+                   REWRITE CHECKPOINT-RECORD
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+      *    The run reached end of file cleanly - reset the
+      *    checkpoint so the next run starts from account zero
+      *    instead of thinking it is resuming a finished job.
+           OPEN I-O CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               NOT AT END
+                   MOVE ZERO TO CKP-LAST-ACCOUNT
+                   REWRITE CHECKPOINT-RECORD
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+       RECONCILE-ACCOUNT.
+           ADD 1 TO WS-ACCOUNTS-CHECKED
+           PERFORM REPLAY-ACCOUNT-TRANSACTIONS
+           COMPUTE WS-VARIANCE = ACC-BALANCE - WS-EXPECTED-BALANCE
+           IF WS-VARIANCE NOT = ZERO
+               ADD 1 TO WS-ACCOUNTS-MISMATCHED
+               MOVE WS-EXPECTED-BALANCE TO WS-DISPLAY-EXPECTED
+               MOVE WS-VARIANCE TO WS-DISPLAY-VARIANCE
+               MOVE ACC-BALANCE TO WS-DISPLAY-BALANCE
+               DISPLAY "MISMATCH - Account: " ACC-NUMBER
+               DISPLAY "  Stored balance:   $" WS-DISPLAY-BALANCE
+               DISPLAY "  Expected balance: $" WS-DISPLAY-EXPECTED
+               DISPLAY "  Variance:         $" WS-DISPLAY-VARIANCE
+           END-IF.
+
+       REPLAY-ACCOUNT-TRANSACTIONS.
+      *    Rescan the whole transaction history for this one
+      *    account, the same full-file-scan-per-account approach
+      *    HISTORY.cob already uses for a single account's history
+           MOVE ZERO TO WS-EXPECTED-BALANCE
+           SET WS-TXN-NOT-EOF TO TRUE
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM UNTIL WS-TXN-EOF
+               READ TRANSACTION-FILE NEXT
+                   AT END
+                       SET WS-TXN-EOF TO TRUE
+                   NOT AT END
+                       IF TXN-STATUS = "P" AND
+                          TXN-DATE >= ACC-OPEN-DATE
+                           PERFORM APPLY-TRANSACTION-TO-EXPECTED
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE.
+
+       APPLY-TRANSACTION-TO-EXPECTED.
+      *    TRANSFER.cob and BANKLEDG's TRANSFER-PROCESSING both write
+      *    a matched OUT/IN pair for a successful transfer, where the
+      *    credited account is placed in TXN-FROM-ACCOUNT on the IN
+      *    record. The WHEN OTHER arm below only still matters for a
+      *    plain "TRANSFER FAILED" record, which TXN-STATUS = "P"
+      *    above already excludes from ever reaching here.
+           EVALUATE TXN-TYPE
+               WHEN "D"
+                   IF TXN-FROM-ACCOUNT = ACC-NUMBER
+                       ADD TXN-AMOUNT TO WS-EXPECTED-BALANCE
+                   END-IF
+               WHEN "W"
+                   IF TXN-FROM-ACCOUNT = ACC-NUMBER
+                       SUBTRACT TXN-AMOUNT FROM WS-EXPECTED-BALANCE
+                   END-IF
+               WHEN "I"
+                   IF TXN-FROM-ACCOUNT = ACC-NUMBER
+                       ADD TXN-AMOUNT TO WS-EXPECTED-BALANCE
+                   END-IF
+               WHEN "F"
+                   IF TXN-FROM-ACCOUNT = ACC-NUMBER
+                       SUBTRACT TXN-AMOUNT FROM WS-EXPECTED-BALANCE
+                   END-IF
+               WHEN "T"
+                   EVALUATE TXN-DESCRIPTION
+                       WHEN "TRANSFER IN"
+                           IF TXN-FROM-ACCOUNT = ACC-NUMBER
+                               ADD TXN-AMOUNT TO WS-EXPECTED-BALANCE
+                           END-IF
+                       WHEN "TRANSFER OUT"
+                           IF TXN-FROM-ACCOUNT = ACC-NUMBER
+                               SUBTRACT TXN-AMOUNT FROM
+                                   WS-EXPECTED-BALANCE
+                           END-IF
+                       WHEN OTHER
+                           IF TXN-FROM-ACCOUNT = ACC-NUMBER
+                               SUBTRACT TXN-AMOUNT FROM
+                                   WS-EXPECTED-BALANCE
+                           END-IF
+                           IF TXN-TO-ACCOUNT = ACC-NUMBER
+                               ADD TXN-AMOUNT TO WS-EXPECTED-BALANCE
+                           END-IF
+                   END-EVALUATE
+           END-EVALUATE.
+
+       DISPLAY-RUN-SUMMARY.
+           DISPLAY " "
+           DISPLAY "BALANCE RECONCILIATION COMPLETE"
+           DISPLAY "================================"
+           DISPLAY "Accounts checked:    " WS-ACCOUNTS-CHECKED
+           DISPLAY "Accounts mismatched: " WS-ACCOUNTS-MISMATCHED
+           DISPLAY " ".
+
+       END PROGRAM RECONCILE.
