@@ -20,22 +20,33 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
            
+      *    Locked exclusively for the read-increment-write sequence
+      *    so overlapping sessions can't hand out duplicate TXN-IDs.
            SELECT COUNTER-FILE ASSIGN TO "data/COUNTER.DAT"
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
                FILE STATUS IS WS-FILE-STATUS.
-       
+
+           SELECT AUDIT-FILE ASSIGN TO "data/AUDIT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD  ACCOUNT-FILE.
            COPY "copybooks/ACCOUNT-RECORD.cpy".
-       
+
        FD  TRANSACTION-FILE.
            COPY "copybooks/TRANSACTION-RECORD.cpy".
-       
+
        FD  COUNTER-FILE.
        01  COUNTER-RECORD              PIC 9(15).
+
+       FD  AUDIT-FILE.
+           COPY "copybooks/AUDIT-RECORD.cpy".
        
        WORKING-STORAGE SECTION.
            COPY "copybooks/WORKING-STORAGE.cpy".
@@ -47,19 +58,41 @@
            05  WS-FROM-BALANCE         PIC S9(10)V99 COMP-3.
            05  WS-FROM-STATUS          PIC X(1).
            05  WS-FROM-OPEN-DATE       PIC 9(8).
-           05  FILLER                  PIC X(15).
-       
+           05  WS-FROM-CUSTOMER-ID     PIC 9(10).
+           05  WS-FROM-OVERDRAFT-LIMIT PIC S9(8)V99 COMP-3.
+           05  WS-FROM-LAST-ACTIVITY   PIC 9(8).
+           05  WS-FROM-SIGNER-COUNT    PIC 9(1).
+           05  WS-FROM-SIGNER-ID       PIC 9(10) OCCURS 2 TIMES.
+           05  WS-FROM-CURRENCY-CODE   PIC X(3).
+           05  WS-FROM-ACCOUNT-TYPE    PIC X(1).
+           05  WS-FROM-MATURITY-DATE   PIC 9(8).
+           05  FILLER                  PIC X(1).
+
        01  WS-TO-ACCOUNT-REC.
            05  WS-TO-ACC-NUMBER        PIC 9(10).
            05  WS-TO-CUSTOMER-NAME     PIC X(30).
            05  WS-TO-BALANCE           PIC S9(10)V99 COMP-3.
            05  WS-TO-STATUS            PIC X(1).
            05  WS-TO-OPEN-DATE         PIC 9(8).
-           05  FILLER                  PIC X(15).
-       
+           05  WS-TO-CUSTOMER-ID       PIC 9(10).
+           05  WS-TO-OVERDRAFT-LIMIT   PIC S9(8)V99 COMP-3.
+           05  WS-TO-LAST-ACTIVITY     PIC 9(8).
+           05  WS-TO-SIGNER-COUNT      PIC 9(1).
+           05  WS-TO-SIGNER-ID         PIC 9(10) OCCURS 2 TIMES.
+           05  WS-TO-CURRENCY-CODE     PIC X(3).
+           05  WS-TO-ACCOUNT-TYPE      PIC X(1).
+           05  WS-TO-MATURITY-DATE     PIC 9(8).
+           05  FILLER                  PIC X(1).
+
        01  WS-ORIGINAL-FROM-BALANCE    PIC S9(10)V99 COMP-3.
        01  WS-ORIGINAL-TO-BALANCE      PIC S9(10)V99 COMP-3.
        01  WS-BACKUP-BALANCE           PIC S9(10)V99 COMP-3.
+       01  WS-FROM-OVERDRAFT-NEGATIVE  PIC S9(8)V99 COMP-3.
+      *    Early-withdrawal penalty assessed when the source account
+      *    is a CD/term account transferred out of before its
+      *    ACC-MATURITY-DATE, the same penalty BANKLEDG's
+      *    WITHDRAW-PROCESSING assesses on a direct withdrawal.
+       01  WS-TRANSFER-PENALTY         PIC S9(8)V99 COMP-3.
        01  WS-TRANSFER-SUCCESS-FLAG    PIC X(1) VALUE 'N'.
            88  TRANSFER-SUCCESSFUL     VALUE 'Y'.
            88  TRANSFER-FAILED         VALUE 'N'.
@@ -163,11 +196,22 @@
                EXIT PARAGRAPH
            END-IF
            
-           COMPUTE WS-BACKUP-BALANCE = 
+           MOVE ZERO TO WS-TRANSFER-PENALTY
+           IF WS-FROM-ACCOUNT-TYPE = "D" AND
+                   WS-DATE-NUMERIC < WS-FROM-MATURITY-DATE
+               COMPUTE WS-TRANSFER-PENALTY ROUNDED =
+                   LS-TRANSFER-AMOUNT *
+                   CD-EARLY-WITHDRAWAL-PENALTY-PCT
+           END-IF
+           COMPUTE WS-BACKUP-BALANCE =
                WS-FROM-BALANCE - LS-TRANSFER-AMOUNT
-           IF WS-BACKUP-BALANCE < MIN-BALANCE
+               - WS-TRANSFER-PENALTY
+           COMPUTE WS-FROM-OVERDRAFT-NEGATIVE =
+               WS-FROM-OVERDRAFT-LIMIT * -1
+           IF WS-BACKUP-BALANCE < WS-FROM-OVERDRAFT-NEGATIVE
                DISPLAY "Error: Insufficient funds in "
                        "source account"
+               PERFORM RECORD-DECLINED-TRANSFER
                SET ERROR-OCCURRED TO TRUE
                CLOSE ACCOUNT-FILE
                EXIT PARAGRAPH
@@ -205,17 +249,34 @@
        ATOMIC-TRANSFER.
       *    Debit the FROM account
            MOVE WS-FROM-ACCOUNT-REC TO ACCOUNT-RECORD
+           MOVE ACCOUNT-RECORD TO WS-BACKUP-RECORD
            SUBTRACT LS-TRANSFER-AMOUNT FROM ACC-BALANCE
+           IF WS-TRANSFER-PENALTY > ZERO
+               SUBTRACT WS-TRANSFER-PENALTY FROM ACC-BALANCE
+           END-IF
+           MOVE WS-DATE-NUMERIC TO ACC-LAST-ACTIVITY-DATE
            REWRITE ACCOUNT-RECORD
                INVALID KEY
                    DISPLAY "Error: Failed to update source account"
                    SET ERROR-OCCURRED TO TRUE
                    EXIT PARAGRAPH
            END-REWRITE
-           
+           PERFORM WRITE-AUDIT-ENTRY
+           IF WS-TRANSFER-PENALTY > ZERO
+               MOVE WS-TRANSFER-PENALTY TO WS-DISPLAY-AMOUNT
+               DISPLAY "Early withdrawal penalty: $" WS-DISPLAY-AMOUNT
+           END-IF
+
+      *    Convert the transfer amount into the TO account's own
+      *    currency when it differs from the FROM account's currency,
+      *    rather than moving the raw amount across as-is.
+           PERFORM CONVERT-TRANSFER-AMOUNT
+
       *    Credit the TO account
            MOVE WS-TO-ACCOUNT-REC TO ACCOUNT-RECORD
-           ADD LS-TRANSFER-AMOUNT TO ACC-BALANCE
+           MOVE ACCOUNT-RECORD TO WS-BACKUP-RECORD
+           ADD WS-CREDIT-AMOUNT TO ACC-BALANCE
+           MOVE WS-DATE-NUMERIC TO ACC-LAST-ACTIVITY-DATE
            REWRITE ACCOUNT-RECORD
                INVALID KEY
       *            Rollback the FROM account update
@@ -228,6 +289,7 @@
                    SET ERROR-OCCURRED TO TRUE
                    EXIT PARAGRAPH
            END-REWRITE
+           PERFORM WRITE-AUDIT-ENTRY
            
       *    Both updates successful - record the transactions
            SET TRANSFER-SUCCESSFUL TO TRUE
@@ -239,7 +301,44 @@
                    " completed successfully"
            DISPLAY "From account: " LS-FROM-ACCOUNT
            DISPLAY "To account: " LS-TO-ACCOUNT.
-       
+
+       CONVERT-TRANSFER-AMOUNT.
+      *    WS-CREDIT-AMOUNT is what actually gets added to the TO
+      *    account, in the TO account's own currency. When both
+      *    accounts share a currency (the common case, and every
+      *    account created before this field existed) the amount
+      *    passes through unchanged.
+           IF WS-FROM-CURRENCY-CODE = WS-TO-CURRENCY-CODE
+               MOVE LS-TRANSFER-AMOUNT TO WS-CREDIT-AMOUNT
+           ELSE
+               MOVE WS-FROM-CURRENCY-CODE TO WS-CURRENCY-LOOKUP-CODE
+               PERFORM LOOKUP-EXCHANGE-RATE
+               MOVE WS-CURRENCY-LOOKUP-RATE TO WS-FROM-CURRENCY-RATE
+               MOVE WS-TO-CURRENCY-CODE TO WS-CURRENCY-LOOKUP-CODE
+               PERFORM LOOKUP-EXCHANGE-RATE
+               MOVE WS-CURRENCY-LOOKUP-RATE TO WS-TO-CURRENCY-RATE
+               COMPUTE WS-CREDIT-AMOUNT ROUNDED =
+                   LS-TRANSFER-AMOUNT * WS-FROM-CURRENCY-RATE
+                       / WS-TO-CURRENCY-RATE
+           END-IF.
+
+       LOOKUP-EXCHANGE-RATE.
+      *    Looks up WS-CURRENCY-LOOKUP-CODE against the exchange
+      *    rate table and returns its rate-to-USD in
+      *    WS-CURRENCY-LOOKUP-RATE. Defaults to 1.00000 when the
+      *    code isn't in the table (or is blank, as on accounts
+      *    created before ACC-CURRENCY-CODE existed) so those
+      *    accounts keep behaving as plain dollar-for-dollar transfers.
+           MOVE 1.00000 TO WS-CURRENCY-LOOKUP-RATE
+           PERFORM VARYING WS-ER-SUB FROM 1 BY 1
+                   UNTIL WS-ER-SUB > 4
+               IF WS-ER-CURRENCY-CODE(WS-ER-SUB) =
+                       WS-CURRENCY-LOOKUP-CODE
+                   MOVE WS-ER-RATE-TO-USD(WS-ER-SUB)
+                       TO WS-CURRENCY-LOOKUP-RATE
+               END-IF
+           END-PERFORM.
+
        RECORD-TRANSFER-TRANSACTIONS.
       *    Record debit transaction for FROM account
            PERFORM GET-NEXT-TRANSACTION-ID
@@ -250,11 +349,19 @@
            MOVE WS-TIME-NUMERIC TO TXN-TIME
            MOVE LS-FROM-ACCOUNT TO TXN-FROM-ACCOUNT
            MOVE LS-TO-ACCOUNT TO TXN-TO-ACCOUNT
+           MOVE ZERO TO TXN-CHECK-NUMBER
+           MOVE ZERO TO TXN-REVERSAL-OF
+           MOVE SPACES TO TXN-TELLER-ID
            MOVE "T" TO TXN-TYPE
            MOVE LS-TRANSFER-AMOUNT TO TXN-AMOUNT
            MOVE "TRANSFER OUT" TO TXN-DESCRIPTION
            MOVE "P" TO TXN-STATUS
-           
+           IF TXN-AMOUNT >= CTR-REPORTING-THRESHOLD
+               SET TXN-CTR-REPORTABLE TO TRUE
+           ELSE
+               MOVE "N" TO TXN-CTR-FLAG
+           END-IF
+
            WRITE TRANSACTION-RECORD
            
       *    Record credit transaction for TO account
@@ -265,31 +372,86 @@
            MOVE WS-TIME-NUMERIC TO TXN-TIME
            MOVE LS-TO-ACCOUNT TO TXN-FROM-ACCOUNT
            MOVE LS-FROM-ACCOUNT TO TXN-TO-ACCOUNT
+           MOVE ZERO TO TXN-CHECK-NUMBER
+           MOVE ZERO TO TXN-REVERSAL-OF
+           MOVE SPACES TO TXN-TELLER-ID
            MOVE "T" TO TXN-TYPE
-           MOVE LS-TRANSFER-AMOUNT TO TXN-AMOUNT
+           MOVE WS-CREDIT-AMOUNT TO TXN-AMOUNT
            MOVE "TRANSFER IN" TO TXN-DESCRIPTION
            MOVE "P" TO TXN-STATUS
-           
+           IF TXN-AMOUNT >= CTR-REPORTING-THRESHOLD
+               SET TXN-CTR-REPORTABLE TO TRUE
+           ELSE
+               MOVE "N" TO TXN-CTR-FLAG
+           END-IF
+
            WRITE TRANSACTION-RECORD
            
            CLOSE TRANSACTION-FILE.
        
+       RECORD-DECLINED-TRANSFER.
+      *    Record the failed attempt so there is a permanent trail
+      *    of declined transfers, not just a message on the screen.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-TRANSACTION-COUNTER TO TXN-ID
+           MOVE WS-DATE-NUMERIC TO TXN-DATE
+           MOVE WS-TIME-NUMERIC TO TXN-TIME
+           MOVE LS-FROM-ACCOUNT TO TXN-FROM-ACCOUNT
+           MOVE LS-TO-ACCOUNT TO TXN-TO-ACCOUNT
+           MOVE ZERO TO TXN-CHECK-NUMBER
+           MOVE ZERO TO TXN-REVERSAL-OF
+           MOVE SPACES TO TXN-TELLER-ID
+           MOVE "T" TO TXN-TYPE
+           MOVE LS-TRANSFER-AMOUNT TO TXN-AMOUNT
+           MOVE "TRANSFER DECLINED" TO TXN-DESCRIPTION
+           MOVE "F" TO TXN-STATUS
+           IF TXN-AMOUNT >= CTR-REPORTING-THRESHOLD
+               SET TXN-CTR-REPORTABLE TO TRUE
+           ELSE
+               MOVE "N" TO TXN-CTR-FLAG
+           END-IF
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
+       WRITE-AUDIT-ENTRY.
+      *    Append a before-image audit entry for the account whose
+      *    ACCOUNT-RECORD was just rewritten. WS-BACKUP-RECORD must
+      *    already hold the pre-change record.
+           OPEN EXTEND AUDIT-FILE
+           MOVE ACC-NUMBER TO AUD-ACCOUNT-NUMBER
+           MOVE WS-DATE-NUMERIC TO AUD-DATE
+           MOVE WS-TIME-NUMERIC TO AUD-TIME
+           MOVE "TRANSFER" TO AUD-OPERATION
+           MOVE WS-BACKUP-RECORD TO AUD-BEFORE-IMAGE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
        GET-NEXT-TRANSACTION-ID.
-      *    Get next transaction ID from counter file
-           OPEN INPUT COUNTER-FILE
+      *    Hold the counter file open and exclusively locked for the
+      *    whole read-increment-write sequence so two sessions
+      *    running at the same moment can't both read the same
+      *    value before either one writes it back.
+           OPEN I-O COUNTER-FILE
+           IF WS-FILE-STATUS = "35"
+      *        Counter file does not exist yet - create it
+               OPEN OUTPUT COUNTER-FILE
+               CLOSE COUNTER-FILE
+               OPEN I-O COUNTER-FILE
+           END-IF
+
            READ COUNTER-FILE
                AT END
                    MOVE 1 TO WS-TRANSACTION-COUNTER
+                   MOVE WS-TRANSACTION-COUNTER TO COUNTER-RECORD
+                   WRITE COUNTER-RECORD
                NOT AT END
                    MOVE COUNTER-RECORD TO WS-TRANSACTION-COUNTER
                    ADD 1 TO WS-TRANSACTION-COUNTER
+                   MOVE WS-TRANSACTION-COUNTER TO COUNTER-RECORD
+                   REWRITE COUNTER-RECORD
            END-READ
-           CLOSE COUNTER-FILE
-           
-      *    Update counter file
-           OPEN OUTPUT COUNTER-FILE
-           MOVE WS-TRANSACTION-COUNTER TO COUNTER-RECORD
-           WRITE COUNTER-RECORD
+
            CLOSE COUNTER-FILE.
        
        END PROGRAM TRANSFER.
