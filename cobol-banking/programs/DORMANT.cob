@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANT.
+      *********************************************************
+      * DORMANT - Dormant Account Report
+      * Scans the account master file for active accounts with
+      * no posted deposit, withdrawal or transfer activity in
+      * the last 12 months, for escheatment tracking.
+      *
+      * Usage: DORMANT (no parameters - checks every account)
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Account master file - indexed for proper record management
+           SELECT ACCOUNT-FILE ASSIGN TO "data/ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Dormant account listing for escheatment tracking
+           SELECT DORMANT-FILE ASSIGN TO "data/DORMANT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-FILE.
+           COPY "copybooks/ACCOUNT-RECORD.cpy".
+
+       FD  DORMANT-FILE.
+       01  DORMANT-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY "copybooks/WORKING-STORAGE.cpy".
+
+      *    Dormant report working storage
+       01  WS-EOF-FLAG                 PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+           88  WS-NOT-EOF              VALUE 'N'.
+       01  WS-CUTOFF-DATE              PIC 9(8).
+       01  WS-ACCOUNTS-EXAMINED        PIC 9(7) VALUE ZERO.
+       01  WS-DORMANT-COUNT            PIC 9(7) VALUE ZERO.
+       01  WS-DORMANT-TOTAL            PIC S9(10)V99 COMP-3 VALUE ZERO.
+       01  WS-EXPORT-BALANCE           PIC -9(10).99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM INITIALIZATION
+           PERFORM OPEN-FILES
+           PERFORM UNTIL WS-EOF
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM CHECK-ACCOUNT-DORMANCY
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+           CLOSE DORMANT-FILE
+           PERFORM DISPLAY-RUN-SUMMARY
+           STOP RUN RETURNING WS-RETURN-CODE.
+
+       INITIALIZATION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-DATE-NUMERIC =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+      *    12 months back, same month and day - integer YYYYMMDD
+      *    arithmetic, matching the simple date math used elsewhere
+      *    in this system (see STATEMENT.cob period expansion)
+           COMPUTE WS-CUTOFF-DATE = WS-DATE-NUMERIC - 10000
+           SET NO-ERROR TO TRUE
+           MOVE ZERO TO WS-RETURN-CODE.
+
+       OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening account file, status: "
+                       WS-FILE-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               STOP RUN RETURNING WS-RETURN-CODE
+           END-IF
+           OPEN OUTPUT DORMANT-FILE
+           STRING "RUN DATE," WS-DATE-NUMERIC DELIMITED BY SIZE
+               INTO DORMANT-RECORD
+           WRITE DORMANT-RECORD.
+
+       CHECK-ACCOUNT-DORMANCY.
+           ADD 1 TO WS-ACCOUNTS-EXAMINED
+      *    Only active accounts are candidates for escheatment -
+      *    closed and frozen accounts are already off the books
+           IF ACC-STATUS = "A" AND
+              ACC-LAST-ACTIVITY-DATE < WS-CUTOFF-DATE
+               PERFORM WRITE-DORMANT-RECORD
+               ADD 1 TO WS-DORMANT-COUNT
+               ADD ACC-BALANCE TO WS-DORMANT-TOTAL
+           END-IF.
+
+       WRITE-DORMANT-RECORD.
+           MOVE ACC-BALANCE TO WS-EXPORT-BALANCE
+           STRING ACC-NUMBER "," ACC-CUSTOMER-NAME ","
+               ACC-LAST-ACTIVITY-DATE "," WS-EXPORT-BALANCE
+               DELIMITED BY SIZE
+               INTO DORMANT-RECORD
+           WRITE DORMANT-RECORD.
+
+       DISPLAY-RUN-SUMMARY.
+           DISPLAY " "
+           DISPLAY "DORMANT ACCOUNT REPORT"
+           DISPLAY "======================="
+           DISPLAY "Accounts examined: " WS-ACCOUNTS-EXAMINED
+           DISPLAY "Dormant accounts (12+ months idle): "
+                   WS-DORMANT-COUNT
+           MOVE WS-DORMANT-TOTAL TO WS-DISPLAY-BALANCE
+           DISPLAY "Dormant balance total: $" WS-DISPLAY-BALANCE
+           DISPLAY " ".
+
+       END PROGRAM DORMANT.
