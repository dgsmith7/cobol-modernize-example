@@ -0,0 +1,396 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TELLERXN.
+      *********************************************************
+      * TELLERXN - Callable Balance/Deposit/Withdraw Subprogram
+      * TRANSFER.cob and HISTORY.cob already show the pattern for
+      * a clean callable with a LINKAGE SECTION instead of a
+      * command-line parser. This gives an external channel
+      * gateway (ATM switch, online banking front end) the same
+      * kind of direct entry point for the three account
+      * functions it needs most, without shelling out to
+      * BANKLEDG's PARSE-PARAMETERS command-line interface.
+      *
+      * LS-FUNCTION-CODE selects the operation: BALANCE, DEPOSIT
+      * or WITHDRAW. LS-AMOUNT and LS-CHECK-NUMBER only apply to
+      * DEPOSIT/WITHDRAW and are ignored for BALANCE. LS-BALANCE
+      * returns the account's balance after the call completes.
+      * LS-ACTING-CUSTOMER-ID identifies the customer at the other
+      * end of the channel session and is checked against the
+      * account's owner/signers before a WITHDRAW is allowed to
+      * debit the account; zero skips the check.
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "data/ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACC-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "data/TRANSACT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Locked exclusively for the read-increment-write sequence
+      *    so overlapping sessions can't hand out duplicate TXN-IDs.
+           SELECT COUNTER-FILE ASSIGN TO "data/COUNTER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "data/AUDIT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-FILE.
+           COPY "copybooks/ACCOUNT-RECORD.cpy".
+
+       FD  TRANSACTION-FILE.
+           COPY "copybooks/TRANSACTION-RECORD.cpy".
+
+       FD  COUNTER-FILE.
+       01  COUNTER-RECORD              PIC 9(15).
+
+       FD  AUDIT-FILE.
+           COPY "copybooks/AUDIT-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "copybooks/WORKING-STORAGE.cpy".
+
+      *    Channel-call working storage
+       01  WS-AVAILABLE-FUNDS          PIC S9(10)V99 COMP-3.
+       01  WS-WITHDRAWAL-PENALTY       PIC S9(8)V99 COMP-3.
+       01  WS-AUDIT-OPERATION          PIC X(10).
+
+      *    Joint-account signer recognition flag, same match-flag
+      *    pattern BANKLEDG uses for CHECK-AUTHORIZED-SIGNER
+       01  WS-SIGNER-MATCH-FLAG        PIC X(1) VALUE 'N'.
+           88  SIGNER-RECOGNIZED       VALUE 'Y'.
+           88  SIGNER-NOT-RECOGNIZED   VALUE 'N'.
+       01  WS-SIGNER-SUB               PIC 9(1) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LS-FUNCTION-CODE            PIC X(8).
+       01  LS-ACCOUNT-NUMBER           PIC 9(10).
+       01  LS-AMOUNT                   PIC 9(10)V99.
+       01  LS-CHECK-NUMBER             PIC 9(7).
+       01  LS-TELLER-ID                PIC X(5).
+      *    Customer ID of the party standing at the ATM/online
+      *    session, checked against the account's primary owner and
+      *    signers the same way BANKLEDG checks a teller-entered
+      *    customer ID - zero skips the check
+       01  LS-ACTING-CUSTOMER-ID       PIC 9(10).
+       01  LS-BALANCE                  PIC S9(10)V99 COMP-3.
+       01  LS-RETURN-CODE              PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-FUNCTION-CODE
+                               LS-ACCOUNT-NUMBER
+                               LS-AMOUNT
+                               LS-CHECK-NUMBER
+                               LS-TELLER-ID
+                               LS-ACTING-CUSTOMER-ID
+                               LS-BALANCE
+                               LS-RETURN-CODE.
+
+       MAIN-PROCESSING.
+           PERFORM INITIALIZATION
+           MOVE ZERO TO LS-BALANCE
+           EVALUATE LS-FUNCTION-CODE
+               WHEN "BALANCE"
+                   PERFORM BALANCE-FUNCTION
+               WHEN "DEPOSIT"
+                   PERFORM DEPOSIT-FUNCTION
+               WHEN "WITHDRAW"
+                   PERFORM WITHDRAW-FUNCTION
+               WHEN OTHER
+                   DISPLAY "Error: Unknown function code "
+                           LS-FUNCTION-CODE
+                   SET ERROR-OCCURRED TO TRUE
+           END-EVALUATE
+
+           IF ERROR-OCCURRED
+               MOVE 8 TO LS-RETURN-CODE
+           ELSE
+               MOVE 0 TO LS-RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       INITIALIZATION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           COMPUTE WS-DATE-NUMERIC =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+           COMPUTE WS-TIME-NUMERIC =
+               WS-HOUR * 10000 + WS-MINUTE * 100 + WS-SECOND
+           SET NO-ERROR TO TRUE.
+
+       BALANCE-FUNCTION.
+           IF LS-ACCOUNT-NUMBER = ZERO
+               DISPLAY "Error: Account number required"
+               SET ERROR-OCCURRED TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+           OPEN INPUT ACCOUNT-FILE
+           MOVE LS-ACCOUNT-NUMBER TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "Error: Account " LS-ACCOUNT-NUMBER
+                           " not found"
+                   SET ERROR-OCCURRED TO TRUE
+               NOT INVALID KEY
+                   MOVE ACC-BALANCE TO LS-BALANCE
+           END-READ
+           CLOSE ACCOUNT-FILE.
+
+       DEPOSIT-FUNCTION.
+           IF LS-ACCOUNT-NUMBER = ZERO OR LS-AMOUNT <= ZERO
+               DISPLAY "Error: Valid account number and amount "
+                       "required"
+               SET ERROR-OCCURRED TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF LS-AMOUNT > MAX-DEPOSIT
+               DISPLAY "Error: Deposit amount exceeds maximum limit"
+               SET ERROR-OCCURRED TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN I-O ACCOUNT-FILE
+           MOVE LS-ACCOUNT-NUMBER TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "Error: Account " LS-ACCOUNT-NUMBER
+                           " not found"
+                   SET ERROR-OCCURRED TO TRUE
+               NOT INVALID KEY
+                   IF ACC-STATUS NOT = "A"
+                       DISPLAY "Error: Account is not active"
+                       SET ERROR-OCCURRED TO TRUE
+                   ELSE
+                       MOVE ACCOUNT-RECORD TO WS-BACKUP-RECORD
+                       MOVE "DEPOSIT" TO WS-AUDIT-OPERATION
+                       ADD LS-AMOUNT TO ACC-BALANCE
+                       MOVE WS-DATE-NUMERIC TO ACC-LAST-ACTIVITY-DATE
+                       REWRITE ACCOUNT-RECORD
+                       IF WS-FILE-STATUS = "00"
+                           PERFORM WRITE-AUDIT-ENTRY
+                           MOVE ACC-BALANCE TO LS-BALANCE
+                           PERFORM RECORD-CHANNEL-TRANSACTION
+                       ELSE
+                           DISPLAY "Error updating account"
+                           SET ERROR-OCCURRED TO TRUE
+                       END-IF
+                   END-IF
+           END-READ
+           CLOSE ACCOUNT-FILE.
+
+       WITHDRAW-FUNCTION.
+           IF LS-ACCOUNT-NUMBER = ZERO OR LS-AMOUNT <= ZERO
+               DISPLAY "Error: Valid account number and amount "
+                       "required"
+               SET ERROR-OCCURRED TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF LS-AMOUNT > MAX-WITHDRAWAL
+               DISPLAY "Error: Withdrawal amount exceeds maximum "
+                       "limit"
+               SET ERROR-OCCURRED TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN I-O ACCOUNT-FILE
+           MOVE LS-ACCOUNT-NUMBER TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "Error: Account " LS-ACCOUNT-NUMBER
+                           " not found"
+                   SET ERROR-OCCURRED TO TRUE
+               NOT INVALID KEY
+                   IF ACC-STATUS NOT = "A"
+                       DISPLAY "Error: Account is not active"
+                       SET ERROR-OCCURRED TO TRUE
+                   ELSE
+                   PERFORM CHECK-AUTHORIZED-SIGNER
+                   IF SIGNER-NOT-RECOGNIZED
+                       DISPLAY "Error: Customer is not authorized "
+                               "on this account"
+                       PERFORM RECORD-CHANNEL-DECLINE
+                       SET ERROR-OCCURRED TO TRUE
+                   ELSE
+                       MOVE ZERO TO WS-WITHDRAWAL-PENALTY
+                       IF ACC-TYPE-CD AND
+                               WS-DATE-NUMERIC < ACC-MATURITY-DATE
+                           COMPUTE WS-WITHDRAWAL-PENALTY ROUNDED =
+                               LS-AMOUNT *
+                               CD-EARLY-WITHDRAWAL-PENALTY-PCT
+                       END-IF
+                       COMPUTE WS-AVAILABLE-FUNDS =
+                           ACC-BALANCE + ACC-OVERDRAFT-LIMIT
+                       IF LS-AMOUNT + WS-WITHDRAWAL-PENALTY >
+                               WS-AVAILABLE-FUNDS
+                           DISPLAY "Error: Insufficient funds"
+                           PERFORM RECORD-CHANNEL-DECLINE
+                           SET ERROR-OCCURRED TO TRUE
+                       ELSE
+                           MOVE ACCOUNT-RECORD TO WS-BACKUP-RECORD
+                           MOVE "WITHDRAW" TO WS-AUDIT-OPERATION
+                           SUBTRACT LS-AMOUNT FROM ACC-BALANCE
+                           IF WS-WITHDRAWAL-PENALTY > ZERO
+                               SUBTRACT WS-WITHDRAWAL-PENALTY FROM
+                                   ACC-BALANCE
+                           END-IF
+                           MOVE WS-DATE-NUMERIC TO
+                               ACC-LAST-ACTIVITY-DATE
+                           REWRITE ACCOUNT-RECORD
+                           IF WS-FILE-STATUS = "00"
+                               PERFORM WRITE-AUDIT-ENTRY
+                               MOVE ACC-BALANCE TO LS-BALANCE
+                               PERFORM RECORD-CHANNEL-TRANSACTION
+                           ELSE
+                               DISPLAY "Error updating account"
+                               SET ERROR-OCCURRED TO TRUE
+                           END-IF
+                       END-IF
+                   END-IF
+                   END-IF
+           END-READ
+           CLOSE ACCOUNT-FILE.
+
+       CHECK-AUTHORIZED-SIGNER.
+      *    Recognize any party registered on the account - the
+      *    primary owner (ACC-CUSTOMER-ID) or any joint-account
+      *    signer (ACC-SIGNER-ID) - as authorized for the account
+      *    now positioned in the ACCOUNT-FILE record area. Checked
+      *    against LS-ACTING-CUSTOMER-ID, the party standing at the
+      *    ATM or online-banking session. Same logic as BANKLEDG's
+      *    CHECK-AUTHORIZED-SIGNER.
+           SET SIGNER-NOT-RECOGNIZED TO TRUE
+           IF LS-ACTING-CUSTOMER-ID = ZERO
+      *        No acting party was supplied - nothing to check
+      *        against, so an integration that doesn't pass one
+      *        stays unaffected
+               SET SIGNER-RECOGNIZED TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+           IF LS-ACTING-CUSTOMER-ID = ACC-CUSTOMER-ID
+               SET SIGNER-RECOGNIZED TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-SIGNER-SUB FROM 1 BY 1
+                   UNTIL WS-SIGNER-SUB > ACC-SIGNER-COUNT
+               IF LS-ACTING-CUSTOMER-ID = ACC-SIGNER-ID(WS-SIGNER-SUB)
+                   SET SIGNER-RECOGNIZED TO TRUE
+               END-IF
+           END-PERFORM.
+
+       WRITE-AUDIT-ENTRY.
+      *    Append a before-image audit entry for the account whose
+      *    ACCOUNT-RECORD is about to be rewritten. WS-BACKUP-RECORD
+      *    must already hold the pre-change record and
+      *    WS-AUDIT-OPERATION the operation name.
+           OPEN EXTEND AUDIT-FILE
+           MOVE ACC-NUMBER TO AUD-ACCOUNT-NUMBER
+           MOVE WS-DATE-NUMERIC TO AUD-DATE
+           MOVE WS-TIME-NUMERIC TO AUD-TIME
+           MOVE WS-AUDIT-OPERATION TO AUD-OPERATION
+           MOVE WS-BACKUP-RECORD TO AUD-BEFORE-IMAGE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       RECORD-CHANNEL-TRANSACTION.
+      *    Post the deposit/withdrawal to TRANSACT.DAT the same way
+      *    BANKLEDG's RECORD-TRANSACTION does, crediting the call's
+      *    teller ID (spaces when the channel gateway passes none).
+           PERFORM GET-NEXT-TRANSACTION-ID
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-TRANSACTION-COUNTER TO TXN-ID
+           MOVE WS-DATE-NUMERIC TO TXN-DATE
+           MOVE WS-TIME-NUMERIC TO TXN-TIME
+           MOVE LS-ACCOUNT-NUMBER TO TXN-FROM-ACCOUNT
+           MOVE ZERO TO TXN-TO-ACCOUNT
+           MOVE ZERO TO TXN-CHECK-NUMBER
+           MOVE ZERO TO TXN-REVERSAL-OF
+           MOVE LS-TELLER-ID TO TXN-TELLER-ID
+           EVALUATE LS-FUNCTION-CODE
+               WHEN "DEPOSIT"
+                   MOVE "D" TO TXN-TYPE
+                   MOVE "DEPOSIT" TO TXN-DESCRIPTION
+               WHEN "WITHDRAW"
+                   MOVE "W" TO TXN-TYPE
+                   MOVE "WITHDRAWAL" TO TXN-DESCRIPTION
+                   MOVE LS-CHECK-NUMBER TO TXN-CHECK-NUMBER
+           END-EVALUATE
+           MOVE LS-AMOUNT TO TXN-AMOUNT
+           MOVE "P" TO TXN-STATUS
+           IF TXN-AMOUNT >= CTR-REPORTING-THRESHOLD
+               SET TXN-CTR-REPORTABLE TO TRUE
+           ELSE
+               MOVE "N" TO TXN-CTR-FLAG
+           END-IF
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
+       RECORD-CHANNEL-DECLINE.
+      *    Record a failed withdrawal attempt, same as BANKLEDG's
+      *    RECORD-DECLINED-TRANSACTION, so a permanent record exists
+      *    of attempted fraud or an overdrawn ATM attempt.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-TRANSACTION-COUNTER TO TXN-ID
+           MOVE WS-DATE-NUMERIC TO TXN-DATE
+           MOVE WS-TIME-NUMERIC TO TXN-TIME
+           MOVE LS-ACCOUNT-NUMBER TO TXN-FROM-ACCOUNT
+           MOVE ZERO TO TXN-TO-ACCOUNT
+           MOVE LS-CHECK-NUMBER TO TXN-CHECK-NUMBER
+           MOVE ZERO TO TXN-REVERSAL-OF
+           MOVE LS-TELLER-ID TO TXN-TELLER-ID
+           MOVE "W" TO TXN-TYPE
+           MOVE "WITHDRAWAL DECLINED" TO TXN-DESCRIPTION
+           MOVE LS-AMOUNT TO TXN-AMOUNT
+           MOVE "F" TO TXN-STATUS
+           IF TXN-AMOUNT >= CTR-REPORTING-THRESHOLD
+               SET TXN-CTR-REPORTABLE TO TRUE
+           ELSE
+               MOVE "N" TO TXN-CTR-FLAG
+           END-IF
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
+       GET-NEXT-TRANSACTION-ID.
+      *    Hold the counter file open and exclusively locked for the
+      *    whole read-increment-write sequence so two sessions
+      *    running at the same moment can't both read the same
+      *    value before either one writes it back.
+           OPEN I-O COUNTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT COUNTER-FILE
+               CLOSE COUNTER-FILE
+               OPEN I-O COUNTER-FILE
+           END-IF
+
+           READ COUNTER-FILE
+               AT END
+                   MOVE 1 TO WS-TRANSACTION-COUNTER
+                   MOVE WS-TRANSACTION-COUNTER TO COUNTER-RECORD
+                   WRITE COUNTER-RECORD
+               NOT AT END
+                   MOVE COUNTER-RECORD TO WS-TRANSACTION-COUNTER
+                   ADD 1 TO WS-TRANSACTION-COUNTER
+                   MOVE WS-TRANSACTION-COUNTER TO COUNTER-RECORD
+                   REWRITE COUNTER-RECORD
+           END-READ
+
+           CLOSE COUNTER-FILE.
+
+       END PROGRAM TELLERXN.
