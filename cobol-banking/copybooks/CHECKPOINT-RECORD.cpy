@@ -0,0 +1,13 @@
+      *********************************************************
+      * CHECKPOINT-RECORD.cpy - Batch Restart Checkpoint Record
+      * Single-record layout recording the last ACC-NUMBER a
+      * full-file batch job (interest accrual, fee assessment,
+      * reconciliation) successfully finished processing, so an
+      * abended run can resume instead of starting over from
+      * account zero and double-posting work already applied.
+      *********************************************************
+       01  CHECKPOINT-RECORD.
+      *    Last account number processed, zero when no run is
+      *    partway through (either never started or finished
+      *    cleanly)
+           05  CKP-LAST-ACCOUNT        PIC 9(10).
