@@ -14,7 +14,8 @@
            05  TXN-FROM-ACCOUNT        PIC 9(10).
       *    Destination account (for transfers) or zeros
            05  TXN-TO-ACCOUNT          PIC 9(10).
-      *    Transaction type: D=Deposit, W=Withdrawal, T=Transfer
+      *    Transaction type: D=Deposit, W=Withdrawal, T=Transfer,
+      *    I=Interest, F=Fee
            05  TXN-TYPE                PIC X(1).
       *    Transaction amount - always positive
            05  TXN-AMOUNT              PIC 9(10)V99 COMP-3.
@@ -22,7 +23,20 @@
            05  TXN-DESCRIPTION         PIC X(40).
       *    Processing status: P=Processed, F=Failed, R=Reversed
            05  TXN-STATUS              PIC X(1).
-      *    Filler for future expansion
-           05  FILLER                  PIC X(10).
-      *    Record length: 15+8+6+10+10+1+6+40+1+10 = 107 bytes
-      
\ No newline at end of file
+      *    Currency Transaction Report flag - set Y when TXN-AMOUNT
+      *    clears the BSA/CTR reporting threshold, N otherwise
+           05  TXN-CTR-FLAG            PIC X(1).
+               88  TXN-CTR-REPORTABLE  VALUE "Y".
+      *    Check number for paper-check withdrawals, zero when
+      *    the withdrawal wasn't drawn against a check
+           05  TXN-CHECK-NUMBER        PIC 9(7).
+      *    Operator who performed the transaction - the teller ID
+      *    passed on the command line, spaces when none was given
+           05  TXN-TELLER-ID           PIC X(5).
+      *    TXN-ID of the original transaction this record reverses,
+      *    zero on every record that isn't an offsetting reversal
+      *    entry. The original being reversed is not itself linked
+      *    back here - it is identified by its own TXN-STATUS 'R'.
+           05  TXN-REVERSAL-OF         PIC 9(15).
+      *    Record length: 15+8+6+10+10+1+7+40+1+1+7+5+15 = 126 bytes
+      *    (TXN-AMOUNT packs 12 digits into 7 bytes as COMP-3)
