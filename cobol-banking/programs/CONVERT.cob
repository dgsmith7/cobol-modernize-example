@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERT.
+      *********************************************************
+      * CONVERT - Core Conversion Loader
+      * CREATE-ACCOUNT in BANKLEDG only takes one account at a
+      * time from the command line. This program reads a
+      * fixed-width extract from an acquired core system and
+      * loads it into CUSTOMER.DAT and ACCOUNTS.DAT using the
+      * same WRITE ACCOUNT-RECORD path CREATE-ACCOUNT already
+      * uses, with a matching opening-balance entry written to
+      * TRANSACT.DAT, so onboarding an acquired portfolio doesn't
+      * mean re-keying every account by hand.
+      *
+      * Usage: CONVERT (no parameters - reads data/COREEXT.DAT)
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fixed-width extract from the acquired core system
+           SELECT CORE-EXTRACT-FILE ASSIGN TO "data/COREEXT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Customer master file - indexed for proper record management
+           SELECT CUSTOMER-FILE ASSIGN TO "data/CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUS-CUSTOMER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Account master file - indexed for proper record management
+           SELECT ACCOUNT-FILE ASSIGN TO "data/ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Transaction history file - sequential append
+           SELECT TRANSACTION-FILE ASSIGN TO "data/TRANSACT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Transaction counter file for unique ID generation.
+      *    Locked exclusively for the read-increment-write sequence
+      *    so overlapping sessions can't hand out duplicate TXN-IDs.
+           SELECT COUNTER-FILE ASSIGN TO "data/COUNTER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CORE-EXTRACT-FILE.
+           COPY "copybooks/CORE-EXTRACT-RECORD.cpy".
+
+       FD  CUSTOMER-FILE.
+           COPY "copybooks/CUSTOMER-RECORD.cpy".
+
+       FD  ACCOUNT-FILE.
+           COPY "copybooks/ACCOUNT-RECORD.cpy".
+
+       FD  TRANSACTION-FILE.
+           COPY "copybooks/TRANSACTION-RECORD.cpy".
+
+       FD  COUNTER-FILE.
+       01  COUNTER-RECORD              PIC 9(15).
+
+       WORKING-STORAGE SECTION.
+           COPY "copybooks/WORKING-STORAGE.cpy".
+
+      *    Conversion run working storage
+       01  WS-EOF-FLAG                 PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+           88  WS-NOT-EOF              VALUE 'N'.
+       01  WS-RECORDS-READ             PIC 9(7) VALUE ZERO.
+       01  WS-ACCOUNTS-LOADED          PIC 9(7) VALUE ZERO.
+       01  WS-ACCOUNTS-SKIPPED         PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM INITIALIZATION
+           PERFORM OPEN-CONVERT-FILES
+           PERFORM UNTIL WS-EOF
+               READ CORE-EXTRACT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM CONVERT-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE CORE-EXTRACT-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE ACCOUNT-FILE
+           PERFORM DISPLAY-RUN-SUMMARY
+           STOP RUN RETURNING WS-RETURN-CODE.
+
+       INITIALIZATION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           COMPUTE WS-DATE-NUMERIC =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+           COMPUTE WS-TIME-NUMERIC =
+               WS-HOUR * 10000 + WS-MINUTE * 100 + WS-SECOND
+           SET NO-ERROR TO TRUE
+           MOVE ZERO TO WS-RETURN-CODE.
+
+       OPEN-CONVERT-FILES.
+           OPEN INPUT CORE-EXTRACT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening core extract file, status: "
+                       WS-FILE-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               STOP RUN RETURNING WS-RETURN-CODE
+           END-IF
+
+           OPEN I-O CUSTOMER-FILE
+           IF WS-FILE-STATUS = "35"
+               CLOSE CUSTOMER-FILE
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF
+
+           OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS = "35"
+               CLOSE ACCOUNT-FILE
+               OPEN OUTPUT ACCOUNT-FILE
+               CLOSE ACCOUNT-FILE
+               OPEN I-O ACCOUNT-FILE
+           END-IF.
+
+       CONVERT-ONE-ACCOUNT.
+           MOVE CE-ACCOUNT-NUMBER TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               NOT INVALID KEY
+                   DISPLAY "Account " CE-ACCOUNT-NUMBER
+                           " already on file, skipping"
+                   ADD 1 TO WS-ACCOUNTS-SKIPPED
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM ENSURE-CONVERTED-CUSTOMER
+
+      *    Load the account using the same fields CREATE-ACCOUNT
+      *    populates on a teller-entered CREATE
+           MOVE CE-ACCOUNT-NUMBER TO ACC-NUMBER
+           MOVE CE-CUSTOMER-NAME TO ACC-CUSTOMER-NAME
+           MOVE CE-CUSTOMER-ID TO ACC-CUSTOMER-ID
+           MOVE CE-OPENING-BALANCE TO ACC-BALANCE
+           MOVE "A" TO ACC-STATUS
+           MOVE WS-DATE-NUMERIC TO ACC-OPEN-DATE
+           MOVE WS-DATE-NUMERIC TO ACC-LAST-ACTIVITY-DATE
+           MOVE ZERO TO ACC-OVERDRAFT-LIMIT
+           MOVE ZERO TO ACC-SIGNER-COUNT
+           MOVE ZERO TO ACC-SIGNER-ID(1)
+           MOVE ZERO TO ACC-SIGNER-ID(2)
+           MOVE CE-CURRENCY-CODE TO ACC-CURRENCY-CODE
+           MOVE CE-ACCOUNT-TYPE TO ACC-ACCOUNT-TYPE
+           MOVE CE-MATURITY-DATE TO ACC-MATURITY-DATE
+
+           WRITE ACCOUNT-RECORD
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error writing account " CE-ACCOUNT-NUMBER
+                       ", status: " WS-FILE-STATUS
+               ADD 1 TO WS-ACCOUNTS-SKIPPED
+           ELSE
+               ADD 1 TO WS-ACCOUNTS-LOADED
+               IF CE-OPENING-BALANCE > ZERO
+                   PERFORM RECORD-CONVERTED-BALANCE
+               END-IF
+           END-IF.
+
+       ENSURE-CONVERTED-CUSTOMER.
+      *    Create the customer master record if it does not
+      *    already exist, carrying over the acquired core's
+      *    contact information instead of leaving it blank the
+      *    way a teller-entered CREATE does
+           MOVE CE-CUSTOMER-ID TO CUS-CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE CE-CUSTOMER-NAME TO CUS-CUSTOMER-NAME
+                   MOVE CE-ADDRESS-LINE-1 TO CUS-ADDRESS-LINE-1
+                   MOVE CE-ADDRESS-LINE-2 TO CUS-ADDRESS-LINE-2
+                   MOVE CE-CITY TO CUS-CITY
+                   MOVE CE-STATE TO CUS-STATE
+                   MOVE CE-ZIP-CODE TO CUS-ZIP-CODE
+                   MOVE CE-PHONE TO CUS-PHONE
+                   MOVE CE-EMAIL TO CUS-EMAIL
+                   MOVE WS-DATE-NUMERIC TO CUS-ESTABLISHED-DATE
+                   WRITE CUSTOMER-RECORD
+                   IF WS-FILE-STATUS NOT = "00"
+                       DISPLAY "Error writing customer record "
+                               CE-CUSTOMER-ID
+                   END-IF
+           END-READ.
+
+       RECORD-CONVERTED-BALANCE.
+      *    Log the converted opening balance as a deposit
+      *    transaction, the same way RECORD-INITIAL-DEPOSIT does
+      *    for a teller-entered CREATE, so account history starts
+      *    from a real posted entry instead of a silent balance.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-TRANSACTION-COUNTER TO TXN-ID
+           MOVE WS-DATE-NUMERIC TO TXN-DATE
+           MOVE WS-TIME-NUMERIC TO TXN-TIME
+           MOVE CE-ACCOUNT-NUMBER TO TXN-FROM-ACCOUNT
+           MOVE ZERO TO TXN-TO-ACCOUNT
+           MOVE ZERO TO TXN-CHECK-NUMBER
+           MOVE ZERO TO TXN-REVERSAL-OF
+           MOVE SPACES TO TXN-TELLER-ID
+           MOVE "D" TO TXN-TYPE
+           MOVE CE-OPENING-BALANCE TO TXN-AMOUNT
+           MOVE "CONVERTED BALANCE" TO TXN-DESCRIPTION
+           MOVE "P" TO TXN-STATUS
+           IF TXN-AMOUNT >= CTR-REPORTING-THRESHOLD
+               SET TXN-CTR-REPORTABLE TO TRUE
+           ELSE
+               MOVE "N" TO TXN-CTR-FLAG
+           END-IF
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
+       GET-NEXT-TRANSACTION-ID.
+      *    Hold the counter file open and exclusively locked for the
+      *    whole read-increment-write sequence so two sessions
+      *    running at the same moment can't both read the same
+      *    value before either one writes it back.
+           OPEN I-O COUNTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT COUNTER-FILE
+               CLOSE COUNTER-FILE
+               OPEN I-O COUNTER-FILE
+           END-IF
+
+           READ COUNTER-FILE
+               AT END
+                   MOVE 1 TO WS-TRANSACTION-COUNTER
+                   MOVE WS-TRANSACTION-COUNTER TO COUNTER-RECORD
+                   WRITE COUNTER-RECORD
+               NOT AT END
+                   MOVE COUNTER-RECORD TO WS-TRANSACTION-COUNTER
+                   ADD 1 TO WS-TRANSACTION-COUNTER
+                   MOVE WS-TRANSACTION-COUNTER TO COUNTER-RECORD
+                   REWRITE COUNTER-RECORD
+           END-READ
+
+           CLOSE COUNTER-FILE.
+
+       DISPLAY-RUN-SUMMARY.
+           DISPLAY " "
+           DISPLAY "CORE CONVERSION LOAD COMPLETE"
+           DISPLAY "=============================="
+           DISPLAY "Extract records read: " WS-RECORDS-READ
+           DISPLAY "Accounts loaded:      " WS-ACCOUNTS-LOADED
+           DISPLAY "Accounts skipped:     " WS-ACCOUNTS-SKIPPED
+           DISPLAY " ".
+
+       END PROGRAM CONVERT.
