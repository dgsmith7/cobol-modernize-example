@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTACCR.
+      *********************************************************
+      * INTACCR - Nightly Interest Accrual and Posting Batch Job
+      * This program reads the account master file sequentially,
+      * computes interest on each active account's balance, posts
+      * the interest with a REWRITE the same way BANKLEDG's
+      * DEPOSIT-PROCESSING does, and writes a matching TXN-TYPE
+      * 'I' entry to the transaction history file.
+      *
+      * Usage: INTACCR (no parameters - processes all accounts)
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Account master file - indexed for proper record management
+           SELECT ACCOUNT-FILE ASSIGN TO "data/ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Transaction history file - sequential append
+           SELECT TRANSACTION-FILE ASSIGN TO "data/TRANSACT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Transaction counter file for unique ID generation.
+      *    Locked exclusively for the read-increment-write sequence
+      *    so overlapping sessions can't hand out duplicate TXN-IDs.
+           SELECT COUNTER-FILE ASSIGN TO "data/COUNTER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "data/AUDIT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Restart checkpoint - records the last account processed
+      *    so an abended run can resume instead of starting over
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/INTACCR-CKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-FILE.
+           COPY "copybooks/ACCOUNT-RECORD.cpy".
+
+       FD  TRANSACTION-FILE.
+           COPY "copybooks/TRANSACTION-RECORD.cpy".
+
+       FD  COUNTER-FILE.
+       01  COUNTER-RECORD              PIC 9(15).
+
+       FD  AUDIT-FILE.
+           COPY "copybooks/AUDIT-RECORD.cpy".
+
+       FD  CHECKPOINT-FILE.
+           COPY "copybooks/CHECKPOINT-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "copybooks/WORKING-STORAGE.cpy".
+
+      *    Interest accrual working storage
+       01  WS-EOF-FLAG                 PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+           88  WS-NOT-EOF              VALUE 'N'.
+       01  WS-INTEREST-AMOUNT          PIC S9(10)V99 COMP-3.
+       01  WS-ACCOUNTS-PROCESSED       PIC 9(7) VALUE ZERO.
+       01  WS-ACCOUNTS-POSTED          PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-INTEREST-POSTED    PIC S9(10)V99 COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM INITIALIZATION
+           PERFORM OPEN-ACCOUNT-FILE
+           PERFORM RESUME-FROM-CHECKPOINT
+           PERFORM UNTIL WS-EOF
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM ACCRUE-INTEREST-FOR-ACCOUNT
+                       PERFORM UPDATE-CHECKPOINT
+               END-READ
+           END-PERFORM
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE ACCOUNT-FILE
+           PERFORM DISPLAY-RUN-SUMMARY
+           STOP RUN RETURNING WS-RETURN-CODE.
+
+       INITIALIZATION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           COMPUTE WS-DATE-NUMERIC =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+           COMPUTE WS-TIME-NUMERIC =
+               WS-HOUR * 10000 + WS-MINUTE * 100 + WS-SECOND
+           SET NO-ERROR TO TRUE
+           MOVE ZERO TO WS-RETURN-CODE.
+
+       OPEN-ACCOUNT-FILE.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening account file, status: "
+                       WS-FILE-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               STOP RUN RETURNING WS-RETURN-CODE
+           END-IF.
+
+       RESUME-FROM-CHECKPOINT.
+      *    If a prior run abended partway through, pick up right
+      *    after the last account it finished instead of reposting
+      *    interest already applied from account zero.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE ZERO TO CKP-LAST-ACCOUNT
+                   WRITE CHECKPOINT-RECORD
+           END-READ
+           CLOSE CHECKPOINT-FILE
+
+           IF CKP-LAST-ACCOUNT > ZERO
+               DISPLAY "Resuming after account " CKP-LAST-ACCOUNT
+               MOVE CKP-LAST-ACCOUNT TO ACC-NUMBER
+               START ACCOUNT-FILE KEY IS GREATER THAN ACC-NUMBER
+                   INVALID KEY
+                       DISPLAY "Checkpoint account not found, "
+                               "restarting from the beginning"
+               END-START
+           END-IF.
+
+       UPDATE-CHECKPOINT.
+      *    Record the account just finished as the new restart
+      *    point, so an abend on the next account leaves this one
+      *    marked complete.
+           OPEN I-O CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE ACC-NUMBER TO CKP-LAST-ACCOUNT
+                   WRITE CHECKPOINT-RECORD
+               NOT AT END
+                   MOVE ACC-NUMBER TO CKP-LAST-ACCOUNT
+                   REWRITE CHECKPOINT-RECORD
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+      *    The run reached end of file cleanly - reset the
+      *    checkpoint so the next run starts from account zero
+      *    instead of thinking it is resuming a finished job.
+           OPEN I-O CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               NOT AT END
+                   MOVE ZERO TO CKP-LAST-ACCOUNT
+                   REWRITE CHECKPOINT-RECORD
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+       ACCRUE-INTEREST-FOR-ACCOUNT.
+           ADD 1 TO WS-ACCOUNTS-PROCESSED
+      *    Only active accounts with a positive balance earn interest.
+      *    This job runs nightly (see the header comment), so the
+      *    annual rate is prorated over 365 days, not 12 months.
+           IF ACC-STATUS = "A" AND ACC-BALANCE > ZERO
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   ACC-BALANCE * ANNUAL-INTEREST-RATE / 365
+               IF WS-INTEREST-AMOUNT > ZERO
+                   MOVE ACCOUNT-RECORD TO WS-BACKUP-RECORD
+                   ADD WS-INTEREST-AMOUNT TO ACC-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                   IF WS-FILE-STATUS = "00"
+                       PERFORM WRITE-AUDIT-ENTRY
+                       PERFORM RECORD-INTEREST-TRANSACTION
+                       ADD 1 TO WS-ACCOUNTS-POSTED
+                       ADD WS-INTEREST-AMOUNT TO
+                           WS-TOTAL-INTEREST-POSTED
+                   ELSE
+                       DISPLAY "Error posting interest for account "
+                               ACC-NUMBER " status: " WS-FILE-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-AUDIT-ENTRY.
+      *    Append a before-image audit entry for the account whose
+      *    ACCOUNT-RECORD was just rewritten. WS-BACKUP-RECORD must
+      *    already hold the pre-change record.
+           OPEN EXTEND AUDIT-FILE
+           MOVE ACC-NUMBER TO AUD-ACCOUNT-NUMBER
+           MOVE WS-DATE-NUMERIC TO AUD-DATE
+           MOVE WS-TIME-NUMERIC TO AUD-TIME
+           MOVE "INTEREST" TO AUD-OPERATION
+           MOVE WS-BACKUP-RECORD TO AUD-BEFORE-IMAGE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       RECORD-INTEREST-TRANSACTION.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-TRANSACTION-COUNTER TO TXN-ID
+           MOVE WS-DATE-NUMERIC TO TXN-DATE
+           MOVE WS-TIME-NUMERIC TO TXN-TIME
+           MOVE ACC-NUMBER TO TXN-FROM-ACCOUNT
+           MOVE ZERO TO TXN-TO-ACCOUNT
+           MOVE ZERO TO TXN-CHECK-NUMBER
+           MOVE ZERO TO TXN-REVERSAL-OF
+           MOVE SPACES TO TXN-TELLER-ID
+           MOVE "I" TO TXN-TYPE
+           MOVE WS-INTEREST-AMOUNT TO TXN-AMOUNT
+           MOVE "INTEREST ACCRUAL" TO TXN-DESCRIPTION
+           MOVE "P" TO TXN-STATUS
+           IF TXN-AMOUNT >= CTR-REPORTING-THRESHOLD
+               SET TXN-CTR-REPORTABLE TO TRUE
+           ELSE
+               MOVE "N" TO TXN-CTR-FLAG
+           END-IF
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
+       GET-NEXT-TRANSACTION-ID.
+      *    Hold the counter file open and exclusively locked for the
+      *    whole read-increment-write sequence so two sessions
+      *    running at the same moment can't both read the same
+      *    value before either one writes it back.
+           OPEN I-O COUNTER-FILE
+           IF WS-FILE-STATUS = "35"
+      *        Counter file does not exist yet - create it
+               OPEN OUTPUT COUNTER-FILE
+               CLOSE COUNTER-FILE
+               OPEN I-O COUNTER-FILE
+           END-IF
+
+           READ COUNTER-FILE
+               AT END
+                   MOVE 1 TO WS-TRANSACTION-COUNTER
+                   MOVE WS-TRANSACTION-COUNTER TO COUNTER-RECORD
+                   WRITE COUNTER-RECORD
+               NOT AT END
+                   MOVE COUNTER-RECORD TO WS-TRANSACTION-COUNTER
+                   ADD 1 TO WS-TRANSACTION-COUNTER
+                   MOVE WS-TRANSACTION-COUNTER TO COUNTER-RECORD
+                   REWRITE COUNTER-RECORD
+           END-READ
+
+           CLOSE COUNTER-FILE.
+
+       DISPLAY-RUN-SUMMARY.
+           DISPLAY " "
+           DISPLAY "INTEREST ACCRUAL RUN COMPLETE"
+           DISPLAY "=============================="
+           DISPLAY "Accounts examined: " WS-ACCOUNTS-PROCESSED
+           DISPLAY "Accounts credited: " WS-ACCOUNTS-POSTED
+           MOVE WS-TOTAL-INTEREST-POSTED TO WS-DISPLAY-BALANCE
+           DISPLAY "Total interest posted: $" WS-DISPLAY-BALANCE
+           DISPLAY " ".
+
+       END PROGRAM INTACCR.
