@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STANDORD.
+      *********************************************************
+      * STANDORD - Nightly Standing Order Batch Driver
+      * Reads the standing order schedule and, for every active
+      * order whose next due date has arrived, calls the
+      * existing TRANSFER subprogram to move the money and
+      * advances the order to its next due date.
+      *
+      * Usage: STANDORD (no parameters - processes every order)
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Standing order schedule - sequential, rewritten in
+      *    place as each due order is advanced to its next date
+           SELECT STANDING-ORDER-FILE ASSIGN TO "data/STANDORD.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STANDING-ORDER-FILE.
+           COPY "copybooks/STANDING-ORDER-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "copybooks/WORKING-STORAGE.cpy".
+
+      *    Standing order batch working storage
+       01  WS-EOF-FLAG                 PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+           88  WS-NOT-EOF              VALUE 'N'.
+       01  WS-ORDERS-EXAMINED          PIC 9(5) VALUE ZERO.
+       01  WS-ORDERS-RUN               PIC 9(5) VALUE ZERO.
+       01  WS-ORDERS-FAILED            PIC 9(5) VALUE ZERO.
+
+      *    Split-out date fields used to advance SO-NEXT-DUE-DATE
+       01  WS-SO-YEAR                  PIC 9(4).
+       01  WS-SO-MONTH                 PIC 9(2).
+       01  WS-SO-DAY                   PIC 9(2).
+
+      *    Calendar days in each month, indexed by WS-SO-MONTH, so a
+      *    monthly standing order anchored on the 29th/30th/31st can
+      *    be clamped back to a real date instead of overflowing into
+      *    the next month
+       01  WS-DAYS-IN-MONTH-VALUES.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 28.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+       01  WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-VALUES.
+           05  WS-DAYS-IN-MONTH        PIC 9(2) OCCURS 12 TIMES.
+       01  WS-MAX-DAY-IN-MONTH         PIC 9(2).
+       01  WS-LEAP-YEAR-QUOTIENT       PIC 9(4).
+       01  WS-LEAP-YEAR-REMAINDER      PIC 9(4).
+
+      *    Parameters passed to the TRANSFER subprogram
+       01  WS-CALL-FROM-ACCOUNT        PIC 9(10).
+       01  WS-CALL-TO-ACCOUNT          PIC 9(10).
+       01  WS-CALL-AMOUNT              PIC 9(10)V99.
+       01  WS-CALL-RETURN-CODE         PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM INITIALIZATION
+           PERFORM OPEN-STANDING-ORDER-FILE
+           PERFORM UNTIL WS-EOF
+               READ STANDING-ORDER-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-STANDING-ORDER
+               END-READ
+           END-PERFORM
+           CLOSE STANDING-ORDER-FILE
+           PERFORM DISPLAY-RUN-SUMMARY
+           STOP RUN RETURNING WS-RETURN-CODE.
+
+       INITIALIZATION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-DATE-NUMERIC =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+           SET NO-ERROR TO TRUE
+           MOVE ZERO TO WS-RETURN-CODE.
+
+       OPEN-STANDING-ORDER-FILE.
+           OPEN I-O STANDING-ORDER-FILE
+           IF WS-FILE-STATUS = "35"
+      *        File does not exist yet - nothing scheduled
+               CLOSE STANDING-ORDER-FILE
+               OPEN OUTPUT STANDING-ORDER-FILE
+               CLOSE STANDING-ORDER-FILE
+               OPEN I-O STANDING-ORDER-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening standing order file, status: "
+                       WS-FILE-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               STOP RUN RETURNING WS-RETURN-CODE
+           END-IF.
+
+       PROCESS-STANDING-ORDER.
+           ADD 1 TO WS-ORDERS-EXAMINED
+           IF SO-ACTIVE AND SO-NEXT-DUE-DATE <= WS-DATE-NUMERIC
+               PERFORM RUN-STANDING-ORDER
+           END-IF.
+
+       RUN-STANDING-ORDER.
+           MOVE SO-FROM-ACCOUNT TO WS-CALL-FROM-ACCOUNT
+           MOVE SO-TO-ACCOUNT TO WS-CALL-TO-ACCOUNT
+           MOVE SO-AMOUNT TO WS-CALL-AMOUNT
+           CALL "TRANSFER" USING WS-CALL-FROM-ACCOUNT
+                                 WS-CALL-TO-ACCOUNT
+                                 WS-CALL-AMOUNT
+                                 WS-CALL-RETURN-CODE
+           IF WS-CALL-RETURN-CODE = ZERO
+               ADD 1 TO WS-ORDERS-RUN
+               MOVE WS-DATE-NUMERIC TO SO-LAST-RUN-DATE
+               PERFORM ADVANCE-NEXT-DUE-DATE
+           ELSE
+               ADD 1 TO WS-ORDERS-FAILED
+               DISPLAY "Standing order " SO-ORDER-ID
+                       " failed, return code: " WS-CALL-RETURN-CODE
+           END-IF
+           REWRITE STANDING-ORDER-RECORD.
+
+       ADVANCE-NEXT-DUE-DATE.
+      *    Split the due date into year/month/day and roll it
+      *    forward by one cycle - months treated as 28 days for
+      *    the weekly case. Unlike STATEMENT.cob's day-31 filter,
+      *    which only ever bounds an already-valid stored date, this
+      *    paragraph builds a brand new date and stores it back into
+      *    SO-NEXT-DUE-DATE for later comparison against real dates,
+      *    so the result has to be clamped to a real calendar day
+      *    below - otherwise an order anchored on the 29th-31st
+      *    would roll into an invalid date in a shorter month
+           DIVIDE SO-NEXT-DUE-DATE BY 10000 GIVING WS-SO-YEAR
+               REMAINDER SO-NEXT-DUE-DATE
+           DIVIDE SO-NEXT-DUE-DATE BY 100 GIVING WS-SO-MONTH
+               REMAINDER WS-SO-DAY
+
+           EVALUATE SO-FREQUENCY
+               WHEN "M"
+                   ADD 1 TO WS-SO-MONTH
+               WHEN "W"
+      *            Roll the 7-day advance over against the actual
+      *            length of the current month, not a flat 28 days,
+      *            so a due date late in a 29/30/31-day month doesn't
+      *            drift a few days into the following month
+                   PERFORM COMPUTE-DAYS-IN-MONTH
+                   ADD 7 TO WS-SO-DAY
+                   IF WS-SO-DAY > WS-MAX-DAY-IN-MONTH
+                       SUBTRACT WS-MAX-DAY-IN-MONTH FROM WS-SO-DAY
+                       ADD 1 TO WS-SO-MONTH
+                   END-IF
+           END-EVALUATE
+
+           IF WS-SO-MONTH > 12
+               MOVE 1 TO WS-SO-MONTH
+               ADD 1 TO WS-SO-YEAR
+           END-IF
+
+           PERFORM COMPUTE-DAYS-IN-MONTH
+           IF WS-SO-DAY > WS-MAX-DAY-IN-MONTH
+               MOVE WS-MAX-DAY-IN-MONTH TO WS-SO-DAY
+           END-IF
+
+           COMPUTE SO-NEXT-DUE-DATE =
+               WS-SO-YEAR * 10000 + WS-SO-MONTH * 100 + WS-SO-DAY.
+
+       COMPUTE-DAYS-IN-MONTH.
+      *    Look up the target month's normal length, then add the
+      *    extra day for February in a leap year. Leap years are
+      *    taken as every year divisible by 4 - the same kind of
+      *    simplified calendar math this system already accepts
+      *    elsewhere, and accurate for every year this system will
+      *    realistically run against
+           MOVE WS-DAYS-IN-MONTH(WS-SO-MONTH) TO WS-MAX-DAY-IN-MONTH
+           IF WS-SO-MONTH = 2
+               DIVIDE WS-SO-YEAR BY 4 GIVING WS-LEAP-YEAR-QUOTIENT
+                   REMAINDER WS-LEAP-YEAR-REMAINDER
+               IF WS-LEAP-YEAR-REMAINDER = 0
+                   ADD 1 TO WS-MAX-DAY-IN-MONTH
+               END-IF
+           END-IF.
+
+       DISPLAY-RUN-SUMMARY.
+           DISPLAY " "
+           DISPLAY "STANDING ORDER RUN COMPLETE"
+           DISPLAY "============================"
+           DISPLAY "Orders examined: " WS-ORDERS-EXAMINED
+           DISPLAY "Orders run: " WS-ORDERS-RUN
+           DISPLAY "Orders failed: " WS-ORDERS-FAILED
+           DISPLAY " ".
+
+       END PROGRAM STANDORD.
