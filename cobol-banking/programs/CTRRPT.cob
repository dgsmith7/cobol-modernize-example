@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRRPT.
+      *********************************************************
+      * CTRRPT - Daily Currency Transaction Report
+      * Lists every transaction posted today with TXN-CTR-FLAG
+      * set to Y, for BSA/CTR compliance filing.
+      *
+      * Usage: CTRRPT (no parameters - reports on today's date)
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Transaction history file - sequential scan
+           SELECT TRANSACTION-FILE ASSIGN TO "data/TRANSACT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANSACTION-FILE.
+           COPY "copybooks/TRANSACTION-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "copybooks/WORKING-STORAGE.cpy".
+
+      *    CTR report working storage
+       01  WS-EOF-FLAG                 PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+           88  WS-NOT-EOF              VALUE 'N'.
+       01  WS-FLAGGED-COUNT            PIC 9(5) VALUE ZERO.
+       01  WS-FLAGGED-TOTAL            PIC S9(10)V99 COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM INITIALIZATION
+           PERFORM OPEN-TRANSACTION-FILE
+           PERFORM DISPLAY-REPORT-HEADER
+           PERFORM UNTIL WS-EOF
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF TXN-DATE = WS-DATE-NUMERIC AND
+                          TXN-CTR-REPORTABLE AND
+                          TXN-STATUS = "P"
+                           PERFORM DISPLAY-FLAGGED-TRANSACTION
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+           PERFORM DISPLAY-RUN-SUMMARY
+           STOP RUN RETURNING WS-RETURN-CODE.
+
+       INITIALIZATION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-DATE-NUMERIC =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+           SET NO-ERROR TO TRUE
+           MOVE ZERO TO WS-RETURN-CODE.
+
+       OPEN-TRANSACTION-FILE.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening transaction file, status: "
+                       WS-FILE-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               STOP RUN RETURNING WS-RETURN-CODE
+           END-IF.
+
+       DISPLAY-REPORT-HEADER.
+           DISPLAY " "
+           DISPLAY "DAILY CURRENCY TRANSACTION REPORT - "
+                   WS-DATE-NUMERIC
+           DISPLAY "========================================"
+           DISPLAY "TXN-ID          ACCOUNT     TYPE AMOUNT".
+
+       DISPLAY-FLAGGED-TRANSACTION.
+           ADD 1 TO WS-FLAGGED-COUNT
+           ADD TXN-AMOUNT TO WS-FLAGGED-TOTAL
+           MOVE TXN-AMOUNT TO WS-DISPLAY-AMOUNT
+           DISPLAY TXN-ID " " TXN-FROM-ACCOUNT " " TXN-TYPE
+                   " $" WS-DISPLAY-AMOUNT.
+
+       DISPLAY-RUN-SUMMARY.
+           MOVE WS-FLAGGED-TOTAL TO WS-DISPLAY-BALANCE
+           DISPLAY " "
+           DISPLAY "Transactions flagged: " WS-FLAGGED-COUNT
+           DISPLAY "Total flagged amount: $" WS-DISPLAY-BALANCE
+           DISPLAY " ".
+
+       END PROGRAM CTRRPT.
