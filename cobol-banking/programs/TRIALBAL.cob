@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIALBAL.
+      *********************************************************
+      * TRIALBAL - General Ledger Trial Balance Export
+      * Sums ACC-BALANCE across all accounts grouped by
+      * ACC-STATUS (active/closed/frozen) and produces a control
+      * total file to reconcile against the core GL feed.
+      *
+      * Usage: TRIALBAL (no parameters - sums every account)
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Account master file - indexed for proper record management
+           SELECT ACCOUNT-FILE ASSIGN TO "data/ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Control total output for GL tie-out
+           SELECT TRIAL-BALANCE-FILE ASSIGN TO "data/TRIALBAL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-FILE.
+           COPY "copybooks/ACCOUNT-RECORD.cpy".
+
+       FD  TRIAL-BALANCE-FILE.
+       01  TRIAL-BALANCE-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY "copybooks/WORKING-STORAGE.cpy".
+
+      *    Trial balance working storage
+       01  WS-EOF-FLAG                 PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+           88  WS-NOT-EOF              VALUE 'N'.
+       01  WS-ACCOUNTS-TOTAL           PIC 9(7) VALUE ZERO.
+       01  WS-ACTIVE-COUNT             PIC 9(7) VALUE ZERO.
+       01  WS-CLOSED-COUNT             PIC 9(7) VALUE ZERO.
+       01  WS-FROZEN-COUNT             PIC 9(7) VALUE ZERO.
+       01  WS-ACTIVE-TOTAL             PIC S9(12)V99 COMP-3 VALUE ZERO.
+       01  WS-CLOSED-TOTAL             PIC S9(12)V99 COMP-3 VALUE ZERO.
+       01  WS-FROZEN-TOTAL             PIC S9(12)V99 COMP-3 VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC S9(12)V99 COMP-3 VALUE ZERO.
+       01  WS-DISPLAY-GROUP-TOTAL      PIC -Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-EXPORT-ACTIVE-TOTAL      PIC -9(12).99.
+       01  WS-EXPORT-CLOSED-TOTAL      PIC -9(12).99.
+       01  WS-EXPORT-FROZEN-TOTAL      PIC -9(12).99.
+       01  WS-EXPORT-GRAND-TOTAL       PIC -9(12).99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM INITIALIZATION
+           PERFORM OPEN-ACCOUNT-FILE
+           PERFORM UNTIL WS-EOF
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM ACCUMULATE-ACCOUNT-BALANCE
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+           PERFORM WRITE-TRIAL-BALANCE
+           PERFORM DISPLAY-RUN-SUMMARY
+           STOP RUN RETURNING WS-RETURN-CODE.
+
+       INITIALIZATION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-DATE-NUMERIC =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+           SET NO-ERROR TO TRUE
+           MOVE ZERO TO WS-RETURN-CODE.
+
+       OPEN-ACCOUNT-FILE.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening account file, status: "
+                       WS-FILE-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               STOP RUN RETURNING WS-RETURN-CODE
+           END-IF.
+
+       ACCUMULATE-ACCOUNT-BALANCE.
+           ADD 1 TO WS-ACCOUNTS-TOTAL
+           EVALUATE ACC-STATUS
+               WHEN "A"
+                   ADD 1 TO WS-ACTIVE-COUNT
+                   ADD ACC-BALANCE TO WS-ACTIVE-TOTAL
+               WHEN "C"
+                   ADD 1 TO WS-CLOSED-COUNT
+                   ADD ACC-BALANCE TO WS-CLOSED-TOTAL
+               WHEN "F"
+                   ADD 1 TO WS-FROZEN-COUNT
+                   ADD ACC-BALANCE TO WS-FROZEN-TOTAL
+           END-EVALUATE
+           ADD ACC-BALANCE TO WS-GRAND-TOTAL.
+
+       WRITE-TRIAL-BALANCE.
+           MOVE WS-ACTIVE-TOTAL TO WS-EXPORT-ACTIVE-TOTAL
+           MOVE WS-CLOSED-TOTAL TO WS-EXPORT-CLOSED-TOTAL
+           MOVE WS-FROZEN-TOTAL TO WS-EXPORT-FROZEN-TOTAL
+           MOVE WS-GRAND-TOTAL TO WS-EXPORT-GRAND-TOTAL
+
+           OPEN OUTPUT TRIAL-BALANCE-FILE
+           STRING "RUN DATE," WS-DATE-NUMERIC DELIMITED BY SIZE
+               INTO TRIAL-BALANCE-RECORD
+           WRITE TRIAL-BALANCE-RECORD
+           STRING "ACTIVE," WS-ACTIVE-COUNT ","
+               WS-EXPORT-ACTIVE-TOTAL DELIMITED BY SIZE
+               INTO TRIAL-BALANCE-RECORD
+           WRITE TRIAL-BALANCE-RECORD
+           STRING "CLOSED," WS-CLOSED-COUNT ","
+               WS-EXPORT-CLOSED-TOTAL DELIMITED BY SIZE
+               INTO TRIAL-BALANCE-RECORD
+           WRITE TRIAL-BALANCE-RECORD
+           STRING "FROZEN," WS-FROZEN-COUNT ","
+               WS-EXPORT-FROZEN-TOTAL DELIMITED BY SIZE
+               INTO TRIAL-BALANCE-RECORD
+           WRITE TRIAL-BALANCE-RECORD
+           STRING "GRAND TOTAL," WS-ACCOUNTS-TOTAL ","
+               WS-EXPORT-GRAND-TOTAL DELIMITED BY SIZE
+               INTO TRIAL-BALANCE-RECORD
+           WRITE TRIAL-BALANCE-RECORD
+           CLOSE TRIAL-BALANCE-FILE.
+
+       DISPLAY-RUN-SUMMARY.
+           DISPLAY " "
+           DISPLAY "GENERAL LEDGER TRIAL BALANCE"
+           DISPLAY "============================="
+           MOVE WS-ACTIVE-TOTAL TO WS-DISPLAY-GROUP-TOTAL
+           DISPLAY "Active accounts (" WS-ACTIVE-COUNT "): $"
+                   WS-DISPLAY-GROUP-TOTAL
+           MOVE WS-CLOSED-TOTAL TO WS-DISPLAY-GROUP-TOTAL
+           DISPLAY "Closed accounts (" WS-CLOSED-COUNT "): $"
+                   WS-DISPLAY-GROUP-TOTAL
+           MOVE WS-FROZEN-TOTAL TO WS-DISPLAY-GROUP-TOTAL
+           DISPLAY "Frozen accounts (" WS-FROZEN-COUNT "): $"
+                   WS-DISPLAY-GROUP-TOTAL
+           MOVE WS-GRAND-TOTAL TO WS-DISPLAY-GROUP-TOTAL
+           DISPLAY "Grand total (" WS-ACCOUNTS-TOTAL " accounts): $"
+                   WS-DISPLAY-GROUP-TOTAL
+           DISPLAY "Control totals written to data/TRIALBAL.DAT"
+           DISPLAY " ".
+
+       END PROGRAM TRIALBAL.
