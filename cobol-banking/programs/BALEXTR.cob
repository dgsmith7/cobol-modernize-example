@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALEXTR.
+      *********************************************************
+      * BALEXTR - Batch Balance Extract
+      * BALANCE-INQUIRY in BANKLEDG only takes one account at a
+      * time. This program reads a flat file of account numbers
+      * and emits one balance line per account, using the same
+      * READ ACCOUNT-FILE KEY lookup BALANCE-INQUIRY already does,
+      * for cash-management customers who need a daily balance
+      * file across many sub-accounts.
+      *
+      * Usage: BALEXTR (no parameters - reads data/ACCTLIST.DAT)
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Account master file - indexed for proper record management
+           SELECT ACCOUNT-FILE ASSIGN TO "data/ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Flat input file of account numbers to extract, one
+      *    per record
+           SELECT ACCOUNT-LIST-FILE ASSIGN TO "data/ACCTLIST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Delimited balance extract output, one line per account
+           SELECT BALANCE-EXTRACT-FILE ASSIGN TO "data/BALEXTR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-FILE.
+           COPY "copybooks/ACCOUNT-RECORD.cpy".
+
+       FD  ACCOUNT-LIST-FILE.
+       01  ACCT-LIST-RECORD            PIC 9(10).
+
+       FD  BALANCE-EXTRACT-FILE.
+       01  BALANCE-EXTRACT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY "copybooks/WORKING-STORAGE.cpy".
+
+      *    Batch extract working storage
+       01  WS-LIST-EOF-FLAG            PIC X(1) VALUE 'N'.
+           88  WS-LIST-EOF             VALUE 'Y'.
+           88  WS-LIST-NOT-EOF         VALUE 'N'.
+       01  WS-ACCOUNTS-REQUESTED       PIC 9(7) VALUE ZERO.
+       01  WS-ACCOUNTS-FOUND           PIC 9(7) VALUE ZERO.
+       01  WS-ACCOUNTS-NOT-FOUND       PIC 9(7) VALUE ZERO.
+       01  WS-EXTRACT-BALANCE          PIC -9(10).99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM INITIALIZATION
+           PERFORM OPEN-EXTRACT-FILES
+           PERFORM UNTIL WS-LIST-EOF
+               READ ACCOUNT-LIST-FILE
+                   AT END
+                       SET WS-LIST-EOF TO TRUE
+                   NOT AT END
+                       PERFORM EXTRACT-ACCOUNT-BALANCE
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+           CLOSE ACCOUNT-LIST-FILE
+           CLOSE BALANCE-EXTRACT-FILE
+           PERFORM DISPLAY-RUN-SUMMARY
+           STOP RUN RETURNING WS-RETURN-CODE.
+
+       INITIALIZATION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-DATE-NUMERIC =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+           SET NO-ERROR TO TRUE
+           MOVE ZERO TO WS-RETURN-CODE.
+
+       OPEN-EXTRACT-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening account file, status: "
+                       WS-FILE-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               STOP RUN RETURNING WS-RETURN-CODE
+           END-IF
+
+           OPEN INPUT ACCOUNT-LIST-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening account list file, status: "
+                       WS-FILE-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               STOP RUN RETURNING WS-RETURN-CODE
+           END-IF
+
+           OPEN OUTPUT BALANCE-EXTRACT-FILE.
+
+       EXTRACT-ACCOUNT-BALANCE.
+           ADD 1 TO WS-ACCOUNTS-REQUESTED
+           MOVE ACCT-LIST-RECORD TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   ADD 1 TO WS-ACCOUNTS-NOT-FOUND
+                   DISPLAY "Account " ACCT-LIST-RECORD " not found"
+                   STRING ACCT-LIST-RECORD DELIMITED BY SIZE
+                       ",NOT FOUND,," DELIMITED BY SIZE
+                       INTO BALANCE-EXTRACT-RECORD
+                   WRITE BALANCE-EXTRACT-RECORD
+                   END-WRITE
+               NOT INVALID KEY
+                   ADD 1 TO WS-ACCOUNTS-FOUND
+                   MOVE ACC-BALANCE TO WS-DISPLAY-BALANCE
+                   MOVE ACC-BALANCE TO WS-EXTRACT-BALANCE
+                   DISPLAY "Account " ACC-NUMBER " balance: $"
+                           WS-DISPLAY-BALANCE
+                   STRING ACC-NUMBER DELIMITED BY SIZE
+                       "," ACC-CUSTOMER-NAME DELIMITED BY SIZE
+                       "," WS-EXTRACT-BALANCE DELIMITED BY SIZE
+                       "," ACC-STATUS DELIMITED BY SIZE
+                       INTO BALANCE-EXTRACT-RECORD
+                   WRITE BALANCE-EXTRACT-RECORD
+           END-READ.
+
+       DISPLAY-RUN-SUMMARY.
+           DISPLAY " "
+           DISPLAY "BATCH BALANCE EXTRACT COMPLETE"
+           DISPLAY "==============================="
+           DISPLAY "Accounts requested: " WS-ACCOUNTS-REQUESTED
+           DISPLAY "Accounts found:     " WS-ACCOUNTS-FOUND
+           DISPLAY "Accounts not found: " WS-ACCOUNTS-NOT-FOUND
+           DISPLAY "Extract written to data/BALEXTR.DAT"
+           DISPLAY " ".
+
+       END PROGRAM BALEXTR.
