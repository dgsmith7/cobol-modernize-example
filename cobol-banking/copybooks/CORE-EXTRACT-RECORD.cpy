@@ -0,0 +1,35 @@
+      *********************************************************
+      * CORE-EXTRACT-RECORD.cpy - Acquired Core Conversion Extract
+      * This copybook defines the layout of the fixed-width
+      * extract file an acquired bank's core system produces,
+      * one record per account, consumed by the CONVERT program
+      * to load CUSTOMER.DAT, ACCOUNTS.DAT and TRANSACT.DAT.
+      *********************************************************
+       01  CORE-EXTRACT-RECORD.
+      *    Customer ID the converted account is to be filed under -
+      *    assigned by this bank, not the acquired core, so the
+      *    acquired portfolio doesn't collide with existing IDs
+           05  CE-CUSTOMER-ID          PIC 9(10).
+      *    Customer name and mailing/contact information, carried
+      *    straight into CUSTOMER-RECORD
+           05  CE-CUSTOMER-NAME        PIC X(30).
+           05  CE-ADDRESS-LINE-1       PIC X(30).
+           05  CE-ADDRESS-LINE-2       PIC X(30).
+           05  CE-CITY                 PIC X(20).
+           05  CE-STATE                PIC X(2).
+           05  CE-ZIP-CODE             PIC X(10).
+           05  CE-PHONE                PIC X(15).
+           05  CE-EMAIL                PIC X(40).
+      *    Account number assigned by this bank for the converted
+      *    account
+           05  CE-ACCOUNT-NUMBER       PIC 9(10).
+      *    Opening balance to load, as carried on the acquired
+      *    core's books as of conversion date
+           05  CE-OPENING-BALANCE      PIC 9(10)V99.
+      *    Account type - C=Checking/savings, D=CD/term deposit
+           05  CE-ACCOUNT-TYPE         PIC X(1).
+      *    Maturity date for a CD/term account - YYYYMMDD, zero
+      *    for a checking/savings account
+           05  CE-MATURITY-DATE        PIC 9(8).
+      *    ISO currency code the balance above is denominated in
+           05  CE-CURRENCY-CODE        PIC X(3).
