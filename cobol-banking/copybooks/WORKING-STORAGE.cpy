@@ -7,7 +7,10 @@
       *    Return code and status variables
        01  WS-RETURN-CODE              PIC 9(2) VALUE ZERO.
        01  WS-FILE-STATUS              PIC X(2) VALUE SPACES.
-       01  WS-BACKUP-RECORD            PIC X(70).
+      *    Sized to hold the full ACCOUNT-RECORD before-image,
+      *    with headroom for fields added since ACCOUNT-RECORD.cpy
+      *    was first written
+       01  WS-BACKUP-RECORD            PIC X(128).
        01  WS-ERROR-FLAG               PIC X(1) VALUE 'N'.
            88  ERROR-OCCURRED          VALUE 'Y'.
            88  NO-ERROR                VALUE 'N'.
@@ -34,6 +37,9 @@
        01  WS-ACCOUNT-PARM             PIC 9(10).
        01  WS-AMOUNT-PARM              PIC 9(10)V99.
        01  WS-TO-ACCOUNT-PARM          PIC 9(10).
+       01  WS-CUSTOMER-NAME            PIC X(30).
+       01  WS-TEMP-ACCOUNT             PIC X(10).
+       01  WS-TEMP-AMOUNT              PIC X(12).
       
       *    Display and formatting variables
        01  WS-DISPLAY-AMOUNT           PIC Z,ZZZ,ZZ9.99.
@@ -64,5 +70,42 @@
        01  WS-CONSTANTS.
            05  MAX-DEPOSIT             PIC 9(8)V99 VALUE 99999.99.
            05  MAX-WITHDRAWAL          PIC 9(8)V99 VALUE 50000.00.
-           05  MIN-BALANCE             PIC S9(8)V99 VALUE -1000.00.
-      
\ No newline at end of file
+      *    Penalty charged against a CD/term account withdrawn
+      *    before ACC-MATURITY-DATE - expressed as a percentage
+      *    of the amount withdrawn
+           05  CD-EARLY-WITHDRAWAL-PENALTY-PCT PIC 9V9(4)
+                                       VALUE 0.1000.
+      *    Annual interest rate applied to active balances by
+      *    the nightly interest accrual batch job (1.50% APY)
+           05  ANNUAL-INTEREST-RATE    PIC 9V9(4) VALUE 0.0150.
+      *    BSA/CTR cash-transaction reporting threshold
+           05  CTR-REPORTING-THRESHOLD PIC 9(8)V99 VALUE 10000.00.
+      *    Below this balance, the monthly maintenance fee batch
+      *    assesses MAINTENANCE-FEE-AMOUNT against the account
+           05  MAINTENANCE-FEE-THRESHOLD PIC 9(8)V99 VALUE 500.00.
+           05  MAINTENANCE-FEE-AMOUNT  PIC 9(4)V99 VALUE 10.00.
+      *    IRS Form 1099-INT reporting threshold - interest income
+      *    at or above this amount for the tax year must be
+      *    reported to the customer and the IRS
+           05  IRS-1099-INT-THRESHOLD  PIC 9(4)V99 VALUE 10.00.
+
+      *    Currency exchange rate table - each entry gives the rate
+      *    to convert 1 unit of that currency into US dollars, the
+      *    system's base currency for cross-currency transfers
+       01  WS-EXCHANGE-RATES.
+           05  FILLER PIC X(9) VALUE 'USD100000'.
+           05  FILLER PIC X(9) VALUE 'EUR108000'.
+           05  FILLER PIC X(9) VALUE 'GBP125000'.
+           05  FILLER PIC X(9) VALUE 'JPY000680'.
+       01  WS-EXCHANGE-RATE-TABLE REDEFINES WS-EXCHANGE-RATES.
+           05  WS-EXCHANGE-RATE-ENTRY  OCCURS 4 TIMES.
+               10  WS-ER-CURRENCY-CODE PIC X(3).
+               10  WS-ER-RATE-TO-USD   PIC 9(1)V9(5).
+       01  WS-ER-SUB                   PIC 9(1).
+      *    Work fields for LOOKUP-EXCHANGE-RATE and the currency
+      *    conversion it feeds into on a cross-currency transfer
+       01  WS-CURRENCY-LOOKUP-CODE     PIC X(3).
+       01  WS-CURRENCY-LOOKUP-RATE     PIC 9(1)V9(5).
+       01  WS-FROM-CURRENCY-RATE       PIC 9(1)V9(5).
+       01  WS-TO-CURRENCY-RATE         PIC 9(1)V9(5).
+       01  WS-CREDIT-AMOUNT            PIC S9(10)V99 COMP-3.
