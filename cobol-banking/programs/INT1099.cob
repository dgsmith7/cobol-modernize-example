@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INT1099.
+      *********************************************************
+      * INT1099 - Year-End 1099-INT Interest Reporting
+      * Totals each account's TXN-TYPE 'I' interest postings for
+      * a calendar year and writes a 1099-INT extract record for
+      * every account whose total clears the IRS reporting
+      * threshold, so interest doesn't have to be hand-tallied
+      * from raw transaction dumps every January.
+      *
+      * Each account is reported on its own line under its
+      * primary owner; a customer holding more than one account
+      * that each separately cross the threshold gets one line
+      * per account, since there is no sort/merge facility in
+      * this system to combine them onto a single combined total
+      * by customer.
+      *
+      * Usage: INT1099 [tax-year]
+      *   tax-year - 4 digit calendar year to report on; defaults
+      *               to the prior calendar year when omitted,
+      *               matching how this report is normally run
+      *               in January for the year just closed
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Account master file - indexed for proper record management
+           SELECT ACCOUNT-FILE ASSIGN TO "data/ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Customer master file - looked up by ACC-CUSTOMER-ID to
+      *    fill in the name and mailing address on each extract line
+           SELECT CUSTOMER-FILE ASSIGN TO "data/CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUS-CUSTOMER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Transaction history file - rescanned in full for every
+      *    account, the same way RECONCILE.cob replays history
+           SELECT TRANSACTION-FILE ASSIGN TO "data/TRANSACT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Year-end 1099-INT extract for the tax form print run
+           SELECT FORM1099INT-FILE ASSIGN TO "data/1099INT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-FILE.
+           COPY "copybooks/ACCOUNT-RECORD.cpy".
+
+       FD  CUSTOMER-FILE.
+           COPY "copybooks/CUSTOMER-RECORD.cpy".
+
+       FD  TRANSACTION-FILE.
+           COPY "copybooks/TRANSACTION-RECORD.cpy".
+
+       FD  FORM1099INT-FILE.
+           COPY "copybooks/FORM1099INT-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "copybooks/WORKING-STORAGE.cpy".
+
+      *    Year-end reporting working storage
+       01  WS-EOF-FLAG                 PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+           88  WS-NOT-EOF              VALUE 'N'.
+       01  WS-TXN-EOF-FLAG             PIC X(1) VALUE 'N'.
+           88  WS-TXN-EOF              VALUE 'Y'.
+           88  WS-TXN-NOT-EOF          VALUE 'N'.
+       01  WS-COMMAND-LINE             PIC X(20).
+       01  WS-TAX-YEAR                 PIC 9(4).
+       01  WS-YEAR-START-DATE          PIC 9(8).
+       01  WS-YEAR-END-DATE            PIC 9(8).
+       01  WS-INTEREST-TOTAL           PIC S9(10)V99 COMP-3.
+       01  WS-ACCOUNTS-EXAMINED        PIC 9(7) VALUE ZERO.
+       01  WS-FORMS-PRODUCED           PIC 9(7) VALUE ZERO.
+       01  WS-REPORTED-TOTAL           PIC S9(12)V99 COMP-3 VALUE ZERO.
+       01  WS-DISPLAY-INTEREST         PIC -Z,ZZZ,ZZ9.99.
+       01  WS-DISPLAY-REPORTED-TOTAL   PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM INITIALIZATION
+           PERFORM OPEN-FILES
+           PERFORM UNTIL WS-EOF
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-ACCOUNT-INTEREST
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE FORM1099INT-FILE
+           PERFORM DISPLAY-RUN-SUMMARY
+           STOP RUN RETURNING WS-RETURN-CODE.
+
+       INITIALIZATION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-DATE-NUMERIC =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           IF WS-COMMAND-LINE(1:4) IS NUMERIC AND
+              WS-COMMAND-LINE(1:4) NOT = "0000"
+               MOVE WS-COMMAND-LINE(1:4) TO WS-TAX-YEAR
+           ELSE
+               COMPUTE WS-TAX-YEAR = WS-YEAR - 1
+           END-IF
+           COMPUTE WS-YEAR-START-DATE = WS-TAX-YEAR * 10000 + 0101
+           COMPUTE WS-YEAR-END-DATE = WS-TAX-YEAR * 10000 + 1231
+           SET NO-ERROR TO TRUE
+           MOVE ZERO TO WS-RETURN-CODE.
+
+       OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening account file, status: "
+                       WS-FILE-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               STOP RUN RETURNING WS-RETURN-CODE
+           END-IF
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening customer file, status: "
+                       WS-FILE-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               STOP RUN RETURNING WS-RETURN-CODE
+           END-IF
+           OPEN OUTPUT FORM1099INT-FILE.
+
+       PROCESS-ACCOUNT-INTEREST.
+           ADD 1 TO WS-ACCOUNTS-EXAMINED
+           PERFORM SUM-ACCOUNT-INTEREST-FOR-YEAR
+           IF WS-INTEREST-TOTAL >= IRS-1099-INT-THRESHOLD
+               PERFORM LOOKUP-ACCOUNT-CUSTOMER
+               PERFORM WRITE-1099-RECORD
+               ADD 1 TO WS-FORMS-PRODUCED
+               ADD WS-INTEREST-TOTAL TO WS-REPORTED-TOTAL
+               MOVE WS-INTEREST-TOTAL TO WS-DISPLAY-INTEREST
+               DISPLAY "Account " ACC-NUMBER " - interest $"
+                       WS-DISPLAY-INTEREST
+           END-IF.
+
+       SUM-ACCOUNT-INTEREST-FOR-YEAR.
+      *    Rescan the whole transaction history for this one
+      *    account, the same full-file-scan-per-account approach
+      *    RECONCILE.cob already uses to replay an account's
+      *    history
+           MOVE ZERO TO WS-INTEREST-TOTAL
+           SET WS-TXN-NOT-EOF TO TRUE
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM UNTIL WS-TXN-EOF
+               READ TRANSACTION-FILE NEXT
+                   AT END
+                       SET WS-TXN-EOF TO TRUE
+                   NOT AT END
+                       IF TXN-TYPE = "I" AND TXN-STATUS = "P" AND
+                          TXN-FROM-ACCOUNT = ACC-NUMBER AND
+                          TXN-DATE >= WS-YEAR-START-DATE AND
+                          TXN-DATE <= WS-YEAR-END-DATE
+                           ADD TXN-AMOUNT TO WS-INTEREST-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE.
+
+       LOOKUP-ACCOUNT-CUSTOMER.
+           MOVE ACC-CUSTOMER-ID TO CUS-CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY "Warning: customer " ACC-CUSTOMER-ID
+                           " not found for account " ACC-NUMBER
+                   MOVE SPACES TO CUS-CUSTOMER-NAME
+                   MOVE SPACES TO CUS-ADDRESS-LINE-1
+                   MOVE SPACES TO CUS-ADDRESS-LINE-2
+                   MOVE SPACES TO CUS-CITY
+                   MOVE SPACES TO CUS-STATE
+                   MOVE SPACES TO CUS-ZIP-CODE
+           END-READ.
+
+       WRITE-1099-RECORD.
+           MOVE WS-TAX-YEAR TO F1099-TAX-YEAR
+           MOVE CUS-CUSTOMER-ID TO F1099-CUSTOMER-ID
+           MOVE CUS-CUSTOMER-NAME TO F1099-CUSTOMER-NAME
+           MOVE CUS-ADDRESS-LINE-1 TO F1099-ADDRESS-LINE-1
+           MOVE CUS-ADDRESS-LINE-2 TO F1099-ADDRESS-LINE-2
+           MOVE CUS-CITY TO F1099-CITY
+           MOVE CUS-STATE TO F1099-STATE
+           MOVE CUS-ZIP-CODE TO F1099-ZIP-CODE
+           MOVE ACC-NUMBER TO F1099-ACCOUNT-NUMBER
+           MOVE WS-INTEREST-TOTAL TO F1099-INTEREST-TOTAL
+           WRITE FORM1099INT-RECORD.
+
+       DISPLAY-RUN-SUMMARY.
+           DISPLAY " "
+           DISPLAY "YEAR-END 1099-INT INTEREST REPORT - TAX YEAR "
+                   WS-TAX-YEAR
+           DISPLAY "================================================"
+           DISPLAY "Accounts examined:    " WS-ACCOUNTS-EXAMINED
+           DISPLAY "1099-INT forms produced: " WS-FORMS-PRODUCED
+           MOVE WS-REPORTED-TOTAL TO WS-DISPLAY-REPORTED-TOTAL
+           DISPLAY "Total reported interest: $"
+                   WS-DISPLAY-REPORTED-TOTAL
+           DISPLAY "Extract written to data/1099INT.DAT"
+           DISPLAY " ".
+
+       END PROGRAM INT1099.
