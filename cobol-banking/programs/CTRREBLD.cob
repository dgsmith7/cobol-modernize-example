@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRREBLD.
+      *********************************************************
+      * CTRREBLD - Rebuild COUNTER.DAT From TRANSACT.DAT
+      * GET-NEXT-TRANSACTION-ID (in BANKLEDG and TRANSFER) keeps
+      * the last-issued transaction ID as a single record in
+      * sequential COUNTER.DAT, rewritten on every call. If that
+      * file is lost or a job abends between the read and the
+      * rewrite, the next run would silently restart numbering at
+      * 1 and collide with TXN-ID values already on file. This
+      * program scans TRANSACT.DAT for the highest TXN-ID in use
+      * and rebuilds COUNTER.DAT from it so numbering picks back
+      * up where it actually left off.
+      *
+      * Usage: CTRREBLD (no parameters - scans the full file)
+      *********************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Transaction history file - sequential scan
+           SELECT TRANSACTION-FILE ASSIGN TO "data/TRANSACT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Transaction counter file for unique ID generation
+           SELECT COUNTER-FILE ASSIGN TO "data/COUNTER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANSACTION-FILE.
+           COPY "copybooks/TRANSACTION-RECORD.cpy".
+
+       FD  COUNTER-FILE.
+       01  COUNTER-RECORD              PIC 9(15).
+
+       WORKING-STORAGE SECTION.
+           COPY "copybooks/WORKING-STORAGE.cpy".
+
+      *    Rebuild working storage
+       01  WS-EOF-FLAG                 PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+           88  WS-NOT-EOF              VALUE 'N'.
+       01  WS-MAX-TXN-ID               PIC 9(15) VALUE ZERO.
+       01  WS-RECORDS-SCANNED          PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM INITIALIZATION
+           PERFORM SCAN-TRANSACTION-FILE
+           PERFORM REBUILD-COUNTER-FILE
+           PERFORM DISPLAY-RUN-SUMMARY
+           STOP RUN RETURNING WS-RETURN-CODE.
+
+       INITIALIZATION.
+           SET NO-ERROR TO TRUE
+           MOVE ZERO TO WS-RETURN-CODE
+           MOVE ZERO TO WS-MAX-TXN-ID.
+
+       SCAN-TRANSACTION-FILE.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening transaction file, status: "
+                       WS-FILE-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               STOP RUN RETURNING WS-RETURN-CODE
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-SCANNED
+                       IF TXN-ID > WS-MAX-TXN-ID
+                           MOVE TXN-ID TO WS-MAX-TXN-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE.
+
+       REBUILD-COUNTER-FILE.
+      *    COUNTER-RECORD holds the last-issued ID; GET-NEXT-
+      *    TRANSACTION-ID adds 1 to it for the next one, so we
+      *    write the highest TXN-ID actually found, not one past it
+           OPEN OUTPUT COUNTER-FILE
+           MOVE WS-MAX-TXN-ID TO COUNTER-RECORD
+           WRITE COUNTER-RECORD
+           CLOSE COUNTER-FILE.
+
+       DISPLAY-RUN-SUMMARY.
+           DISPLAY " "
+           DISPLAY "COUNTER FILE REBUILD COMPLETE"
+           DISPLAY "=============================="
+           DISPLAY "Transactions scanned: " WS-RECORDS-SCANNED
+           DISPLAY "Highest TXN-ID found: " WS-MAX-TXN-ID
+           DISPLAY "COUNTER.DAT rebuilt with this value"
+           DISPLAY " ".
+
+       END PROGRAM CTRREBLD.
