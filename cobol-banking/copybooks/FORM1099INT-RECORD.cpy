@@ -0,0 +1,25 @@
+      *********************************************************
+      * FORM1099INT-RECORD.cpy - Year-End 1099-INT Extract Record
+      * This copybook defines the layout of the year-end interest
+      * reporting extract produced by INT1099, one record per
+      * account whose interest income for the tax year cleared
+      * the IRS reporting threshold.
+      *********************************************************
+       01  FORM1099INT-RECORD.
+      *    Tax year this interest total was earned in
+           05  F1099-TAX-YEAR          PIC 9(4).
+      *    Customer master foreign key and mailing information,
+      *    carried straight from CUSTOMER-RECORD so the extract
+      *    can be handed to the tax form print run on its own
+           05  F1099-CUSTOMER-ID       PIC 9(10).
+           05  F1099-CUSTOMER-NAME     PIC X(30).
+           05  F1099-ADDRESS-LINE-1    PIC X(30).
+           05  F1099-ADDRESS-LINE-2    PIC X(30).
+           05  F1099-CITY              PIC X(20).
+           05  F1099-STATE             PIC X(2).
+           05  F1099-ZIP-CODE          PIC X(10).
+      *    Account the interest was posted to
+           05  F1099-ACCOUNT-NUMBER    PIC 9(10).
+      *    Total of every TXN-TYPE 'I' transaction posted to this
+      *    account during the tax year - IRS Form 1099-INT Box 1
+           05  F1099-INTEREST-TOTAL    PIC 9(8)V99.
