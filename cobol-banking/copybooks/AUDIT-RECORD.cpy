@@ -0,0 +1,21 @@
+      *********************************************************
+      * AUDIT-RECORD.cpy - Account Change Audit Log Record
+      * This copybook defines the layout for the before-image
+      * audit trail written every time an account record is
+      * REWRITTEN, so "what was the balance right before this
+      * update" can be answered during a dispute.
+      *********************************************************
+       01  AUDIT-RECORD.
+      *    Account number this audit entry applies to
+           05  AUD-ACCOUNT-NUMBER      PIC 9(10).
+      *    Date/time the change was made - YYYYMMDD / HHMMSS
+           05  AUD-DATE                PIC 9(8).
+           05  AUD-TIME                PIC 9(6).
+      *    Operation that caused the change, e.g. DEPOSIT,
+      *    WITHDRAW, TRANSFER, INTEREST, FEE, REVERSAL
+           05  AUD-OPERATION           PIC X(10).
+      *    Before-image of ACCOUNT-RECORD as it existed
+      *    immediately before the REWRITE
+           05  AUD-BEFORE-IMAGE        PIC X(128).
+      *    Filler for future expansion
+           05  FILLER                  PIC X(10).
