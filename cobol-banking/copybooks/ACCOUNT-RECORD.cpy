@@ -15,7 +15,36 @@
            05  ACC-STATUS              PIC X(1).
       *    Date account opened - YYYYMMDD format
            05  ACC-OPEN-DATE           PIC 9(8).
+      *    Customer master foreign key - CUS-CUSTOMER-ID of owner
+           05  ACC-CUSTOMER-ID         PIC 9(10).
+      *    Approved overdraft line for this account - how far
+      *    negative ACC-BALANCE is allowed to go before a
+      *    withdrawal/transfer is declined
+           05  ACC-OVERDRAFT-LIMIT     PIC S9(8)V99 COMP-3.
+      *    Date of the last posted deposit, withdrawal or transfer
+      *    on this account - YYYYMMDD format. Used by the dormant
+      *    account report to spot accounts idle 12+ months.
+           05  ACC-LAST-ACTIVITY-DATE  PIC 9(8).
+      *    Joint account / authorized signers beyond the primary
+      *    owner in ACC-CUSTOMER-ID - each entry is a customer
+      *    master foreign key, same as ACC-CUSTOMER-ID
+           05  ACC-SIGNER-COUNT        PIC 9(1).
+           05  ACC-SIGNER-ID           PIC 9(10) OCCURS 2 TIMES.
+      *    ISO currency code the account's balance is denominated
+      *    in - looked up against WS-EXCHANGE-RATES to convert
+      *    amounts when transferring between accounts in different
+      *    currencies
+           05  ACC-CURRENCY-CODE       PIC X(3).
+      *    Account type - C=Checking/savings (on-demand, the
+      *    default), D=CD/term deposit. Term deposits carry an
+      *    ACC-MATURITY-DATE and are subject to the early-withdrawal
+      *    penalty in WS-CONSTANTS when cashed out before it.
+           05  ACC-ACCOUNT-TYPE        PIC X(1) VALUE "C".
+               88  ACC-TYPE-CHECKING   VALUE "C".
+               88  ACC-TYPE-CD         VALUE "D".
+      *    Maturity date for a CD/term account - YYYYMMDD format,
+      *    zero for a checking/savings account
+           05  ACC-MATURITY-DATE       PIC 9(8).
       *    Filler for future expansion and record alignment
-           05  FILLER                  PIC X(15).
-      *    Record length: 10+30+6+1+8+15 = 70 bytes
+           05  FILLER                  PIC X(1).
       
\ No newline at end of file
