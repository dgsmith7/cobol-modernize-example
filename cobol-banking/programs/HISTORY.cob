@@ -47,17 +47,24 @@
        
        LINKAGE SECTION.
        01  LS-ACCOUNT-NUMBER           PIC 9(10).
+      *    Optional date-range bounds, YYYYMMDD - pass ZERO for
+      *    LS-START-DATE and 99999999 for LS-END-DATE for no bound
+       01  LS-START-DATE               PIC 9(8).
+       01  LS-END-DATE                 PIC 9(8).
        01  LS-RETURN-CODE              PIC 9(2).
-       
-       PROCEDURE DIVISION USING LS-ACCOUNT-NUMBER LS-RETURN-CODE.
-       
+
+       PROCEDURE DIVISION USING LS-ACCOUNT-NUMBER
+                               LS-START-DATE
+                               LS-END-DATE
+                               LS-RETURN-CODE.
+
        MAIN-HISTORY-PROCESSING.
       *    Initialize
            PERFORM INITIALIZATION
-           
+
       *    Validate account exists
            PERFORM VALIDATE-ACCOUNT
-           
+
       *    Display transaction history if account is valid
            IF NO-ERROR
                PERFORM DISPLAY-TRANSACTION-HISTORY
@@ -66,9 +73,9 @@
            ELSE
                MOVE 8 TO LS-RETURN-CODE
            END-IF
-           
+
            GOBACK.
-       
+
        INITIALIZATION.
            MOVE LS-ACCOUNT-NUMBER TO WS-SEARCH-ACCOUNT
            SET NO-ERROR TO TRUE
@@ -114,8 +121,11 @@
                        CONTINUE
                    NOT AT END
       *                Check if this transaction involves our account
-                       IF TXN-FROM-ACCOUNT = WS-SEARCH-ACCOUNT OR
-                          TXN-TO-ACCOUNT = WS-SEARCH-ACCOUNT
+      *                and falls within the requested date range
+                       IF (TXN-FROM-ACCOUNT = WS-SEARCH-ACCOUNT OR
+                           TXN-TO-ACCOUNT = WS-SEARCH-ACCOUNT) AND
+                           TXN-DATE >= LS-START-DATE AND
+                           TXN-DATE <= LS-END-DATE
                            PERFORM DISPLAY-TRANSACTION-DETAIL
                            PERFORM UPDATE-SUMMARY-TOTALS
                            ADD 1 TO WS-TRANSACTION-COUNT
