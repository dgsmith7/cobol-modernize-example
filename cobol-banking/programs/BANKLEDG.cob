@@ -6,14 +6,21 @@
       * operations including deposits, withdrawals, transfers,
       * balance inquiries, and account management.
       *
-      * Usage: BANKLEDG COMMAND ACCOUNT-NUM [ADDITIONAL-ARGS]
+      * Usage: BANKLEDG TELLER-ID COMMAND ACCOUNT-NUM [ADDITIONAL-ARGS]
+      * Every command line leads with a teller ID identifying the
+      * operator, so every transaction posted is attributable to a
+      * specific person.
       * Commands:
-      *   CREATE account-num "Customer Name" initial-balance
+      *   CREATE account-num customer-id "Customer Name" initial-balance
       *   DEPOSIT account-num amount
-      *   WITHDRAW account-num amount  
+      *   WITHDRAW account-num amount [check-number] [customer-id]
       *   TRANSFER from-account to-account amount
       *   BALANCE account-num
       *   HISTORY account-num
+      *   FREEZE account-num
+      *   CLOSE account-num
+      *   REOPEN account-num
+      *   REVERSE txn-id
       *********************************************************
        
        ENVIRONMENT DIVISION.
@@ -32,24 +39,59 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
       
-      *    Transaction counter file for unique ID generation
+      *    Transaction counter file for unique ID generation.
+      *    Locked exclusively for the read-increment-write sequence
+      *    so overlapping sessions can't hand out duplicate TXN-IDs.
            SELECT COUNTER-FILE ASSIGN TO "data/COUNTER.DAT"
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
                FILE STATUS IS WS-FILE-STATUS.
-       
+
+      *    Customer master file - indexed by customer ID
+           SELECT CUSTOMER-FILE ASSIGN TO "data/CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUS-CUSTOMER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Account change audit log - sequential append, one
+      *    before-image record per REWRITE ACCOUNT-RECORD
+           SELECT AUDIT-FILE ASSIGN TO "data/AUDIT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Delimited export output for BALANCE/HISTORY/LIST, written
+      *    instead of the console DISPLAY lines when the EXPORT
+      *    switch is given, for loading into a spreadsheet or a
+      *    downstream reporting tool
+           SELECT EXPORT-FILE ASSIGN TO "data/EXPORT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD  ACCOUNT-FILE.
            COPY "copybooks/ACCOUNT-RECORD.cpy".
-       
+
        FD  TRANSACTION-FILE.
            COPY "copybooks/TRANSACTION-RECORD.cpy".
-       
+
        FD  COUNTER-FILE.
        01  COUNTER-RECORD              PIC 9(15).
-       
+
+       FD  CUSTOMER-FILE.
+           COPY "copybooks/CUSTOMER-RECORD.cpy".
+
+       FD  AUDIT-FILE.
+           COPY "copybooks/AUDIT-RECORD.cpy".
+
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD                PIC X(80).
+
        WORKING-STORAGE SECTION.
            COPY "copybooks/WORKING-STORAGE.cpy".
        
@@ -67,12 +109,92 @@
        01  WS-FROM-BALANCE             PIC S9(10)V99 COMP-3.
        01  WS-TO-BALANCE               PIC S9(10)V99 COMP-3.
        01  WS-CURRENT-BALANCE          PIC S9(10)V99 COMP-3.
+       01  WS-AVAILABLE-FUNDS          PIC S9(10)V99 COMP-3.
+      *    Currency codes of the two accounts in a transfer, saved
+      *    off while both are read so CONVERT-TRANSFER-AMOUNT can
+      *    compare them after the account file has moved on
+       01  WS-FROM-CURRENCY-CODE       PIC X(3).
+       01  WS-TO-CURRENCY-CODE         PIC X(3).
+      *    FROM account balance captured before either leg of a
+      *    transfer is written, so a failed credit leg can restore
+      *    it the way TRANSFER.cob's ATOMIC-TRANSFER rolls back
+       01  WS-ORIGINAL-FROM-BALANCE    PIC S9(10)V99 COMP-3.
+      *    Did both legs of the current transfer actually post -
+      *    drives whether RECORD-TRANSACTION posts the transfer as
+      *    Processed or Failed instead of assuming success
+       01  WS-TRANSFER-STATUS-FLAG     PIC X(1) VALUE 'N'.
+           88  TRANSFER-SUCCESSFUL     VALUE 'Y'.
+           88  TRANSFER-FAILED         VALUE 'N'.
+      *    Early-withdrawal penalty assessed on a CD/term account
+      *    cashed out before ACC-MATURITY-DATE
+       01  WS-WITHDRAWAL-PENALTY       PIC S9(8)V99 COMP-3.
+       01  WS-AUDIT-OPERATION          PIC X(10).
        01  WS-COMMAND-LINE             PIC X(100).
+       01  WS-CUSTOMER-ID-PARM         PIC 9(10).
+       01  WS-TEMP-CUSTOMER-ID         PIC X(10).
+
+      *    CREATE command optional joint-account signer IDs, beyond
+      *    the primary customer ID above
+       01  WS-SIGNER2-ID-PARM          PIC 9(10) VALUE ZERO.
+       01  WS-SIGNER3-ID-PARM          PIC 9(10) VALUE ZERO.
+       01  WS-TEMP-SIGNER2-ID          PIC X(10) VALUE SPACES.
+       01  WS-TEMP-SIGNER3-ID          PIC X(10) VALUE SPACES.
+       01  WS-SIGNER-SUB               PIC 9(1) VALUE ZERO.
+       01  WS-HISTORY-START-DATE       PIC 9(8) VALUE ZERO.
+       01  WS-HISTORY-END-DATE         PIC 9(8) VALUE 99999999.
+       01  WS-TEMP-START-DATE          PIC X(8).
+       01  WS-TEMP-END-DATE            PIC X(8).
        01 WS-TRANSACTION-COUNT    PIC 9(5) VALUE 0.
        01 WS-EOF-FLAG             PIC X VALUE 'N'.
           88 WS-EOF               VALUE 'Y'.
           88 WS-NOT-EOF           VALUE 'N'.
 
+      *    LIST command sort/filter options
+       01  WS-LIST-FILTER              PIC X(10) VALUE SPACES.
+       01  WS-TEMP-LIST-FILTER         PIC X(10) VALUE SPACES.
+       01  WS-LIST-BELOW-AMOUNT        PIC S9(10)V99 COMP-3 VALUE ZERO.
+       01  WS-LIST-MATCH-FLAG          PIC X(1) VALUE 'Y'.
+           88  LIST-FILTER-MATCHED     VALUE 'Y'.
+           88  LIST-FILTER-NOT-MATCHED VALUE 'N'.
+
+      *    WITHDRAW command optional check number
+       01  WS-CHECK-NUMBER-PARM        PIC 9(7) VALUE ZERO.
+       01  WS-TEMP-CHECK-NUMBER        PIC X(7) VALUE SPACES.
+
+      *    Joint-account signer recognition flag, same match-flag
+      *    pattern as WS-LIST-MATCH-FLAG above
+       01  WS-SIGNER-MATCH-FLAG        PIC X(1) VALUE 'N'.
+           88  SIGNER-RECOGNIZED       VALUE 'Y'.
+           88  SIGNER-NOT-RECOGNIZED   VALUE 'N'.
+
+      *    Operator identification - every command line now leads
+      *    with a teller ID ahead of the command itself, so every
+      *    transaction posted can be traced back to who entered it
+       01  WS-TELLER-ID-PARM           PIC X(5) VALUE SPACES.
+
+      *    REVERSE command - takes only a transaction ID, not an
+      *    account number, so it gets its own parameter token and
+      *    a small set of fields carrying the original transaction's
+      *    details from FIND-REVERSED-TRANSACTION through to
+      *    APPLY-REVERSAL-TO-ACCOUNT and RECORD-REVERSAL-TRANSACTION
+       01  WS-REVERSE-TXN-ID-PARM      PIC 9(15) VALUE ZERO.
+       01  WS-TEMP-TXN-ID              PIC X(15) VALUE SPACES.
+       01  WS-ORIGINAL-TXN-TYPE        PIC X(1) VALUE SPACE.
+       01  WS-REVERSAL-FOUND-FLAG      PIC X(1) VALUE 'N'.
+           88  REVERSAL-FOUND          VALUE 'Y'.
+           88  REVERSAL-NOT-FOUND      VALUE 'N'.
+
+      *    Output-format switch - an EXPORT keyword trailing the
+      *    BALANCE, HISTORY or LIST command routes that command's
+      *    output to data/EXPORT.DAT as delimited records instead
+      *    of DISPLAY lines on the console
+       01  WS-OUTPUT-FORMAT-FLAG       PIC X(1) VALUE 'N'.
+           88  EXPORT-MODE             VALUE 'Y'.
+           88  SCREEN-MODE             VALUE 'N'.
+       01  WS-TEMP-EXPORT-WORD         PIC X(10) VALUE SPACES.
+       01  WS-EXPORT-BALANCE           PIC -9(10).99.
+       01  WS-EXPORT-AMOUNT            PIC -9(10).99.
+
        PROCEDURE DIVISION.
        
        MAIN-PROCESSING.
@@ -99,6 +221,14 @@
                        PERFORM TRANSACTION-HISTORY
                    WHEN "LIST"
                        PERFORM LIST-ALL-ACCOUNTS
+                   WHEN "FREEZE"
+                       PERFORM FREEZE-ACCOUNT
+                   WHEN "CLOSE"
+                       PERFORM CLOSE-ACCOUNT
+                   WHEN "REOPEN"
+                       PERFORM REOPEN-ACCOUNT
+                   WHEN "REVERSE"
+                       PERFORM REVERSE-TRANSACTION
                    WHEN OTHER
                        DISPLAY "Invalid command: " WS-COMMAND
                        MOVE 8 TO WS-MAIN-RETURN-CODE
@@ -136,11 +266,21 @@
            MOVE SPACES TO WS-CUSTOMER-NAME
            MOVE ZERO TO WS-AMOUNT-PARM
            MOVE ZERO TO WS-TO-ACCOUNT-PARM
-           
-      *    Simple parsing - extract first word as command
+           MOVE ZERO TO WS-HISTORY-START-DATE
+           MOVE 99999999 TO WS-HISTORY-END-DATE
+           MOVE SPACES TO WS-LIST-FILTER
+           MOVE ZERO TO WS-LIST-BELOW-AMOUNT
+           MOVE ZERO TO WS-CHECK-NUMBER-PARM
+           MOVE SPACES TO WS-TELLER-ID-PARM
+           MOVE ZERO TO WS-REVERSE-TXN-ID-PARM
+           MOVE ZERO TO WS-CUSTOMER-ID-PARM
+           SET SCREEN-MODE TO TRUE
+
+      *    Every command line leads with a teller ID ahead of the
+      *    command itself: TELLER-ID COMMAND ACCOUNT-NUM [ARGS]
            UNSTRING WS-PARM-DATA DELIMITED BY SPACE
-               INTO WS-COMMAND
-           
+               INTO WS-TELLER-ID-PARM WS-COMMAND
+
       *    Handle CREATE command specially
            IF WS-COMMAND = "CREATE"
                PERFORM PARSE-CREATE-PARAMETERS
@@ -148,17 +288,126 @@
       *        Handle other commands with different parameter orders
                EVALUATE WS-COMMAND
                    WHEN "TRANSFER"
-      *                TRANSFER fromAccount toAccount amount
+      *                TELLER-ID TRANSFER fromAccount toAccount amount
                        UNSTRING WS-PARM-DATA DELIMITED BY SPACE
-                           INTO WS-COMMAND
+                           INTO WS-TELLER-ID-PARM
+                                WS-COMMAND
                                 WS-ACCOUNT-PARM
                                 WS-TO-ACCOUNT-PARM
                                 WS-TEMP-AMOUNT
                        PERFORM PARSE-AMOUNT-VALUE
+                   WHEN "WITHDRAW"
+      *                TELLER-ID WITHDRAW account amount [check-number]
+      *                [customer-id] - customer-id is the customer
+      *                standing at the counter, checked against the
+      *                account's primary owner and signers by
+      *                CHECK-AUTHORIZED-SIGNER; omit it to skip the
+      *                check, the same as every withdrawal did before
+      *                this token existed
+                       MOVE SPACES TO WS-TEMP-CHECK-NUMBER
+                       MOVE SPACES TO WS-TEMP-CUSTOMER-ID
+                       UNSTRING WS-PARM-DATA DELIMITED BY SPACE
+                           INTO WS-TELLER-ID-PARM
+                                WS-COMMAND
+                                WS-ACCOUNT-PARM
+                                WS-TEMP-AMOUNT
+                                WS-TEMP-CHECK-NUMBER
+                                WS-TEMP-CUSTOMER-ID
+                       PERFORM PARSE-AMOUNT-VALUE
+                       IF WS-TEMP-CHECK-NUMBER IS NUMERIC AND
+                          WS-TEMP-CHECK-NUMBER NOT = SPACES
+                           MOVE WS-TEMP-CHECK-NUMBER TO
+                               WS-CHECK-NUMBER-PARM
+                       END-IF
+                       IF WS-TEMP-CUSTOMER-ID IS NUMERIC AND
+                          WS-TEMP-CUSTOMER-ID NOT = SPACES
+                           MOVE WS-TEMP-CUSTOMER-ID TO
+                               WS-CUSTOMER-ID-PARM
+                       END-IF
+                   WHEN "BALANCE"
+      *                TELLER-ID BALANCE account [EXPORT]
+                       MOVE SPACES TO WS-TEMP-EXPORT-WORD
+                       UNSTRING WS-PARM-DATA DELIMITED BY SPACE
+                           INTO WS-TELLER-ID-PARM
+                                WS-COMMAND
+                                WS-ACCOUNT-PARM
+                                WS-TEMP-EXPORT-WORD
+                       IF WS-TEMP-EXPORT-WORD = "EXPORT"
+                           SET EXPORT-MODE TO TRUE
+                       END-IF
+                   WHEN "HISTORY"
+      *                TELLER-ID HISTORY account [start-date end-date]
+      *                [EXPORT] - dates in YYYYMMDD, both optional
+                       MOVE SPACES TO WS-TEMP-START-DATE
+                       MOVE SPACES TO WS-TEMP-END-DATE
+                       MOVE SPACES TO WS-TEMP-EXPORT-WORD
+                       UNSTRING WS-PARM-DATA DELIMITED BY SPACE
+                           INTO WS-TELLER-ID-PARM
+                                WS-COMMAND
+                                WS-ACCOUNT-PARM
+                                WS-TEMP-START-DATE
+                                WS-TEMP-END-DATE
+                                WS-TEMP-EXPORT-WORD
+                       IF WS-TEMP-START-DATE IS NUMERIC AND
+                          WS-TEMP-START-DATE NOT = SPACES
+                           MOVE WS-TEMP-START-DATE TO
+                               WS-HISTORY-START-DATE
+                       END-IF
+                       IF WS-TEMP-END-DATE IS NUMERIC AND
+                          WS-TEMP-END-DATE NOT = SPACES
+                           MOVE WS-TEMP-END-DATE TO
+                               WS-HISTORY-END-DATE
+                       END-IF
+      *                EXPORT can land in any of the three trailing
+      *                positions depending on how many optional date
+      *                tokens were actually given
+                       IF WS-TEMP-START-DATE = "EXPORT" OR
+                          WS-TEMP-END-DATE = "EXPORT" OR
+                          WS-TEMP-EXPORT-WORD = "EXPORT"
+                           SET EXPORT-MODE TO TRUE
+                       END-IF
+                   WHEN "LIST"
+      *                TELLER-ID LIST [ACTIVE|CLOSED|FROZEN] or
+      *                TELLER-ID LIST BELOW amount, either form
+      *                optionally followed by EXPORT
+                       MOVE SPACES TO WS-TEMP-LIST-FILTER
+                       MOVE SPACES TO WS-TEMP-AMOUNT
+                       MOVE SPACES TO WS-TEMP-EXPORT-WORD
+                       UNSTRING WS-PARM-DATA DELIMITED BY SPACE
+                           INTO WS-TELLER-ID-PARM
+                                WS-COMMAND
+                                WS-TEMP-LIST-FILTER
+                                WS-TEMP-AMOUNT
+                                WS-TEMP-EXPORT-WORD
+                       MOVE WS-TEMP-LIST-FILTER TO WS-LIST-FILTER
+                       PERFORM UPPERCASE-LIST-FILTER
+                       IF WS-LIST-FILTER = "BELOW" AND
+                          WS-TEMP-AMOUNT NOT = SPACES AND
+                          WS-TEMP-AMOUNT NOT = "EXPORT"
+                           COMPUTE WS-LIST-BELOW-AMOUNT =
+                               FUNCTION NUMVAL(WS-TEMP-AMOUNT)
+                       END-IF
+                       IF WS-TEMP-AMOUNT = "EXPORT" OR
+                          WS-TEMP-EXPORT-WORD = "EXPORT"
+                           SET EXPORT-MODE TO TRUE
+                       END-IF
+                   WHEN "REVERSE"
+      *                TELLER-ID REVERSE txn-id
+                       MOVE SPACES TO WS-TEMP-TXN-ID
+                       UNSTRING WS-PARM-DATA DELIMITED BY SPACE
+                           INTO WS-TELLER-ID-PARM
+                                WS-COMMAND
+                                WS-TEMP-TXN-ID
+                       IF WS-TEMP-TXN-ID IS NUMERIC AND
+                          WS-TEMP-TXN-ID NOT = SPACES
+                           MOVE WS-TEMP-TXN-ID TO
+                               WS-REVERSE-TXN-ID-PARM
+                       END-IF
                    WHEN OTHER
-      *                Other commands: COMMAND account amount
+      *                Other commands: TELLER-ID COMMAND account amount
                        UNSTRING WS-PARM-DATA DELIMITED BY SPACE
-                           INTO WS-COMMAND
+                           INTO WS-TELLER-ID-PARM
+                                WS-COMMAND
                                 WS-ACCOUNT-PARM
                                 WS-TEMP-AMOUNT
                        PERFORM PARSE-AMOUNT-VALUE
@@ -195,34 +444,96 @@
            
       *    Validate command
            IF WS-COMMAND = "CREATE" OR "DEPOSIT" OR "WITHDRAW" OR
-              "TRANSFER" OR "BALANCE" OR "HISTORY" OR "LIST"
+              "TRANSFER" OR "BALANCE" OR "HISTORY" OR "LIST" OR
+              "FREEZE" OR "CLOSE" OR "REOPEN" OR "REVERSE"
                SET VALID-COMMAND TO TRUE
            ELSE
                SET INVALID-COMMAND TO TRUE
            END-IF.
        
+       UPPERCASE-LIST-FILTER.
+      *    Same letter-by-letter approach used above for WS-COMMAND,
+      *    applied to the LIST filter keyword
+           INSPECT WS-LIST-FILTER REPLACING ALL "a" BY "A"
+           INSPECT WS-LIST-FILTER REPLACING ALL "b" BY "B"
+           INSPECT WS-LIST-FILTER REPLACING ALL "c" BY "C"
+           INSPECT WS-LIST-FILTER REPLACING ALL "d" BY "D"
+           INSPECT WS-LIST-FILTER REPLACING ALL "e" BY "E"
+           INSPECT WS-LIST-FILTER REPLACING ALL "f" BY "F"
+           INSPECT WS-LIST-FILTER REPLACING ALL "g" BY "G"
+           INSPECT WS-LIST-FILTER REPLACING ALL "h" BY "H"
+           INSPECT WS-LIST-FILTER REPLACING ALL "i" BY "I"
+           INSPECT WS-LIST-FILTER REPLACING ALL "j" BY "J"
+           INSPECT WS-LIST-FILTER REPLACING ALL "k" BY "K"
+           INSPECT WS-LIST-FILTER REPLACING ALL "l" BY "L"
+           INSPECT WS-LIST-FILTER REPLACING ALL "m" BY "M"
+           INSPECT WS-LIST-FILTER REPLACING ALL "n" BY "N"
+           INSPECT WS-LIST-FILTER REPLACING ALL "o" BY "O"
+           INSPECT WS-LIST-FILTER REPLACING ALL "p" BY "P"
+           INSPECT WS-LIST-FILTER REPLACING ALL "q" BY "Q"
+           INSPECT WS-LIST-FILTER REPLACING ALL "r" BY "R"
+           INSPECT WS-LIST-FILTER REPLACING ALL "s" BY "S"
+           INSPECT WS-LIST-FILTER REPLACING ALL "t" BY "T"
+           INSPECT WS-LIST-FILTER REPLACING ALL "u" BY "U"
+           INSPECT WS-LIST-FILTER REPLACING ALL "v" BY "V"
+           INSPECT WS-LIST-FILTER REPLACING ALL "w" BY "W"
+           INSPECT WS-LIST-FILTER REPLACING ALL "x" BY "X"
+           INSPECT WS-LIST-FILTER REPLACING ALL "y" BY "Y"
+           INSPECT WS-LIST-FILTER REPLACING ALL "z" BY "Z".
+
        PARSE-CREATE-PARAMETERS.
-      *    Parse CREATE command: CREATE account-num customer-name amount
-      *    Simple 4-token format without quotes
-           
+      *    Parse CREATE command:
+      *    TELLER-ID CREATE account-num customer-id customer-name
+      *        amount [signer2-id] [signer3-id]
+      *    Simple token format without quotes; the two trailing
+      *    signer IDs register additional authorized parties on a
+      *    joint account and are optional
+
            MOVE SPACES TO WS-CUSTOMER-NAME
            MOVE SPACES TO WS-TEMP-AMOUNT
-           
-      *    Parse 4 tokens: CREATE ACCOUNT NAME AMOUNT
+           MOVE SPACES TO WS-TEMP-CUSTOMER-ID
+           MOVE SPACES TO WS-TEMP-SIGNER2-ID
+           MOVE SPACES TO WS-TEMP-SIGNER3-ID
+           MOVE ZERO TO WS-SIGNER2-ID-PARM
+           MOVE ZERO TO WS-SIGNER3-ID-PARM
+
+      *    Parse up to 8 tokens: TELLER-ID CREATE ACCOUNT CUSTOMER-ID
+      *    NAME AMOUNT SIGNER2-ID SIGNER3-ID
            UNSTRING WS-PARM-DATA DELIMITED BY SPACE
-               INTO WS-COMMAND
+               INTO WS-TELLER-ID-PARM
+                    WS-COMMAND
                     WS-TEMP-ACCOUNT
+                    WS-TEMP-CUSTOMER-ID
                     WS-CUSTOMER-NAME
                     WS-TEMP-AMOUNT
+                    WS-TEMP-SIGNER2-ID
+                    WS-TEMP-SIGNER3-ID
            END-UNSTRING
-           
+
       *    Convert account number
            IF WS-TEMP-ACCOUNT IS NUMERIC
                MOVE WS-TEMP-ACCOUNT TO WS-ACCOUNT-PARM
            ELSE
                MOVE ZERO TO WS-ACCOUNT-PARM
            END-IF
-           
+
+      *    Convert customer ID
+           IF WS-TEMP-CUSTOMER-ID IS NUMERIC
+               MOVE WS-TEMP-CUSTOMER-ID TO WS-CUSTOMER-ID-PARM
+           ELSE
+               MOVE ZERO TO WS-CUSTOMER-ID-PARM
+           END-IF
+
+      *    Convert optional signer IDs
+           IF WS-TEMP-SIGNER2-ID IS NUMERIC AND
+              WS-TEMP-SIGNER2-ID NOT = SPACES
+               MOVE WS-TEMP-SIGNER2-ID TO WS-SIGNER2-ID-PARM
+           END-IF
+           IF WS-TEMP-SIGNER3-ID IS NUMERIC AND
+              WS-TEMP-SIGNER3-ID NOT = SPACES
+               MOVE WS-TEMP-SIGNER3-ID TO WS-SIGNER3-ID-PARM
+           END-IF
+
       *    Parse amount
            IF WS-TEMP-AMOUNT NOT = SPACES
                COMPUTE WS-AMOUNT-PARM = FUNCTION NUMVAL(WS-TEMP-AMOUNT)
@@ -238,7 +549,31 @@
                MOVE 8 TO WS-MAIN-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
-           
+
+           IF WS-CUSTOMER-ID-PARM = ZERO
+               DISPLAY "Error: Customer ID required"
+               MOVE 8 TO WS-MAIN-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Ensure a customer master record exists for this customer
+           PERFORM ENSURE-CUSTOMER-RECORD
+           IF ERROR-OCCURRED
+               MOVE 8 TO WS-MAIN-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Any additional joint-account signers must already be
+      *    registered customers - unlike the primary owner above,
+      *    they are not auto-created, since a signer with no name
+      *    or address on file is a data-quality problem, not a new
+      *    customer to onboard
+           PERFORM VALIDATE-SIGNERS
+           IF ERROR-OCCURRED
+               MOVE 8 TO WS-MAIN-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
       *    Check if account already exists using indexed access
            OPEN I-O ACCOUNT-FILE
            IF WS-FILE-STATUS = "35"
@@ -254,10 +589,39 @@
                INVALID KEY
       *            Account doesn't exist - we can create it
                    MOVE WS-CUSTOMER-NAME TO ACC-CUSTOMER-NAME
+                   MOVE WS-CUSTOMER-ID-PARM TO ACC-CUSTOMER-ID
                    MOVE WS-AMOUNT-PARM TO ACC-BALANCE
                    MOVE "A" TO ACC-STATUS
                    MOVE WS-DATE-NUMERIC TO ACC-OPEN-DATE
-                   
+                   MOVE WS-DATE-NUMERIC TO ACC-LAST-ACTIVITY-DATE
+                   MOVE ZERO TO ACC-OVERDRAFT-LIMIT
+
+      *            Register any joint-account signers beyond the
+      *            primary owner
+                   MOVE ZERO TO ACC-SIGNER-COUNT
+                   MOVE ZERO TO ACC-SIGNER-ID(1)
+                   MOVE ZERO TO ACC-SIGNER-ID(2)
+                   IF WS-SIGNER2-ID-PARM NOT = ZERO
+                       ADD 1 TO ACC-SIGNER-COUNT
+                       MOVE WS-SIGNER2-ID-PARM TO ACC-SIGNER-ID(1)
+                   END-IF
+                   IF WS-SIGNER3-ID-PARM NOT = ZERO
+                       ADD 1 TO ACC-SIGNER-COUNT
+                       MOVE WS-SIGNER3-ID-PARM TO
+                           ACC-SIGNER-ID(ACC-SIGNER-COUNT)
+                   END-IF
+
+      *            CREATE has no token for currency, so new accounts
+      *            default to USD
+                   MOVE "USD" TO ACC-CURRENCY-CODE
+
+      *            New accounts are on-demand checking/savings
+      *            accounts, not CDs - there's no CREATE token for
+      *            account type or term length either, matching the
+      *            same reasoning as the currency code above
+                   MOVE "C" TO ACC-ACCOUNT-TYPE
+                   MOVE ZERO TO ACC-MATURITY-DATE
+
                    WRITE ACCOUNT-RECORD
                    IF WS-FILE-STATUS NOT = "00"
                        DISPLAY "Error writing account record"
@@ -268,6 +632,9 @@
                        DISPLAY "Account " ACC-NUMBER " created for "
                                ACC-CUSTOMER-NAME
                        DISPLAY "Initial balance: $" WS-DISPLAY-BALANCE
+                       IF WS-AMOUNT-PARM > ZERO
+                           PERFORM RECORD-INITIAL-DEPOSIT
+                       END-IF
                        MOVE 0 TO WS-MAIN-RETURN-CODE
                    END-IF
                NOT INVALID KEY
@@ -277,6 +644,108 @@
            END-READ
            CLOSE ACCOUNT-FILE.
        
+       RECORD-INITIAL-DEPOSIT.
+      *    Log the opening balance as a deposit transaction so
+      *    later balance reconciliation has the full history of an
+      *    account's funding, not just a silent starting balance.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-TRANSACTION-COUNTER TO TXN-ID
+           MOVE WS-DATE-NUMERIC TO TXN-DATE
+           MOVE WS-TIME-NUMERIC TO TXN-TIME
+           MOVE WS-ACCOUNT-PARM TO TXN-FROM-ACCOUNT
+           MOVE ZERO TO TXN-TO-ACCOUNT
+           MOVE ZERO TO TXN-CHECK-NUMBER
+           MOVE ZERO TO TXN-REVERSAL-OF
+           MOVE WS-TELLER-ID-PARM TO TXN-TELLER-ID
+           MOVE "D" TO TXN-TYPE
+           MOVE WS-AMOUNT-PARM TO TXN-AMOUNT
+           MOVE "INITIAL DEPOSIT" TO TXN-DESCRIPTION
+           MOVE "P" TO TXN-STATUS
+           IF TXN-AMOUNT >= CTR-REPORTING-THRESHOLD
+               SET TXN-CTR-REPORTABLE TO TRUE
+           ELSE
+               MOVE "N" TO TXN-CTR-FLAG
+           END-IF
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
+       WRITE-AUDIT-ENTRY.
+      *    Append a before-image audit entry for the account whose
+      *    ACCOUNT-RECORD is about to be rewritten. WS-BACKUP-RECORD
+      *    must already hold the pre-change record and
+      *    WS-AUDIT-OPERATION the operation name.
+           OPEN EXTEND AUDIT-FILE
+           MOVE ACC-NUMBER TO AUD-ACCOUNT-NUMBER
+           MOVE WS-DATE-NUMERIC TO AUD-DATE
+           MOVE WS-TIME-NUMERIC TO AUD-TIME
+           MOVE WS-AUDIT-OPERATION TO AUD-OPERATION
+           MOVE WS-BACKUP-RECORD TO AUD-BEFORE-IMAGE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       ENSURE-CUSTOMER-RECORD.
+      *    Create the customer master record if it does not already
+      *    exist, so every account carries a valid ACC-CUSTOMER-ID
+      *    foreign key into CUSTOMER.DAT.
+           SET NO-ERROR TO TRUE
+           OPEN I-O CUSTOMER-FILE
+           IF WS-FILE-STATUS = "35"
+               CLOSE CUSTOMER-FILE
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF
+
+           MOVE WS-CUSTOMER-ID-PARM TO CUS-CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE WS-CUSTOMER-NAME TO CUS-CUSTOMER-NAME
+                   MOVE SPACES TO CUS-ADDRESS-LINE-1
+                   MOVE SPACES TO CUS-ADDRESS-LINE-2
+                   MOVE SPACES TO CUS-CITY
+                   MOVE SPACES TO CUS-STATE
+                   MOVE SPACES TO CUS-ZIP-CODE
+                   MOVE SPACES TO CUS-PHONE
+                   MOVE SPACES TO CUS-EMAIL
+                   MOVE WS-DATE-NUMERIC TO CUS-ESTABLISHED-DATE
+                   WRITE CUSTOMER-RECORD
+                   IF WS-FILE-STATUS NOT = "00"
+                       DISPLAY "Error writing customer record"
+                       SET ERROR-OCCURRED TO TRUE
+                   END-IF
+           END-READ
+           CLOSE CUSTOMER-FILE.
+
+       VALIDATE-SIGNERS.
+      *    Confirm each optional joint-account signer ID actually
+      *    names an existing customer master record
+           SET NO-ERROR TO TRUE
+           IF WS-SIGNER2-ID-PARM = ZERO AND WS-SIGNER3-ID-PARM = ZERO
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-SIGNER2-ID-PARM NOT = ZERO
+               MOVE WS-SIGNER2-ID-PARM TO CUS-CUSTOMER-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       DISPLAY "Error: Signer customer ID "
+                               WS-SIGNER2-ID-PARM " not found"
+                       SET ERROR-OCCURRED TO TRUE
+               END-READ
+           END-IF
+           IF WS-SIGNER3-ID-PARM NOT = ZERO AND NOT ERROR-OCCURRED
+               MOVE WS-SIGNER3-ID-PARM TO CUS-CUSTOMER-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       DISPLAY "Error: Signer customer ID "
+                               WS-SIGNER3-ID-PARM " not found"
+                       SET ERROR-OCCURRED TO TRUE
+               END-READ
+           END-IF
+           CLOSE CUSTOMER-FILE.
+
        DEPOSIT-PROCESSING.
       *    Validate deposit parameters
            IF WS-ACCOUNT-PARM = ZERO OR WS-AMOUNT-PARM <= ZERO
@@ -305,9 +774,13 @@
                        DISPLAY "Error: Account is not active"
                        MOVE 8 TO WS-MAIN-RETURN-CODE
                    ELSE
+                       MOVE ACCOUNT-RECORD TO WS-BACKUP-RECORD
+                       MOVE "DEPOSIT" TO WS-AUDIT-OPERATION
                        ADD WS-AMOUNT-PARM TO ACC-BALANCE
+                       MOVE WS-DATE-NUMERIC TO ACC-LAST-ACTIVITY-DATE
                        REWRITE ACCOUNT-RECORD
                        IF WS-FILE-STATUS = "00"
+                           PERFORM WRITE-AUDIT-ENTRY
                            MOVE WS-AMOUNT-PARM TO WS-DISPLAY-AMOUNT
                            DISPLAY "Deposit processed"
                            DISPLAY WS-ACCOUNT-PARM
@@ -352,17 +825,50 @@
                        DISPLAY "Error: Account is not active"
                        MOVE 8 TO WS-MAIN-RETURN-CODE
                    ELSE
-                       IF ACC-BALANCE < WS-AMOUNT-PARM
+                   PERFORM CHECK-AUTHORIZED-SIGNER
+                   IF SIGNER-NOT-RECOGNIZED
+                       DISPLAY "Error: Customer is not authorized "
+                               "on this account"
+                       PERFORM RECORD-DECLINED-TRANSACTION
+                       MOVE 8 TO WS-MAIN-RETURN-CODE
+                   ELSE
+                       MOVE ZERO TO WS-WITHDRAWAL-PENALTY
+                       IF ACC-TYPE-CD AND
+                               WS-DATE-NUMERIC < ACC-MATURITY-DATE
+                           COMPUTE WS-WITHDRAWAL-PENALTY ROUNDED =
+                               WS-AMOUNT-PARM *
+                               CD-EARLY-WITHDRAWAL-PENALTY-PCT
+                       END-IF
+                       COMPUTE WS-AVAILABLE-FUNDS =
+                           ACC-BALANCE + ACC-OVERDRAFT-LIMIT
+                       IF WS-AMOUNT-PARM + WS-WITHDRAWAL-PENALTY >
+                               WS-AVAILABLE-FUNDS
                            DISPLAY "Error: Insufficient funds"
+                           PERFORM RECORD-DECLINED-TRANSACTION
                            MOVE 8 TO WS-MAIN-RETURN-CODE
                        ELSE
+                           MOVE ACCOUNT-RECORD TO WS-BACKUP-RECORD
+                           MOVE "WITHDRAW" TO WS-AUDIT-OPERATION
                            SUBTRACT WS-AMOUNT-PARM FROM ACC-BALANCE
+                           IF WS-WITHDRAWAL-PENALTY > ZERO
+                               SUBTRACT WS-WITHDRAWAL-PENALTY FROM
+                                   ACC-BALANCE
+                           END-IF
+                           MOVE WS-DATE-NUMERIC TO
+                               ACC-LAST-ACTIVITY-DATE
                            REWRITE ACCOUNT-RECORD
                            IF WS-FILE-STATUS = "00"
+                               PERFORM WRITE-AUDIT-ENTRY
                                MOVE WS-AMOUNT-PARM TO WS-DISPLAY-AMOUNT
                                DISPLAY "Withdrawal processed"
                                DISPLAY WS-ACCOUNT-PARM
                                DISPLAY WS-DISPLAY-AMOUNT
+                               IF WS-WITHDRAWAL-PENALTY > ZERO
+                                   MOVE WS-WITHDRAWAL-PENALTY TO
+                                       WS-DISPLAY-AMOUNT
+                                   DISPLAY "Early withdrawal penalty: $"
+                                           WS-DISPLAY-AMOUNT
+                               END-IF
                                MOVE ACC-BALANCE TO WS-DISPLAY-BALANCE
                                DISPLAY WS-DISPLAY-BALANCE
                                PERFORM RECORD-TRANSACTION
@@ -373,6 +879,7 @@
                            END-IF
                        END-IF
                    END-IF
+                   END-IF
            END-READ
            CLOSE ACCOUNT-FILE.
 
@@ -405,15 +912,32 @@
                        CLOSE ACCOUNT-FILE
                        EXIT PARAGRAPH
                    END-IF
-                   IF ACC-BALANCE < WS-AMOUNT-PARM
+      *            A CD/term account transferred out of before
+      *            ACC-MATURITY-DATE is charged the same early
+      *            withdrawal penalty WITHDRAW-PROCESSING assesses -
+      *            moving the funds by TRANSFER rather than WITHDRAW
+      *            is not a way around it.
+                   MOVE ZERO TO WS-WITHDRAWAL-PENALTY
+                   IF ACC-TYPE-CD AND
+                           WS-DATE-NUMERIC < ACC-MATURITY-DATE
+                       COMPUTE WS-WITHDRAWAL-PENALTY ROUNDED =
+                           WS-AMOUNT-PARM *
+                           CD-EARLY-WITHDRAWAL-PENALTY-PCT
+                   END-IF
+                   COMPUTE WS-AVAILABLE-FUNDS =
+                       ACC-BALANCE + ACC-OVERDRAFT-LIMIT
+                   IF WS-AMOUNT-PARM + WS-WITHDRAWAL-PENALTY >
+                           WS-AVAILABLE-FUNDS
                        DISPLAY "Error: Insufficient funds"
+                       PERFORM RECORD-DECLINED-TRANSACTION
                        MOVE 8 TO WS-MAIN-RETURN-CODE
                        CLOSE ACCOUNT-FILE
                        EXIT PARAGRAPH
                    END-IF
                    MOVE ACC-BALANCE TO WS-FROM-BALANCE
+                   MOVE ACC-CURRENCY-CODE TO WS-FROM-CURRENCY-CODE
            END-READ
-           
+
       *    Read and validate TO account
            MOVE WS-TO-ACCOUNT-PARM TO ACC-NUMBER
            READ ACCOUNT-FILE
@@ -431,51 +955,156 @@
                        EXIT PARAGRAPH
                    END-IF
                    MOVE ACC-BALANCE TO WS-TO-BALANCE
+                   MOVE ACC-CURRENCY-CODE TO WS-TO-CURRENCY-CODE
            END-READ
-           
-      *    Record the transfer transaction
-           PERFORM RECORD-TRANSACTION
 
-      *    Update FROM account (subtract amount)
+      *    Convert the transfer amount into the TO account's own
+      *    currency when it differs from the FROM account's, rather
+      *    than moving the raw amount across as-is
+           PERFORM CONVERT-TRANSFER-AMOUNT
+
+           SET TRANSFER-FAILED TO TRUE
+
+      *    Update FROM account (subtract amount). Nothing has been
+      *    committed yet, so a failure here just aborts - there is
+      *    no TO-side update to roll back.
            MOVE WS-ACCOUNT-PARM TO ACC-NUMBER
            READ ACCOUNT-FILE
                INVALID KEY
                    DISPLAY "Error reading from account for update"
                    MOVE 8 TO WS-MAIN-RETURN-CODE
+                   PERFORM RECORD-TRANSACTION
                    CLOSE ACCOUNT-FILE
                    EXIT PARAGRAPH
                NOT INVALID KEY
+                   MOVE ACCOUNT-RECORD TO WS-BACKUP-RECORD
+                   MOVE "TRANSFER" TO WS-AUDIT-OPERATION
+                   MOVE ACC-BALANCE TO WS-ORIGINAL-FROM-BALANCE
                    SUBTRACT WS-AMOUNT-PARM FROM ACC-BALANCE
+                   IF WS-WITHDRAWAL-PENALTY > ZERO
+                       SUBTRACT WS-WITHDRAWAL-PENALTY FROM ACC-BALANCE
+                   END-IF
+                   MOVE WS-DATE-NUMERIC TO ACC-LAST-ACTIVITY-DATE
                    REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY "Error updating from account"
+                           MOVE 8 TO WS-MAIN-RETURN-CODE
+                           PERFORM RECORD-TRANSACTION
+                           CLOSE ACCOUNT-FILE
+                           EXIT PARAGRAPH
+                   END-REWRITE
+                   PERFORM WRITE-AUDIT-ENTRY
+                   IF WS-WITHDRAWAL-PENALTY > ZERO
+                       MOVE WS-WITHDRAWAL-PENALTY TO WS-DISPLAY-AMOUNT
+                       DISPLAY "Early withdrawal penalty: $"
+                               WS-DISPLAY-AMOUNT
+                   END-IF
                    MOVE ACC-BALANCE TO WS-FROM-BALANCE
            END-READ
-           
-      *    Update TO account (add amount)
+
+      *    Update TO account (add amount). If this leg fails after
+      *    the FROM account has already been debited, roll the FROM
+      *    account back to its pre-transfer balance the same way
+      *    TRANSFER.cob's ATOMIC-TRANSFER does, so a failed second
+      *    leg never leaves money subtracted from only one side.
            MOVE WS-TO-ACCOUNT-PARM TO ACC-NUMBER
            READ ACCOUNT-FILE
                INVALID KEY
                    DISPLAY "Error reading to account for update"
+                   PERFORM ROLLBACK-FROM-ACCOUNT
                    MOVE 8 TO WS-MAIN-RETURN-CODE
+                   PERFORM RECORD-TRANSACTION
                    CLOSE ACCOUNT-FILE
                    EXIT PARAGRAPH
                NOT INVALID KEY
-                   ADD WS-AMOUNT-PARM TO ACC-BALANCE
+                   MOVE ACCOUNT-RECORD TO WS-BACKUP-RECORD
+                   MOVE "TRANSFER" TO WS-AUDIT-OPERATION
+                   ADD WS-CREDIT-AMOUNT TO ACC-BALANCE
+                   MOVE WS-DATE-NUMERIC TO ACC-LAST-ACTIVITY-DATE
                    REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY "Error updating to account"
+                           PERFORM ROLLBACK-FROM-ACCOUNT
+                           MOVE 8 TO WS-MAIN-RETURN-CODE
+                           PERFORM RECORD-TRANSACTION
+                           CLOSE ACCOUNT-FILE
+                           EXIT PARAGRAPH
+                   END-REWRITE
+                   PERFORM WRITE-AUDIT-ENTRY
                    MOVE ACC-BALANCE TO WS-TO-BALANCE
            END-READ
-           
+
+           SET TRANSFER-SUCCESSFUL TO TRUE
+
+      *    Record the transfer transaction only now that both
+      *    balance updates have actually succeeded, so TRANSACT.DAT
+      *    never shows a Processed transfer that never moved money
+           PERFORM RECORD-TRANSFER-TRANSACTIONS
+
            CLOSE ACCOUNT-FILE
-           
+
       *    Display results
            DISPLAY "TRANSFER COMPLETED"
            DISPLAY "From Account: " WS-ACCOUNT-PARM
-           DISPLAY "To Account: " WS-TO-ACCOUNT-PARM  
+           DISPLAY "To Account: " WS-TO-ACCOUNT-PARM
            DISPLAY "Amount: " WS-AMOUNT-PARM
            DISPLAY "From Balance: " WS-FROM-BALANCE
            DISPLAY "To Balance: " WS-TO-BALANCE
-           
+
            MOVE 0 TO WS-MAIN-RETURN-CODE.
-       
+
+       ROLLBACK-FROM-ACCOUNT.
+      *    Restore the FROM account to the balance it held before
+      *    this transfer started, undoing the debit leg when the
+      *    credit leg that was supposed to follow it never posted
+           MOVE WS-ACCOUNT-PARM TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "Error: unable to roll back from "
+                           "account " WS-ACCOUNT-PARM
+               NOT INVALID KEY
+                   MOVE WS-ORIGINAL-FROM-BALANCE TO ACC-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                   MOVE WS-ORIGINAL-FROM-BALANCE TO WS-FROM-BALANCE
+           END-READ.
+
+       CONVERT-TRANSFER-AMOUNT.
+      *    WS-CREDIT-AMOUNT is what actually gets added to the TO
+      *    account, in the TO account's own currency. When both
+      *    accounts share a currency (the common case, and every
+      *    account created before this field existed) the amount
+      *    passes through unchanged.
+           IF WS-FROM-CURRENCY-CODE = WS-TO-CURRENCY-CODE
+               MOVE WS-AMOUNT-PARM TO WS-CREDIT-AMOUNT
+           ELSE
+               MOVE WS-FROM-CURRENCY-CODE TO WS-CURRENCY-LOOKUP-CODE
+               PERFORM LOOKUP-EXCHANGE-RATE
+               MOVE WS-CURRENCY-LOOKUP-RATE TO WS-FROM-CURRENCY-RATE
+               MOVE WS-TO-CURRENCY-CODE TO WS-CURRENCY-LOOKUP-CODE
+               PERFORM LOOKUP-EXCHANGE-RATE
+               MOVE WS-CURRENCY-LOOKUP-RATE TO WS-TO-CURRENCY-RATE
+               COMPUTE WS-CREDIT-AMOUNT ROUNDED =
+                   WS-AMOUNT-PARM * WS-FROM-CURRENCY-RATE
+                       / WS-TO-CURRENCY-RATE
+           END-IF.
+
+       LOOKUP-EXCHANGE-RATE.
+      *    Looks up WS-CURRENCY-LOOKUP-CODE against the exchange
+      *    rate table and returns its rate-to-USD in
+      *    WS-CURRENCY-LOOKUP-RATE. Defaults to 1.00000 when the
+      *    code isn't in the table (or is blank, as on accounts
+      *    created before ACC-CURRENCY-CODE existed) so those
+      *    accounts keep behaving as plain dollar-for-dollar transfers.
+           MOVE 1.00000 TO WS-CURRENCY-LOOKUP-RATE
+           PERFORM VARYING WS-ER-SUB FROM 1 BY 1
+                   UNTIL WS-ER-SUB > 4
+               IF WS-ER-CURRENCY-CODE(WS-ER-SUB) =
+                       WS-CURRENCY-LOOKUP-CODE
+                   MOVE WS-ER-RATE-TO-USD(WS-ER-SUB)
+                       TO WS-CURRENCY-LOOKUP-RATE
+               END-IF
+           END-PERFORM.
+
        BALANCE-INQUIRY.
       *    Validate account parameter
            IF WS-ACCOUNT-PARM = ZERO
@@ -494,13 +1123,74 @@
                    MOVE 8 TO WS-MAIN-RETURN-CODE
                NOT INVALID KEY
                    MOVE ACC-BALANCE TO WS-DISPLAY-BALANCE
-                   DISPLAY "Account: " ACC-NUMBER
-                   DISPLAY "Customer: " ACC-CUSTOMER-NAME
-                   DISPLAY "Balance: $" WS-DISPLAY-BALANCE
-                   DISPLAY "Status: " ACC-STATUS
+                   IF EXPORT-MODE
+                       PERFORM WRITE-BALANCE-EXPORT-RECORD
+                   ELSE
+                       DISPLAY "Account: " ACC-NUMBER
+                       DISPLAY "Customer: " ACC-CUSTOMER-NAME
+                       DISPLAY "Balance: $" WS-DISPLAY-BALANCE
+                       DISPLAY "Status: " ACC-STATUS
+                       PERFORM DISPLAY-AUTHORIZED-SIGNERS
+                   END-IF
                    MOVE 0 TO WS-MAIN-RETURN-CODE
            END-READ
            CLOSE ACCOUNT-FILE.
+
+       WRITE-BALANCE-EXPORT-RECORD.
+      *    BALANCE EXPORT writes the same fields as the console
+      *    display, comma-delimited, to data/EXPORT.DAT instead of
+      *    DISPLAYing them
+           MOVE ACC-BALANCE TO WS-EXPORT-BALANCE
+           OPEN OUTPUT EXPORT-FILE
+           STRING ACC-NUMBER DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ACC-CUSTOMER-NAME DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EXPORT-BALANCE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ACC-STATUS DELIMITED BY SIZE
+                  INTO EXPORT-RECORD
+           END-STRING
+           WRITE EXPORT-RECORD
+           CLOSE EXPORT-FILE
+           DISPLAY "Balance exported to data/EXPORT.DAT".
+
+       DISPLAY-AUTHORIZED-SIGNERS.
+      *    List any joint-account signers on the account record just
+      *    read, so a teller can see every party authorized on the
+      *    account, not just the primary owner
+           IF ACC-SIGNER-COUNT > ZERO
+               DISPLAY "Authorized signers (customer IDs):"
+               PERFORM VARYING WS-SIGNER-SUB FROM 1 BY 1
+                       UNTIL WS-SIGNER-SUB > ACC-SIGNER-COUNT
+                   DISPLAY "  " ACC-SIGNER-ID(WS-SIGNER-SUB)
+               END-PERFORM
+           END-IF.
+
+       CHECK-AUTHORIZED-SIGNER.
+      *    Recognize any party registered on the account - the
+      *    primary owner (ACC-CUSTOMER-ID) or any joint-account
+      *    signer (ACC-SIGNER-ID) - as authorized for the account
+      *    now positioned in the ACCOUNT-FILE record area. Checked
+      *    against WS-CUSTOMER-ID-PARM, the acting party supplied on
+      *    the command line.
+           SET SIGNER-NOT-RECOGNIZED TO TRUE
+           IF WS-CUSTOMER-ID-PARM = ZERO
+      *        No acting party was supplied - nothing to check
+      *        against, so every existing command stays unaffected
+               SET SIGNER-RECOGNIZED TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-CUSTOMER-ID-PARM = ACC-CUSTOMER-ID
+               SET SIGNER-RECOGNIZED TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-SIGNER-SUB FROM 1 BY 1
+                   UNTIL WS-SIGNER-SUB > ACC-SIGNER-COUNT
+               IF WS-CUSTOMER-ID-PARM = ACC-SIGNER-ID(WS-SIGNER-SUB)
+                   SET SIGNER-RECOGNIZED TO TRUE
+               END-IF
+           END-PERFORM.
        
        TRANSACTION-HISTORY.
       *    Validate account parameter
@@ -526,7 +1216,10 @@
            MOVE WS-TIME-NUMERIC TO TXN-TIME
            MOVE WS-ACCOUNT-PARM TO TXN-FROM-ACCOUNT
            MOVE ZERO TO TXN-TO-ACCOUNT
-           
+           MOVE ZERO TO TXN-CHECK-NUMBER
+           MOVE ZERO TO TXN-REVERSAL-OF
+           MOVE WS-TELLER-ID-PARM TO TXN-TELLER-ID
+
       *    Set transaction type based on command
            EVALUATE WS-COMMAND
                WHEN "DEPOSIT"
@@ -535,36 +1228,147 @@
                WHEN "WITHDRAW"
                    MOVE "W" TO TXN-TYPE
                    MOVE "WITHDRAWAL" TO TXN-DESCRIPTION
+                   MOVE WS-CHECK-NUMBER-PARM TO TXN-CHECK-NUMBER
                WHEN "TRANSFER"
                    MOVE "T" TO TXN-TYPE
                    MOVE "TRANSFER" TO TXN-DESCRIPTION
                    MOVE WS-TO-ACCOUNT-PARM TO TXN-TO-ACCOUNT
            END-EVALUATE
-           
+
            MOVE WS-AMOUNT-PARM TO TXN-AMOUNT
-           MOVE "P" TO TXN-STATUS
-           
+      *    A transfer only posts as Processed once both the debit
+      *    and credit legs have actually succeeded - DEPOSIT and
+      *    WITHDRAW never reach here unless they already succeeded,
+      *    so they always post Processed.
+           IF WS-COMMAND = "TRANSFER" AND TRANSFER-FAILED
+               MOVE "F" TO TXN-STATUS
+               MOVE "TRANSFER FAILED" TO TXN-DESCRIPTION
+           ELSE
+               MOVE "P" TO TXN-STATUS
+           END-IF
+           IF TXN-AMOUNT >= CTR-REPORTING-THRESHOLD
+               SET TXN-CTR-REPORTABLE TO TRUE
+           ELSE
+               MOVE "N" TO TXN-CTR-FLAG
+           END-IF
+
       *    Write transaction record
            WRITE TRANSACTION-RECORD
-           
+
            CLOSE TRANSACTION-FILE.
-       
+
+       RECORD-TRANSFER-TRANSACTIONS.
+      *    Record both legs of a successful transfer separately, the
+      *    same way TRANSFER.cob's RECORD-TRANSFER-TRANSACTIONS does -
+      *    the TO leg logs WS-CREDIT-AMOUNT, not WS-AMOUNT-PARM, since
+      *    that is what actually got added to the TO account's
+      *    balance when the two accounts' currencies differ.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           OPEN EXTEND TRANSACTION-FILE
+
+           MOVE WS-TRANSACTION-COUNTER TO TXN-ID
+           MOVE WS-DATE-NUMERIC TO TXN-DATE
+           MOVE WS-TIME-NUMERIC TO TXN-TIME
+           MOVE WS-ACCOUNT-PARM TO TXN-FROM-ACCOUNT
+           MOVE WS-TO-ACCOUNT-PARM TO TXN-TO-ACCOUNT
+           MOVE ZERO TO TXN-CHECK-NUMBER
+           MOVE ZERO TO TXN-REVERSAL-OF
+           MOVE WS-TELLER-ID-PARM TO TXN-TELLER-ID
+           MOVE "T" TO TXN-TYPE
+           MOVE WS-AMOUNT-PARM TO TXN-AMOUNT
+           MOVE "TRANSFER OUT" TO TXN-DESCRIPTION
+           MOVE "P" TO TXN-STATUS
+           IF TXN-AMOUNT >= CTR-REPORTING-THRESHOLD
+               SET TXN-CTR-REPORTABLE TO TRUE
+           ELSE
+               MOVE "N" TO TXN-CTR-FLAG
+           END-IF
+
+           WRITE TRANSACTION-RECORD
+
+           PERFORM GET-NEXT-TRANSACTION-ID
+
+           MOVE WS-TRANSACTION-COUNTER TO TXN-ID
+           MOVE WS-DATE-NUMERIC TO TXN-DATE
+           MOVE WS-TIME-NUMERIC TO TXN-TIME
+           MOVE WS-TO-ACCOUNT-PARM TO TXN-FROM-ACCOUNT
+           MOVE WS-ACCOUNT-PARM TO TXN-TO-ACCOUNT
+           MOVE ZERO TO TXN-CHECK-NUMBER
+           MOVE ZERO TO TXN-REVERSAL-OF
+           MOVE WS-TELLER-ID-PARM TO TXN-TELLER-ID
+           MOVE "T" TO TXN-TYPE
+           MOVE WS-CREDIT-AMOUNT TO TXN-AMOUNT
+           MOVE "TRANSFER IN" TO TXN-DESCRIPTION
+           MOVE "P" TO TXN-STATUS
+           IF TXN-AMOUNT >= CTR-REPORTING-THRESHOLD
+               SET TXN-CTR-REPORTABLE TO TRUE
+           ELSE
+               MOVE "N" TO TXN-CTR-FLAG
+           END-IF
+
+           WRITE TRANSACTION-RECORD
+
+           CLOSE TRANSACTION-FILE.
+
+       RECORD-DECLINED-TRANSACTION.
+      *    Record a failed withdrawal/transfer attempt so there is
+      *    a permanent record of attempted fraud or customer
+      *    confusion, not just whatever was on the teller's screen.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-TRANSACTION-COUNTER TO TXN-ID
+           MOVE WS-DATE-NUMERIC TO TXN-DATE
+           MOVE WS-TIME-NUMERIC TO TXN-TIME
+           MOVE WS-ACCOUNT-PARM TO TXN-FROM-ACCOUNT
+           MOVE ZERO TO TXN-TO-ACCOUNT
+           MOVE ZERO TO TXN-CHECK-NUMBER
+           MOVE ZERO TO TXN-REVERSAL-OF
+           MOVE WS-TELLER-ID-PARM TO TXN-TELLER-ID
+           EVALUATE WS-COMMAND
+               WHEN "WITHDRAW"
+                   MOVE "W" TO TXN-TYPE
+                   MOVE "WITHDRAWAL DECLINED" TO TXN-DESCRIPTION
+                   MOVE WS-CHECK-NUMBER-PARM TO TXN-CHECK-NUMBER
+               WHEN "TRANSFER"
+                   MOVE "T" TO TXN-TYPE
+                   MOVE "TRANSFER DECLINED" TO TXN-DESCRIPTION
+                   MOVE WS-TO-ACCOUNT-PARM TO TXN-TO-ACCOUNT
+           END-EVALUATE
+           MOVE WS-AMOUNT-PARM TO TXN-AMOUNT
+           MOVE "F" TO TXN-STATUS
+           IF TXN-AMOUNT >= CTR-REPORTING-THRESHOLD
+               SET TXN-CTR-REPORTABLE TO TRUE
+           ELSE
+               MOVE "N" TO TXN-CTR-FLAG
+           END-IF
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
        GET-NEXT-TRANSACTION-ID.
-      *    Try to read existing counter
-           OPEN INPUT COUNTER-FILE
+      *    Hold the counter file open and exclusively locked for the
+      *    whole read-increment-write sequence so two sessions
+      *    running at the same moment can't both read the same
+      *    value before either one writes it back.
+           OPEN I-O COUNTER-FILE
+           IF WS-FILE-STATUS = "35"
+      *        Counter file does not exist yet - create it
+               OPEN OUTPUT COUNTER-FILE
+               CLOSE COUNTER-FILE
+               OPEN I-O COUNTER-FILE
+           END-IF
+
            READ COUNTER-FILE
                AT END
                    MOVE 1 TO WS-TRANSACTION-COUNTER
+                   MOVE WS-TRANSACTION-COUNTER TO COUNTER-RECORD
+                   WRITE COUNTER-RECORD
                NOT AT END
                    MOVE COUNTER-RECORD TO WS-TRANSACTION-COUNTER
                    ADD 1 TO WS-TRANSACTION-COUNTER
+                   MOVE WS-TRANSACTION-COUNTER TO COUNTER-RECORD
+                   REWRITE COUNTER-RECORD
            END-READ
-           CLOSE COUNTER-FILE
-           
-      *    Write updated counter
-           OPEN OUTPUT COUNTER-FILE
-           MOVE WS-TRANSACTION-COUNTER TO COUNTER-RECORD
-           WRITE COUNTER-RECORD
+
            CLOSE COUNTER-FILE.
        
 
@@ -574,32 +1378,74 @@
            DISPLAY "BANK LEDGER SYSTEM - Usage Instructions"
            DISPLAY "======================================"
            DISPLAY " "
-           DISPLAY "CREATE account-num customer-name initial-balance"
-           DISPLAY "  Example: CREATE 1234567890 Customer_Name 250.00"
+           DISPLAY "Every command below is preceded by a teller ID "
+                   "identifying the operator."
+           DISPLAY " "
+           DISPLAY "teller-id CREATE account-num customer-id "
+                   "customer-name initial-balance"
+           DISPLAY "  Example: T001 CREATE 1234567890 55501 "
+                   "Customer_Name 250.00"
+           DISPLAY " "
+           DISPLAY "teller-id DEPOSIT account-num amount"
+           DISPLAY "  Example: T001 DEPOSIT 1234567890 250.50"
+           DISPLAY " "
+           DISPLAY "teller-id WITHDRAW account-num amount "
+                   "[check-number] [customer-id]"
+           DISPLAY "  customer-id is the customer at the counter, "
+                   "checked against the account's owner/signers"
+           DISPLAY "  Example: T001 WITHDRAW 1234567890 100.00"
+           DISPLAY "  Example: T001 WITHDRAW 1234567890 100.00 1042"
+           DISPLAY "  Example: T001 WITHDRAW 1234567890 100.00 "
+                   "1042 55501"
+           DISPLAY " "
+           DISPLAY "teller-id TRANSFER from-account to-account amount"
+           DISPLAY "  Example: T001 TRANSFER 1234567890 9876543210 "
+                   "500.00"
+           DISPLAY " "
+           DISPLAY "teller-id BALANCE account-num [EXPORT]"
+           DISPLAY "  Example: T001 BALANCE 1234567890"
+           DISPLAY "  Example: T001 BALANCE 1234567890 EXPORT"
            DISPLAY " "
-           DISPLAY "DEPOSIT account-num amount"
-           DISPLAY "  Example: DEPOSIT 1234567890 250.50"
+           DISPLAY "teller-id HISTORY account-num [start-date end-date]"
+           DISPLAY "  [EXPORT] - dates are YYYYMMDD and are optional"
+           DISPLAY "  Example: T001 HISTORY 1234567890 20260101 "
+                   "20260131"
+           DISPLAY "  Example: T001 HISTORY 1234567890 EXPORT"
            DISPLAY " "
-           DISPLAY "WITHDRAW account-num amount"
-           DISPLAY "  Example: WITHDRAW 1234567890 100.00"
+           DISPLAY "teller-id LIST [ACTIVE|CLOSED|FROZEN|BELOW amount] "
+                   "[EXPORT]"
+           DISPLAY "  Example: T001 LIST"
+           DISPLAY "  Example: T001 LIST FROZEN"
+           DISPLAY "  Example: T001 LIST BELOW 100.00"
+           DISPLAY "  Example: T001 LIST EXPORT"
+           DISPLAY "  EXPORT routes BALANCE, HISTORY or LIST output "
+                   "to data/EXPORT.DAT as comma-delimited records "
+                   "instead of the console"
            DISPLAY " "
-           DISPLAY "TRANSFER from-account to-account amount"
-           DISPLAY "  Example: TRANSFER 1234567890 9876543210 500.00"
+           DISPLAY "teller-id FREEZE account-num"
+           DISPLAY "  Example: T001 FREEZE 1234567890"
            DISPLAY " "
-           DISPLAY "BALANCE account-num"
-           DISPLAY "  Example: BALANCE 1234567890"
+           DISPLAY "teller-id CLOSE account-num"
+           DISPLAY "  Example: T001 CLOSE 1234567890"
            DISPLAY " "
-           DISPLAY "HISTORY account-num"
-           DISPLAY "  Example: HISTORY 1234567890"
+           DISPLAY "teller-id REOPEN account-num"
+           DISPLAY "  Example: T001 REOPEN 1234567890"
            DISPLAY " "
-           DISPLAY "LIST"
-           DISPLAY "  Example: LIST"
+           DISPLAY "teller-id REVERSE txn-id"
+           DISPLAY "  Reverses a posted deposit or withdrawal and "
+                   "posts a linked offsetting entry"
+           DISPLAY "  Example: T001 REVERSE 100000000000001"
            DISPLAY " ".
        
        DISPLAY-TRANSACTION-HISTORY-INLINE.
-           DISPLAY " "
-           DISPLAY "TRANSACTION HISTORY FOR ACCOUNT: " WS-ACCOUNT-PARM
-           DISPLAY "---------------------------------------------"
+           IF EXPORT-MODE
+               OPEN OUTPUT EXPORT-FILE
+           ELSE
+               DISPLAY " "
+               DISPLAY "TRANSACTION HISTORY FOR ACCOUNT: "
+                       WS-ACCOUNT-PARM
+               DISPLAY "---------------------------------------------"
+           END-IF
            OPEN INPUT TRANSACTION-FILE
            MOVE 0 TO WS-TRANSACTION-COUNT
            SET WS-NOT-EOF TO TRUE
@@ -608,39 +1454,406 @@
                    AT END
                        SET WS-EOF TO TRUE
                    NOT AT END
-                       IF TXN-FROM-ACCOUNT = WS-ACCOUNT-PARM OR
-                          TXN-TO-ACCOUNT = WS-ACCOUNT-PARM
+                       IF (TXN-FROM-ACCOUNT = WS-ACCOUNT-PARM OR
+                           TXN-TO-ACCOUNT = WS-ACCOUNT-PARM) AND
+                           TXN-DATE >= WS-HISTORY-START-DATE AND
+                           TXN-DATE <= WS-HISTORY-END-DATE
                            ADD 1 TO WS-TRANSACTION-COUNT
-                           DISPLAY "Date: " TXN-DATE
-                                   " Time: " TXN-TIME
-                                   " Type: " TXN-TYPE
-                                   " Amount: " TXN-AMOUNT
-                                   " Desc: " TXN-DESCRIPTION
-                                   " Status: " TXN-STATUS
+                           IF EXPORT-MODE
+                               PERFORM WRITE-HISTORY-EXPORT-RECORD
+                           ELSE
+                               DISPLAY "Date: " TXN-DATE
+                                       " Time: " TXN-TIME
+                                       " Type: " TXN-TYPE
+                                       " Amount: " TXN-AMOUNT
+                                       " Desc: " TXN-DESCRIPTION
+                                       " Status: " TXN-STATUS
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
            CLOSE TRANSACTION-FILE
-           IF WS-TRANSACTION-COUNT = 0
-               DISPLAY "No transactions found for this account."
-           END-IF
-           DISPLAY " ".       
+           IF EXPORT-MODE
+               CLOSE EXPORT-FILE
+               DISPLAY "Transaction history exported to "
+                       "data/EXPORT.DAT"
+           ELSE
+               IF WS-TRANSACTION-COUNT = 0
+                   DISPLAY "No transactions found for this account."
+               END-IF
+               DISPLAY " "
+           END-IF.
+
+       WRITE-HISTORY-EXPORT-RECORD.
+           MOVE TXN-AMOUNT TO WS-EXPORT-AMOUNT
+           STRING TXN-DATE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TXN-TIME DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TXN-TYPE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EXPORT-AMOUNT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TXN-DESCRIPTION DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TXN-STATUS DELIMITED BY SIZE
+                  INTO EXPORT-RECORD
+           END-STRING
+           WRITE EXPORT-RECORD.
        
        LIST-ALL-ACCOUNTS.
+      *    LIST with no filter shows every account, same as before.
+      *    LIST ACTIVE/CLOSED/FROZEN narrows by ACC-STATUS, and
+      *    LIST BELOW amount narrows to low-balance accounts.
            OPEN INPUT ACCOUNT-FILE
-           DISPLAY "ACCOUNT-NUMBER CUSTOMER-NAME      BALANCE    STATUS"
-           DISPLAY "==================================================="
+           IF EXPORT-MODE
+               OPEN OUTPUT EXPORT-FILE
+           ELSE
+               DISPLAY "ACCOUNT-NUMBER CUSTOMER-NAME      BALANCE    "
+                       "STATUS"
+               DISPLAY "============================================"
+                       "======="
+           END-IF
            PERFORM UNTIL WS-FILE-STATUS = "10"
                READ ACCOUNT-FILE NEXT
                    AT END
                        CONTINUE
                    NOT AT END
-                       DISPLAY ACC-NUMBER " " ACC-CUSTOMER-NAME 
-                       DISPLAY" " ACC-BALANCE " " ACC-STATUS
+                       PERFORM CHECK-LIST-FILTER
+                       IF LIST-FILTER-MATCHED
+                           IF EXPORT-MODE
+                               PERFORM WRITE-LIST-EXPORT-RECORD
+                           ELSE
+                               DISPLAY ACC-NUMBER " " ACC-CUSTOMER-NAME
+                               DISPLAY" " ACC-BALANCE " " ACC-STATUS
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
+           IF EXPORT-MODE
+               CLOSE EXPORT-FILE
+               DISPLAY "Account list exported to data/EXPORT.DAT"
+           END-IF
            CLOSE ACCOUNT-FILE.
 
+       WRITE-LIST-EXPORT-RECORD.
+           MOVE ACC-BALANCE TO WS-EXPORT-BALANCE
+           STRING ACC-NUMBER DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ACC-CUSTOMER-NAME DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EXPORT-BALANCE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ACC-STATUS DELIMITED BY SIZE
+                  INTO EXPORT-RECORD
+           END-STRING
+           WRITE EXPORT-RECORD.
+
+       CHECK-LIST-FILTER.
+           SET LIST-FILTER-MATCHED TO TRUE
+           EVALUATE WS-LIST-FILTER
+               WHEN "ACTIVE"
+                   IF ACC-STATUS NOT = "A"
+                       SET LIST-FILTER-NOT-MATCHED TO TRUE
+                   END-IF
+               WHEN "CLOSED"
+                   IF ACC-STATUS NOT = "C"
+                       SET LIST-FILTER-NOT-MATCHED TO TRUE
+                   END-IF
+               WHEN "FROZEN"
+                   IF ACC-STATUS NOT = "F"
+                       SET LIST-FILTER-NOT-MATCHED TO TRUE
+                   END-IF
+               WHEN "BELOW"
+                   IF ACC-BALANCE NOT < WS-LIST-BELOW-AMOUNT
+                       SET LIST-FILTER-NOT-MATCHED TO TRUE
+                   END-IF
+           END-EVALUATE.
+
+       FREEZE-ACCOUNT.
+      *    Validate account parameter
+           IF WS-ACCOUNT-PARM = ZERO
+               DISPLAY "Error: Account number required"
+               MOVE 8 TO WS-MAIN-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           OPEN I-O ACCOUNT-FILE
+           MOVE WS-ACCOUNT-PARM TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "Error: Account " WS-ACCOUNT-PARM
+                           " not found"
+                   MOVE 8 TO WS-MAIN-RETURN-CODE
+               NOT INVALID KEY
+                   IF ACC-STATUS = "C"
+                       DISPLAY "Error: Account is closed"
+                       MOVE 8 TO WS-MAIN-RETURN-CODE
+                   ELSE
+                       MOVE ACCOUNT-RECORD TO WS-BACKUP-RECORD
+                       MOVE "FREEZE" TO WS-AUDIT-OPERATION
+                       MOVE "F" TO ACC-STATUS
+                       REWRITE ACCOUNT-RECORD
+                       IF WS-FILE-STATUS = "00"
+                           PERFORM WRITE-AUDIT-ENTRY
+                           DISPLAY "Account " ACC-NUMBER " frozen"
+                           MOVE 0 TO WS-MAIN-RETURN-CODE
+                       ELSE
+                           DISPLAY "Error updating account"
+                           MOVE 8 TO WS-MAIN-RETURN-CODE
+                       END-IF
+                   END-IF
+           END-READ
+           CLOSE ACCOUNT-FILE.
+
+       CLOSE-ACCOUNT.
+      *    Validate account parameter
+           IF WS-ACCOUNT-PARM = ZERO
+               DISPLAY "Error: Account number required"
+               MOVE 8 TO WS-MAIN-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           OPEN I-O ACCOUNT-FILE
+           MOVE WS-ACCOUNT-PARM TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "Error: Account " WS-ACCOUNT-PARM
+                           " not found"
+                   MOVE 8 TO WS-MAIN-RETURN-CODE
+               NOT INVALID KEY
+                   IF ACC-STATUS = "C"
+                       DISPLAY "Error: Account is already closed"
+                       MOVE 8 TO WS-MAIN-RETURN-CODE
+                   ELSE
+                       IF ACC-BALANCE NOT = ZERO
+                           DISPLAY "Error: Account balance must be "
+                                   "zero before closing"
+                           MOVE 8 TO WS-MAIN-RETURN-CODE
+                       ELSE
+                           MOVE ACCOUNT-RECORD TO WS-BACKUP-RECORD
+                           MOVE "CLOSE" TO WS-AUDIT-OPERATION
+                           MOVE "C" TO ACC-STATUS
+                           REWRITE ACCOUNT-RECORD
+                           IF WS-FILE-STATUS = "00"
+                               PERFORM WRITE-AUDIT-ENTRY
+                               DISPLAY "Account " ACC-NUMBER " closed"
+                               MOVE 0 TO WS-MAIN-RETURN-CODE
+                           ELSE
+                               DISPLAY "Error updating account"
+                               MOVE 8 TO WS-MAIN-RETURN-CODE
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ
+           CLOSE ACCOUNT-FILE.
+
+       REOPEN-ACCOUNT.
+      *    Validate account parameter
+           IF WS-ACCOUNT-PARM = ZERO
+               DISPLAY "Error: Account number required"
+               MOVE 8 TO WS-MAIN-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           OPEN I-O ACCOUNT-FILE
+           MOVE WS-ACCOUNT-PARM TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "Error: Account " WS-ACCOUNT-PARM
+                           " not found"
+                   MOVE 8 TO WS-MAIN-RETURN-CODE
+               NOT INVALID KEY
+                   IF ACC-STATUS = "A"
+                       DISPLAY "Error: Account is already active"
+                       MOVE 8 TO WS-MAIN-RETURN-CODE
+                   ELSE
+                       MOVE ACCOUNT-RECORD TO WS-BACKUP-RECORD
+                       MOVE "REOPEN" TO WS-AUDIT-OPERATION
+                       MOVE "A" TO ACC-STATUS
+                       REWRITE ACCOUNT-RECORD
+                       IF WS-FILE-STATUS = "00"
+                           PERFORM WRITE-AUDIT-ENTRY
+                           DISPLAY "Account " ACC-NUMBER " reopened"
+                           MOVE 0 TO WS-MAIN-RETURN-CODE
+                       ELSE
+                           DISPLAY "Error updating account"
+                           MOVE 8 TO WS-MAIN-RETURN-CODE
+                       END-IF
+                   END-IF
+           END-READ
+           CLOSE ACCOUNT-FILE.
+
+       REVERSE-TRANSACTION.
+      *    Back out a posted deposit or withdrawal: re-apply the
+      *    opposite balance adjustment, mark the original record
+      *    reversed, and post a linked offsetting entry.
+           IF WS-REVERSE-TXN-ID-PARM = ZERO
+               DISPLAY "Error: Transaction ID required"
+               MOVE 8 TO WS-MAIN-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-REVERSED-TRANSACTION
+
+           IF REVERSAL-NOT-FOUND
+               DISPLAY "Error: Transaction " WS-REVERSE-TXN-ID-PARM
+                       " not found"
+               MOVE 8 TO WS-MAIN-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF ERROR-OCCURRED
+               MOVE 8 TO WS-MAIN-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Only once the balance side has actually been adjusted is
+      *    the original transaction marked reversed - an account-not-
+      *    found or failed REWRITE here leaves the original record
+      *    "P" and still reversible on retry, instead of stuck
+      *    showing "R" with no offset ever posted.
+           PERFORM APPLY-REVERSAL-TO-ACCOUNT
+           IF ERROR-OCCURRED
+               MOVE 8 TO WS-MAIN-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM MARK-TRANSACTION-REVERSED
+           PERFORM RECORD-REVERSAL-TRANSACTION
+
+           DISPLAY "Transaction " WS-REVERSE-TXN-ID-PARM " reversed"
+           MOVE 0 TO WS-MAIN-RETURN-CODE.
+
+       FIND-REVERSED-TRANSACTION.
+      *    Sequential scan for the transaction being reversed, the
+      *    same full-file scan DISPLAY-TRANSACTION-HISTORY-INLINE
+      *    already uses to search TRANSACT.DAT. Only a processed
+      *    deposit or withdrawal is reversible; once confirmed,
+      *    WS-ACCOUNT-PARM/WS-AMOUNT-PARM/WS-ORIGINAL-TXN-TYPE are
+      *    loaded for the paragraphs that follow. The original
+      *    record itself is not changed here - MARK-TRANSACTION-
+      *    REVERSED flips it to 'R' later, once the balance side of
+      *    the reversal is confirmed to have succeeded.
+           SET NO-ERROR TO TRUE
+           SET REVERSAL-NOT-FOUND TO TRUE
+           OPEN INPUT TRANSACTION-FILE
+           SET WS-NOT-EOF TO TRUE
+           PERFORM UNTIL WS-EOF
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF TXN-ID = WS-REVERSE-TXN-ID-PARM
+                           SET REVERSAL-FOUND TO TRUE
+                           IF TXN-STATUS NOT = "P"
+                               DISPLAY "Error: Transaction "
+                                       TXN-ID
+                                       " is not in a reversible "
+                                       "state"
+                               SET ERROR-OCCURRED TO TRUE
+                           ELSE
+                               IF TXN-TYPE NOT = "D" AND
+                                  TXN-TYPE NOT = "W"
+                                   DISPLAY "Error: Only deposits "
+                                           "and withdrawals can be "
+                                           "reversed"
+                                   SET ERROR-OCCURRED TO TRUE
+                               ELSE
+                                   MOVE TXN-FROM-ACCOUNT TO
+                                       WS-ACCOUNT-PARM
+                                   MOVE TXN-AMOUNT TO WS-AMOUNT-PARM
+                                   MOVE TXN-TYPE TO
+                                       WS-ORIGINAL-TXN-TYPE
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE.
+
+       MARK-TRANSACTION-REVERSED.
+      *    Re-scan for the same transaction and flip it to 'R' now
+      *    that APPLY-REVERSAL-TO-ACCOUNT has confirmed the balance
+      *    side actually succeeded.
+           OPEN I-O TRANSACTION-FILE
+           SET WS-NOT-EOF TO TRUE
+           PERFORM UNTIL WS-EOF
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF TXN-ID = WS-REVERSE-TXN-ID-PARM
+                           MOVE "R" TO TXN-STATUS
+                           REWRITE TRANSACTION-RECORD
+                           SET WS-EOF TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE.
+
+       APPLY-REVERSAL-TO-ACCOUNT.
+      *    Re-apply the opposite balance adjustment through the
+      *    same REWRITE path DEPOSIT-PROCESSING and
+      *    WITHDRAW-PROCESSING use.
+           OPEN I-O ACCOUNT-FILE
+           MOVE WS-ACCOUNT-PARM TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "Error: Account " WS-ACCOUNT-PARM
+                           " not found for reversal"
+                   SET ERROR-OCCURRED TO TRUE
+               NOT INVALID KEY
+                   MOVE ACCOUNT-RECORD TO WS-BACKUP-RECORD
+                   MOVE "REVERSAL" TO WS-AUDIT-OPERATION
+                   IF WS-ORIGINAL-TXN-TYPE = "D"
+                       SUBTRACT WS-AMOUNT-PARM FROM ACC-BALANCE
+                   ELSE
+                       ADD WS-AMOUNT-PARM TO ACC-BALANCE
+                   END-IF
+                   MOVE WS-DATE-NUMERIC TO ACC-LAST-ACTIVITY-DATE
+                   REWRITE ACCOUNT-RECORD
+                   IF WS-FILE-STATUS = "00"
+                       PERFORM WRITE-AUDIT-ENTRY
+                       MOVE ACC-BALANCE TO WS-DISPLAY-BALANCE
+                       DISPLAY "New balance: $" WS-DISPLAY-BALANCE
+                   ELSE
+                       DISPLAY "Error updating account"
+                       SET ERROR-OCCURRED TO TRUE
+                   END-IF
+           END-READ
+           CLOSE ACCOUNT-FILE.
+
+       RECORD-REVERSAL-TRANSACTION.
+      *    Post the linked offsetting entry. Its TXN-TYPE is the
+      *    opposite of the original's, so a balance replay driven
+      *    purely off TXN-TYPE (as RECONCILE.cob does) nets the two
+      *    records to the same effect as if the original had never
+      *    posted; TXN-REVERSAL-OF links it back to the record it
+      *    reverses.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-TRANSACTION-COUNTER TO TXN-ID
+           MOVE WS-DATE-NUMERIC TO TXN-DATE
+           MOVE WS-TIME-NUMERIC TO TXN-TIME
+           MOVE WS-ACCOUNT-PARM TO TXN-FROM-ACCOUNT
+           MOVE ZERO TO TXN-TO-ACCOUNT
+           MOVE ZERO TO TXN-CHECK-NUMBER
+           MOVE WS-TELLER-ID-PARM TO TXN-TELLER-ID
+           IF WS-ORIGINAL-TXN-TYPE = "D"
+               MOVE "W" TO TXN-TYPE
+           ELSE
+               MOVE "D" TO TXN-TYPE
+           END-IF
+           MOVE WS-AMOUNT-PARM TO TXN-AMOUNT
+           MOVE "REVERSAL" TO TXN-DESCRIPTION
+           MOVE "P" TO TXN-STATUS
+           MOVE WS-REVERSE-TXN-ID-PARM TO TXN-REVERSAL-OF
+           IF TXN-AMOUNT >= CTR-REPORTING-THRESHOLD
+               SET TXN-CTR-REPORTABLE TO TRUE
+           ELSE
+               MOVE "N" TO TXN-CTR-FLAG
+           END-IF
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
        PARSE-AMOUNT-VALUE.
       *    Convert amount using NUMVAL function for decimal handling
            IF WS-TEMP-AMOUNT NOT = SPACES
